@@ -1,6 +1,12 @@
 *> ------------------------------------------------------------
 *> Copybook: journal.cpy
-*> Layout do registro de lançamentos (JOURNAL)
+*> Layout do registro de lançamentos (JOURNAL) - so o cabecalho.
+*> As linhas de débito/crédito nao ficam mais aqui: moraram para
+*> o arquivo indexado JOURNAL-LINES (ver journal-lines.cpy),
+*> chaveado por lançamento + numero da linha, para que a
+*> quantidade de linhas de um lançamento nao dependa mais do
+*> tamanho fixo de um OCCURS neste registro. JR-LINE-COUNT diz
+*> quantas linhas existem em JOURNAL-LINES para este JR-TXN-ID.
 *> Chave principal: JR-TXN-ID
 *> Chave alternativa: JR-ALT-KEY (conta+data)
 *> ------------------------------------------------------------
@@ -17,14 +23,12 @@
       *> Em versões futuras vamos preencher isso coerentemente
       *> (por exemplo, com a conta “principal” do lançamento).
 
-   *> Linhas de débito/crédito (até 10 linhas por lançamento)
-   05 JR-LINES OCCURS 10 TIMES.
-      10 JR-LINE-NO           PIC 9(2).
-      10 JR-LINE-ACCOUNT-ID   PIC 9(10).
-      10 JR-LINE-DC           PIC X(1).
-         *> 'D' débito, 'C' crédito
-      10 JR-LINE-AMOUNT-CENTS PIC 9(15).
+   05 JR-LINE-COUNT  PIC 9(3).
+      *> Quantidade de linhas gravadas em JOURNAL-LINES para este
+      *> lançamento (ver journal-lines.cpy / journal-lines-table.cpy).
 
    05 JR-MEMO        PIC X(60).
    05 JR-POSTED-FLAG PIC X(1).
-      *> 'N' não postado, 'Y' postado no LEDGER
\ No newline at end of file
+      *> 'N' não postado, 'Y' postado no LEDGER
+   05 JR-APPROVAL-STATUS PIC X(1).
+      *> 'A' aprovado, 'P' pendente de segunda aprovacao, 'R' rejeitado
