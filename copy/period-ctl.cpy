@@ -0,0 +1,12 @@
+*> ------------------------------------------------------------
+*> Copybook: period-ctl.cpy
+*> Layout do registro de controle de periodo (PERIOD-CTL)
+*> Chave: PC-PERIOD (AAAAMM)
+*> ------------------------------------------------------------
+
+01 PC-RECORD.
+   05 PC-PERIOD PIC 9(6).
+   05 PC-STATUS PIC X(1).
+      *> 'O' aberto, 'C' fechado
+      88 PERIOD-IS-OPEN   VALUE "O".
+      88 PERIOD-IS-CLOSED VALUE "C".
