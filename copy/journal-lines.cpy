@@ -0,0 +1,20 @@
+*> ------------------------------------------------------------
+*> Copybook: journal-lines.cpy
+*> Layout do registro de linha de débito/crédito do arquivo
+*> indexado JOURNAL-LINES. Uma linha por registro, chaveada por
+*> lançamento (JL-TXN-ID) + numero da linha (JL-LINE-NO), para
+*> que um lançamento possa ter tantas linhas quantas precisar
+*> sem depender de um OCCURS fixo no registro do JOURNAL.
+*> Chave: JL-KEY (JL-TXN-ID + JL-LINE-NO)
+*> ------------------------------------------------------------
+
+01 JL-RECORD.
+   05 JL-KEY.
+      10 JL-TXN-ID          PIC 9(12).
+      10 JL-LINE-NO         PIC 9(3).
+   05 JL-LINE-ACCOUNT-ID    PIC 9(10).
+   05 JL-LINE-DC            PIC X(1).
+      *> 'D' débito, 'C' crédito
+   05 JL-LINE-AMOUNT-CENTS  PIC 9(15).
+   05 JL-LINE-COST-CENTER   PIC X(6).
+      *> Centro de custo/departamento (opcional, branco = nao informado)
