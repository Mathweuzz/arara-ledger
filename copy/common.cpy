@@ -4,10 +4,19 @@
 *> ------------------------------------------------------------
 
 01 FS-OK            PIC XX VALUE "00".
+01 FS-EOF           PIC XX VALUE "10".
 01 FS-NOT-FOUND     PIC XX VALUE "35".
 01 FS-INVALID-KEY   PIC XX VALUE "23".
 01 FS-DUPLICATE-KEY PIC XX VALUE "22".
 01 FS-ALREADY-OPEN  PIC XX VALUE "41".
+01 FS-INVALID-OP    PIC XX VALUE "99".
+01 FS-PARENT-NOT-FOUND     PIC XX VALUE "96".
+01 FS-PARENT-TYPE-MISMATCH PIC XX VALUE "97".
+01 FS-STALE-UPDATE         PIC XX VALUE "98".
+01 FS-ACCOUNT-HAS-ACTIVITY PIC XX VALUE "95".
+01 FS-RESERVED-TXN-ID      PIC XX VALUE "94".
+01 FS-NOT-POSTED           PIC XX VALUE "93".
+01 FS-PERIOD-CLOSED        PIC XX VALUE "92".
 
 *> Tipos comuns para datas, períodos e valores monetários em centavos
 
