@@ -0,0 +1,23 @@
+*> ------------------------------------------------------------
+*> Copybook: bank-stmt.cpy
+*> Layout do registro de uma linha de extrato bancario importada
+*> (BANK-STMT), usada pela reconciliacao de contas caixa/banco
+*> contra o que foi de fato lancado no JOURNAL.
+*> Chave: BS-KEY (conta + data do extrato + sequencial do dia,
+*> para admitir varias linhas na mesma data).
+*> ------------------------------------------------------------
+
+01 BS-RECORD.
+   05 BS-KEY.
+      10 BS-ACCOUNT-ID    PIC 9(10).
+      10 BS-STMT-DATE     PIC 9(8).
+      10 BS-SEQ           PIC 9(4).
+   05 BS-DESCRIPTION      PIC X(40).
+   05 BS-AMOUNT-CENTS     PIC S9(15).
+      *> Positivo = credito no extrato (deposito/entrada);
+      *> negativo = debito no extrato (saque/saida).
+   05 BS-MATCHED-FLAG     PIC X(1).
+      88 BS-IS-MATCHED         VALUE "Y".
+      88 BS-IS-UNMATCHED       VALUE "N".
+   05 BS-MATCHED-TXN-ID   PIC 9(12).
+   05 BS-MATCHED-LINE-NO  PIC 9(3).
