@@ -0,0 +1,22 @@
+*> ------------------------------------------------------------
+*> Copybook: journal-lines-table.cpy
+*> Buffer de transferencia usado entre os chamadores e o
+*> JOURNAL-IO para passar as linhas de débito/crédito de um
+*> lançamento (JOURNAL-IO grava/le o detalhe de verdade no
+*> arquivo indexado JOURNAL-LINES - ver journal-lines.cpy).
+*> Sizing generoso (200 linhas) so para dar uma area de trabalho
+*> em memoria; o arquivo em si (JOURNAL-LINES) nao tem esse
+*> limite, entao 200 linhas por lançamento e uma folga bem acima
+*> de qualquer uso real, nao mais um teto arquitetural como o
+*> antigo OCCURS 10 dentro do proprio registro do JOURNAL.
+*> ------------------------------------------------------------
+
+01 JR-LINES-TABLE.
+   05 JR-LINES OCCURS 200 TIMES.
+      10 JR-LINE-NO           PIC 9(3).
+      10 JR-LINE-ACCOUNT-ID   PIC 9(10).
+      10 JR-LINE-DC           PIC X(1).
+         *> 'D' débito, 'C' crédito
+      10 JR-LINE-AMOUNT-CENTS PIC 9(15).
+      10 JR-LINE-COST-CENTER  PIC X(6).
+         *> Centro de custo/departamento (opcional, branco = nao informado)
