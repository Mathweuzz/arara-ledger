@@ -0,0 +1,19 @@
+*> ------------------------------------------------------------
+*> Copybook: journal-templates.cpy
+*> Layout do registro de modelo de lancamento recorrente
+*> (JOURNAL-TEMPLATES). Guarda as linhas (conta, D/C, valor)
+*> de um lancamento que se repete todo mes - aluguel,
+*> depreciacao, juros de emprestimo - uma unica vez, para
+*> gerar um novo lancamento a partir dele so trocando a data.
+*> Chave: JT-TEMPLATE-NAME
+*> ------------------------------------------------------------
+
+01 JT-RECORD.
+   05 JT-TEMPLATE-NAME PIC X(20).
+   05 JT-MEMO          PIC X(60).
+   05 JT-N-LINES       PIC 9(2).
+   05 JT-LINES OCCURS 10 TIMES.
+      10 JT-LINE-ACCOUNT-ID   PIC 9(10).
+      10 JT-LINE-DC           PIC X(1).
+      10 JT-LINE-AMOUNT-CENTS PIC 9(15).
+      10 JT-LINE-COST-CENTER  PIC X(6).
