@@ -0,0 +1,15 @@
+*> ------------------------------------------------------------
+*> Copybook: journal-notes.cpy
+*> Layout do registro de notas de apoio de um lancamento
+*> (JOURNAL-NOTES). Um lancamento pode ter varias notas, cada
+*> uma num registro proprio, permitindo texto de apoio de
+*> tamanho pratico ilimitado (uma nota por registro, quantas
+*> notas forem necessarias) em vez de um unico campo fixo.
+*> Chave: JN-KEY (JR-TXN-ID + numero sequencial da nota)
+*> ------------------------------------------------------------
+
+01 JN-RECORD.
+   05 JN-KEY.
+      10 JN-TXN-ID   PIC 9(12).
+      10 JN-SEQ      PIC 9(4).
+   05 JN-NOTE-TEXT   PIC X(200).
