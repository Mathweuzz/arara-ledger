@@ -0,0 +1,21 @@
+*> ------------------------------------------------------------
+*> Copybook: accounts-audit.cpy
+*> Layout do registro de trilha de auditoria de contas
+*> (ACCOUNTS-AUDIT). Uma linha por campo alterado numa
+*> atualizacao ("U") de ACCOUNTS-IO, guardando o valor antigo
+*> e o novo, para nao depender de memoria quando uma
+*> reclassificacao ou mudanca de status precisar ser explicada.
+*> Chave: AA-KEY (conta + numero sequencial da entrada)
+*> ------------------------------------------------------------
+
+01 AA-RECORD.
+   05 AA-KEY.
+      10 AA-ACCOUNT-ID PIC 9(10).
+      10 AA-SEQ        PIC 9(6).
+   05 AA-CHANGED-DATE  PIC 9(8).
+      *> AAAAMMDD
+   05 AA-CHANGED-TIME  PIC 9(8).
+      *> HHMMSSss (ACCEPT ... FROM TIME)
+   05 AA-FIELD-NAME    PIC X(20).
+   05 AA-OLD-VALUE     PIC X(40).
+   05 AA-NEW-VALUE     PIC X(40).
