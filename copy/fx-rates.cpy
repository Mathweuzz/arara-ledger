@@ -0,0 +1,17 @@
+*> ------------------------------------------------------------
+*> Copybook: fx-rates.cpy
+*> Layout do registro de taxas de cambio (FX-RATES).
+*> Uma taxa vale a partir de FX-EFF-DATE (inclusive) ate que uma
+*> taxa mais recente do mesmo par de moedas seja cadastrada.
+*> Chave: FX-KEY (par de moedas + data de vigencia), o que
+*> agrupa no arquivo indexado todas as datas de um mesmo par,
+*> permitindo localizar a taxa vigente numa data via START
+*> KEY IS NOT GREATER THAN.
+*> ------------------------------------------------------------
+
+01 FX-RATE-RECORD.
+   05 FX-KEY.
+      10 FX-CCY-FROM    PIC X(3).
+      10 FX-CCY-TO      PIC X(3).
+      10 FX-EFF-DATE    PIC 9(8).
+   05 FX-RATE           PIC 9(6)V9(6).
