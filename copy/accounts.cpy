@@ -15,4 +15,7 @@
    05 AC-OPENED-DATE  PIC 9(8).
       *> AAAAMMDD
    05 AC-STATUS       PIC X(1).
-      *> 'A' ativo, 'I' inativo
\ No newline at end of file
+      *> 'A' ativo, 'I' inativo
+   05 AC-UPDATE-SEQ    PIC 9(9).
+      *> Incrementado a cada gravacao; usado para deteccao de
+      *> alteracao concorrente (controle otimista) no UPDATE.
\ No newline at end of file
