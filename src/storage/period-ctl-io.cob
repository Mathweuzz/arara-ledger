@@ -0,0 +1,118 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: period-ctl-io.cob
+*> Objetivo:
+*>   - Subprograma para manter o arquivo de controle de periodo
+*>     (PERIOD-CTL), que registra se um periodo AAAAMM esta
+*>     aberto ou fechado para lancamentos.
+*>   - Operacoes:
+*>       'R' = Read (consulta o status do periodo; se o periodo
+*>             nunca foi fechado o registro nao existe e o
+*>             chamador deve tratar isso como periodo aberto)
+*>       'C' = Close (marca o periodo como fechado; cria o
+*>             registro se ainda nao existir)
+*>   - Usado por POST-LEDGER (para fechar um periodo apos o
+*>     balancete ser aceito) e por menu.cob (para recusar
+*>     lancamentos datados em periodo ja fechado).
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PERIOD-CTL-IO.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PERIOD-CTL-FILE ASSIGN TO "data/period-ctl.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE   IS DYNAMIC
+        RECORD KEY    IS PC-PERIOD
+        FILE STATUS   IS FS-PERIOD-CTL.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  PERIOD-CTL-FILE.
+COPY "period-ctl.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+01 FS-PERIOD-CTL PIC XX.
+
+LINKAGE SECTION.
+01 L-PC-OP-CODE        PIC X.
+COPY "period-ctl.cpy" REPLACING ==PC-RECORD== BY ==L-PC-RECORD==.
+01 L-PC-RETURN-STATUS  PIC XX.
+
+PROCEDURE DIVISION USING
+    L-PC-OP-CODE
+    L-PC-RECORD
+    L-PC-RETURN-STATUS
+    .
+
+MAIN-PARA.
+    MOVE SPACES TO L-PC-RETURN-STATUS
+
+    EVALUATE L-PC-OP-CODE
+       WHEN "R"
+          PERFORM READ-PERIOD-CTL
+       WHEN "C"
+          PERFORM CLOSE-PERIOD
+       WHEN OTHER
+          MOVE FS-INVALID-OP TO L-PC-RETURN-STATUS
+    END-EVALUATE
+
+    GOBACK
+    .
+
+READ-PERIOD-CTL.
+    MOVE SPACES TO FS-PERIOD-CTL
+    OPEN INPUT PERIOD-CTL-FILE
+    IF FS-PERIOD-CTL = FS-NOT-FOUND
+       MOVE FS-NOT-FOUND TO L-PC-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+    IF FS-PERIOD-CTL NOT = FS-OK
+       MOVE FS-PERIOD-CTL TO L-PC-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE PC-PERIOD OF L-PC-RECORD TO PC-PERIOD OF PC-RECORD
+    READ PERIOD-CTL-FILE
+
+    IF FS-PERIOD-CTL = FS-OK
+       MOVE PC-RECORD TO L-PC-RECORD
+    END-IF
+    MOVE FS-PERIOD-CTL TO L-PC-RETURN-STATUS
+
+    CLOSE PERIOD-CTL-FILE
+    .
+
+CLOSE-PERIOD.
+    MOVE SPACES TO FS-PERIOD-CTL
+    OPEN I-O PERIOD-CTL-FILE
+    IF FS-PERIOD-CTL = FS-NOT-FOUND
+       *> Arquivo ainda nao existe: cria vazio e reabre em I-O
+       OPEN OUTPUT PERIOD-CTL-FILE
+       CLOSE PERIOD-CTL-FILE
+       MOVE SPACES TO FS-PERIOD-CTL
+       OPEN I-O PERIOD-CTL-FILE
+    END-IF
+    IF FS-PERIOD-CTL NOT = FS-OK
+       MOVE FS-PERIOD-CTL TO L-PC-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE PC-PERIOD OF L-PC-RECORD TO PC-PERIOD OF PC-RECORD
+    READ PERIOD-CTL-FILE
+
+    SET PERIOD-IS-CLOSED OF PC-RECORD TO TRUE
+
+    IF FS-PERIOD-CTL = FS-OK
+       REWRITE PC-RECORD
+    ELSE
+       WRITE PC-RECORD
+    END-IF
+
+    MOVE FS-PERIOD-CTL TO L-PC-RETURN-STATUS
+    CLOSE PERIOD-CTL-FILE
+    .
