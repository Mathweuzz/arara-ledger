@@ -0,0 +1,155 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: ledger-io.cob
+*> Objetivo:
+*>   - Subprograma para manter o arquivo LEDGER (saldos por
+*>     conta+periodo).
+*>   - Operacoes:
+*>       'W' = Write (upsert: atualiza se existir, inclui se nao)
+*>       'R' = Read (consultar saldo por conta+periodo)
+*>       'B' = Browse-start (varredura sequencial completa)
+*>       'N' = Browse-next (continua a varredura iniciada por 'B')
+*>   - Usado pelos programas batch (POST-LEDGER, carry-forward,
+*>     relatorios) para nao duplicar acesso direto ao arquivo.
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. LEDGER-IO.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT LEDGER-FILE ASSIGN TO "data/ledger.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE   IS DYNAMIC
+        RECORD KEY    IS LG-KEY
+        FILE STATUS   IS FS-LEDGER.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  LEDGER-FILE.
+COPY "ledger.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+01 FS-LEDGER PIC XX.
+
+01 WS-BROWSE-SWITCH  PIC X VALUE "N".
+   88 BROWSE-IS-OPEN        VALUE "Y".
+   88 BROWSE-IS-CLOSED      VALUE "N".
+
+LINKAGE SECTION.
+01 L-LG-OP-CODE        PIC X.
+COPY "ledger.cpy" REPLACING ==LG-RECORD== BY ==L-LG-RECORD==.
+01 L-LG-RETURN-STATUS  PIC XX.
+
+PROCEDURE DIVISION USING
+    L-LG-OP-CODE
+    L-LG-RECORD
+    L-LG-RETURN-STATUS
+    .
+
+MAIN-PARA.
+    MOVE SPACES TO L-LG-RETURN-STATUS
+
+    EVALUATE L-LG-OP-CODE
+       WHEN "W"
+          PERFORM WRITE-OR-UPDATE-LEDGER
+       WHEN "R"
+          PERFORM READ-LEDGER
+       WHEN "B"
+          PERFORM START-BROWSE-LEDGER
+       WHEN "N"
+          PERFORM NEXT-BROWSE-LEDGER
+       WHEN OTHER
+          MOVE FS-INVALID-OP TO L-LG-RETURN-STATUS
+    END-EVALUATE
+
+    GOBACK
+    .
+
+WRITE-OR-UPDATE-LEDGER.
+    MOVE SPACES TO FS-LEDGER
+    OPEN I-O LEDGER-FILE
+    IF FS-LEDGER = FS-NOT-FOUND
+       *> Arquivo ainda nao existe: cria vazio e reabre em I-O
+       OPEN OUTPUT LEDGER-FILE
+       CLOSE LEDGER-FILE
+       MOVE SPACES TO FS-LEDGER
+       OPEN I-O LEDGER-FILE
+    END-IF
+    IF FS-LEDGER NOT = FS-OK
+       MOVE FS-LEDGER TO L-LG-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE LG-ACCOUNT-ID OF L-LG-RECORD TO LG-ACCOUNT-ID OF LG-RECORD
+    MOVE LG-PERIOD     OF L-LG-RECORD TO LG-PERIOD     OF LG-RECORD
+    READ LEDGER-FILE
+
+    IF FS-LEDGER = FS-OK
+       MOVE L-LG-RECORD TO LG-RECORD
+       REWRITE LG-RECORD
+    ELSE
+       MOVE L-LG-RECORD TO LG-RECORD
+       WRITE LG-RECORD
+    END-IF
+
+    MOVE FS-LEDGER TO L-LG-RETURN-STATUS
+    CLOSE LEDGER-FILE
+    .
+
+READ-LEDGER.
+    MOVE SPACES TO FS-LEDGER
+    OPEN INPUT LEDGER-FILE
+    IF FS-LEDGER NOT = FS-OK
+       MOVE FS-LEDGER TO L-LG-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE LG-ACCOUNT-ID OF L-LG-RECORD TO LG-ACCOUNT-ID OF LG-RECORD
+    MOVE LG-PERIOD     OF L-LG-RECORD TO LG-PERIOD     OF LG-RECORD
+    READ LEDGER-FILE
+
+    IF FS-LEDGER = FS-OK
+       MOVE LG-RECORD TO L-LG-RECORD
+    END-IF
+    MOVE FS-LEDGER TO L-LG-RETURN-STATUS
+
+    CLOSE LEDGER-FILE
+    .
+
+START-BROWSE-LEDGER.
+    MOVE SPACES TO FS-LEDGER
+    IF BROWSE-IS-OPEN
+       CLOSE LEDGER-FILE
+    END-IF
+
+    OPEN INPUT LEDGER-FILE
+    IF FS-LEDGER NOT = FS-OK
+       MOVE FS-LEDGER TO L-LG-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    SET BROWSE-IS-OPEN TO TRUE
+    PERFORM NEXT-BROWSE-LEDGER
+    .
+
+NEXT-BROWSE-LEDGER.
+    IF BROWSE-IS-CLOSED
+       MOVE FS-INVALID-OP TO L-LG-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    READ LEDGER-FILE NEXT RECORD
+
+    IF FS-LEDGER = FS-OK
+       MOVE LG-RECORD TO L-LG-RECORD
+    ELSE
+       CLOSE LEDGER-FILE
+       SET BROWSE-IS-CLOSED TO TRUE
+    END-IF
+
+    MOVE FS-LEDGER TO L-LG-RETURN-STATUS
+    .
