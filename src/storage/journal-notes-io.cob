@@ -0,0 +1,187 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: journal-notes-io.cob
+*> Objetivo:
+*>   - Subprograma para manter o arquivo JOURNAL-NOTES, com uma
+*>     ou mais notas de texto livre associadas a um lancamento
+*>     (JR-TXN-ID). Cada nota e um registro proprio, numerado
+*>     por JN-SEQ, entao o total de texto de apoio de um
+*>     lancamento nao fica preso a um unico campo de tamanho
+*>     fixo como JR-MEMO.
+*>   - Operacoes:
+*>       'C' = Create (inclui nova nota; JN-SEQ e calculado
+*>             internamente como o proximo da sequencia do
+*>             JR-TXN-ID informado - o chamador nao o preenche)
+*>       'K' = Browse-start das notas de um JR-TXN-ID
+*>       'N' = Browse-next (continua a varredura iniciada por 'K')
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. JOURNAL-NOTES-IO.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT JOURNAL-NOTES-FILE ASSIGN TO "data/journal-notes.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE   IS DYNAMIC
+        RECORD KEY    IS JN-KEY
+        FILE STATUS   IS FS-NOTES.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  JOURNAL-NOTES-FILE.
+COPY "journal-notes.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+01 FS-NOTES PIC XX.
+
+01 WS-BROWSE-SWITCH     PIC X VALUE "N".
+   88 BROWSE-IS-OPEN           VALUE "Y".
+   88 BROWSE-IS-CLOSED         VALUE "N".
+
+01 WS-BROWSE-TXN-ID     PIC 9(12).
+01 WS-LAST-SEQ          PIC 9(4).
+01 WS-NEXT-SEQ          PIC 9(4).
+01 WS-SCAN-SWITCH       PIC X.
+   88 SCAN-IS-DONE            VALUE "Y".
+
+LINKAGE SECTION.
+01 L-JN-OP-CODE        PIC X.
+COPY "journal-notes.cpy" REPLACING ==JN-RECORD== BY ==L-JN-RECORD==.
+01 L-JN-RETURN-STATUS  PIC XX.
+
+PROCEDURE DIVISION USING
+    L-JN-OP-CODE
+    L-JN-RECORD
+    L-JN-RETURN-STATUS
+    .
+
+MAIN-PARA.
+    MOVE SPACES TO L-JN-RETURN-STATUS
+    MOVE SPACES TO FS-NOTES
+
+    EVALUATE L-JN-OP-CODE
+       WHEN "C"
+          PERFORM CREATE-NOTE
+       WHEN "K"
+          PERFORM START-BROWSE-NOTES
+       WHEN "N"
+          PERFORM NEXT-BROWSE-NOTES
+       WHEN OTHER
+          MOVE FS-INVALID-OP TO L-JN-RETURN-STATUS
+    END-EVALUATE
+
+    GOBACK
+    .
+
+CREATE-NOTE.
+    MOVE SPACES TO FS-NOTES
+    OPEN I-O JOURNAL-NOTES-FILE
+    IF FS-NOTES = FS-NOT-FOUND
+       *> Arquivo ainda nao existe: cria vazio e reabre em I-O
+       OPEN OUTPUT JOURNAL-NOTES-FILE
+       CLOSE JOURNAL-NOTES-FILE
+       MOVE SPACES TO FS-NOTES
+       OPEN I-O JOURNAL-NOTES-FILE
+    END-IF
+    IF FS-NOTES NOT = FS-OK
+       MOVE FS-NOTES TO L-JN-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    PERFORM FIND-NEXT-SEQ
+
+    MOVE JN-TXN-ID OF L-JN-RECORD TO JN-TXN-ID OF JN-RECORD
+    MOVE WS-NEXT-SEQ              TO JN-SEQ    OF JN-RECORD
+    MOVE JN-NOTE-TEXT OF L-JN-RECORD TO JN-NOTE-TEXT OF JN-RECORD
+
+    WRITE JN-RECORD
+    MOVE FS-NOTES TO L-JN-RETURN-STATUS
+
+    CLOSE JOURNAL-NOTES-FILE
+    .
+
+FIND-NEXT-SEQ.
+    *> Varre as notas ja gravadas para este JR-TXN-ID (chave composta
+    *> JN-TXN-ID + JN-SEQ) para descobrir o ultimo numero de sequencia
+    *> usado, e assim atribuir JN-SEQ + 1 a nota nova.
+    MOVE 0 TO WS-LAST-SEQ
+    MOVE JN-TXN-ID OF L-JN-RECORD TO JN-TXN-ID OF JN-RECORD
+    MOVE 1                        TO JN-SEQ    OF JN-RECORD
+
+    MOVE "N" TO WS-SCAN-SWITCH
+    START JOURNAL-NOTES-FILE KEY IS NOT LESS THAN JN-KEY OF JN-RECORD
+    IF FS-NOTES NOT = FS-OK
+       MOVE "Y" TO WS-SCAN-SWITCH
+    END-IF
+
+    PERFORM UNTIL SCAN-IS-DONE
+       READ JOURNAL-NOTES-FILE NEXT RECORD
+       IF FS-NOTES NOT = FS-OK
+          OR JN-TXN-ID OF JN-RECORD NOT = JN-TXN-ID OF L-JN-RECORD
+          MOVE "Y" TO WS-SCAN-SWITCH
+       ELSE
+          MOVE JN-SEQ OF JN-RECORD TO WS-LAST-SEQ
+       END-IF
+    END-PERFORM
+
+    COMPUTE WS-NEXT-SEQ = WS-LAST-SEQ + 1
+    .
+
+START-BROWSE-NOTES.
+    *> L-JN-RECORD chega com JN-TXN-ID preenchido pelo chamador.
+    MOVE SPACES TO FS-NOTES
+    IF BROWSE-IS-OPEN
+       CLOSE JOURNAL-NOTES-FILE
+    END-IF
+
+    OPEN INPUT JOURNAL-NOTES-FILE
+    IF FS-NOTES NOT = FS-OK
+       MOVE FS-NOTES TO L-JN-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    SET BROWSE-IS-OPEN TO TRUE
+    MOVE JN-TXN-ID OF L-JN-RECORD TO WS-BROWSE-TXN-ID
+
+    MOVE JN-TXN-ID OF L-JN-RECORD TO JN-TXN-ID OF JN-RECORD
+    MOVE 1                        TO JN-SEQ    OF JN-RECORD
+
+    START JOURNAL-NOTES-FILE KEY IS NOT LESS THAN JN-KEY OF JN-RECORD
+
+    IF FS-NOTES NOT = FS-OK
+       CLOSE JOURNAL-NOTES-FILE
+       SET BROWSE-IS-CLOSED TO TRUE
+       MOVE FS-NOTES TO L-JN-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    PERFORM NEXT-BROWSE-NOTES
+    .
+
+NEXT-BROWSE-NOTES.
+    IF BROWSE-IS-CLOSED
+       MOVE FS-INVALID-OP TO L-JN-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    READ JOURNAL-NOTES-FILE NEXT RECORD
+
+    IF FS-NOTES = FS-OK
+       IF JN-TXN-ID OF JN-RECORD NOT = WS-BROWSE-TXN-ID
+          CLOSE JOURNAL-NOTES-FILE
+          SET BROWSE-IS-CLOSED TO TRUE
+          MOVE FS-EOF TO L-JN-RETURN-STATUS
+          EXIT PARAGRAPH
+       END-IF
+       MOVE JN-RECORD TO L-JN-RECORD
+       MOVE FS-NOTES TO L-JN-RETURN-STATUS
+    ELSE
+       CLOSE JOURNAL-NOTES-FILE
+       SET BROWSE-IS-CLOSED TO TRUE
+       MOVE FS-NOTES TO L-JN-RETURN-STATUS
+    END-IF
+    .
