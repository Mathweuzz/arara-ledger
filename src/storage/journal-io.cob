@@ -2,12 +2,38 @@
 *> ------------------------------------------------------------
 *> Programa: journal-io.cob
 *> Objetivo:
-*>   - Subprograma para gravar lancamentos no arquivo JOURNAL.
+*>   - Subprograma para manter o arquivo JOURNAL (lancamentos).
 *>   - Operacoes:
 *>       'C' = Create (incluir lancamento)
+*>       'R' = Read (consultar lancamento por JR-TXN-ID)
+*>       'V' = Void (estorno de um lancamento existente)
+*>       'K' = Browse-start pela chave alternativa (conta+data)
+*>       'N' = Browse-next (continua a varredura iniciada por 'K')
+*>       'P' = Browse-start dos lancamentos pendentes de aprovacao
+*>       'Q' = Browse-next (continua a varredura iniciada por 'P')
+*>       'A' = Approve (aprova um lancamento pendente)
+*>       'J' = Reject (rejeita um lancamento pendente)
+*>       'S' = Browse-start por busca (faixa de valor e/ou memo)
+*>       'T' = Browse-next (continua a varredura iniciada por 'S')
+*>   - A busca 'S'/'T' varre o JOURNAL inteiro sequencialmente (nao ha
+*>     chave por valor ou memo) e devolve os lancamentos onde QUALQUER
+*>     linha tenha JR-LINE-AMOUNT-CENTS entre L-JR-SEARCH-AMOUNT-MIN e
+*>     L-JR-SEARCH-AMOUNT-MAX (faixa ignorada se MAX = 0) E cujo
+*>     JR-MEMO contenha L-JR-SEARCH-MEMO (filtro ignorado se em
+*>     branco); os dois filtros sao combinados com E quando ambos
+*>     informados.
 *>   - Forca posted-flag = 'N' no registro gravado.
+*>   - Se o chamador nao informar JR-APPROVAL-STATUS (aprovacao dupla
+*>     obrigatoria por valor), o registro entra ja como 'A' aprovado.
 *>   - A chave alternativa (JR-ALT-KEY) deve ser preenchida
 *>     pelo chamador (ex.: menu.cob).
+*>   - As linhas de débito/crédito de cada lançamento moraram para o
+*>     arquivo indexado JOURNAL-LINES-FILE (chave: lançamento + numero
+*>     da linha), fora do registro do JOURNAL-FILE propriamente dito;
+*>     o chamador continua passando/recebendo as linhas pelo mesmo
+*>     buffer de sempre (agora um parametro proprio, L-JR-LINES-TABLE -
+*>     ver journal-lines-table.cpy), so que sem o teto de 10 linhas
+*>     que antes vinha do OCCURS embutido em JR-RECORD.
 *> ------------------------------------------------------------
 IDENTIFICATION DIVISION.
 PROGRAM-ID. JOURNAL-IO.
@@ -22,25 +48,83 @@ FILE-CONTROL.
         ALTERNATE RECORD KEY IS JR-ALT-KEY WITH DUPLICATES
         FILE STATUS   IS FS-JOURNAL.
 
+    SELECT JOURNAL-LINES-FILE ASSIGN TO "data/journal-lines.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE   IS DYNAMIC
+        RECORD KEY    IS JL-KEY
+        FILE STATUS   IS FS-JOURNAL-LINES.
+
 DATA DIVISION.
 FILE SECTION.
 
 FD  JOURNAL-FILE.
 COPY "journal.cpy".
 
+FD  JOURNAL-LINES-FILE.
+COPY "journal-lines.cpy".
+
 WORKING-STORAGE SECTION.
 COPY "common.cpy".
 
 01 FS-JOURNAL PIC XX.
+01 FS-JOURNAL-LINES PIC XX.
+
+01 WS-JL-COUNT           PIC 9(3).
+01 WS-JL-I               PIC 9(3).
+01 WS-JL-TARGET-TXN-ID   PIC 9(12).
+
+01 WS-BROWSE-SWITCH     PIC X VALUE "N".
+   88 BROWSE-IS-OPEN           VALUE "Y".
+   88 BROWSE-IS-CLOSED         VALUE "N".
+
+01 WS-BROWSE-ACCOUNT-ID PIC 9(10).
+01 WS-BROWSE-DATE-TO    PIC 9(8).
+
+01 WS-VOID-I                    PIC 9(2).
+01 WS-VOID-ORIGINAL-TXN-ID      PIC 9(12).
+01 WS-VOID-NEW-TXN-ID           PIC 9(12).
+78 WS-VOID-ID-OFFSET            VALUE 900000000000.
+78 WS-VOID-RESERVED-THRESHOLD   VALUE 700000000000.
+
+01 WS-PENDING-SWITCH    PIC X VALUE "N".
+   88 PENDING-BROWSE-IS-OPEN     VALUE "Y".
+   88 PENDING-BROWSE-IS-CLOSED   VALUE "N".
+
+01 WS-SEARCH-SWITCH     PIC X VALUE "N".
+   88 SEARCH-BROWSE-IS-OPEN      VALUE "Y".
+   88 SEARCH-BROWSE-IS-CLOSED    VALUE "N".
+
+01 WS-SEARCH-MATCH-SWITCH PIC X VALUE "N".
+   88 SEARCH-MATCH-FOUND         VALUE "Y".
+
+01 WS-AMOUNT-FILTER-OK  PIC X VALUE "N".
+01 WS-MEMO-FILTER-OK    PIC X VALUE "N".
+
+01 WS-SEARCH-AMOUNT-MIN PIC 9(15).
+01 WS-SEARCH-AMOUNT-MAX PIC 9(15).
+01 WS-SEARCH-MEMO       PIC X(60).
+01 WS-SEARCH-MEMO-LEN   PIC 9(2) VALUE 0.
+01 WS-SEARCH-LINE-I     PIC 9(3).
+01 WS-SEARCH-POS        PIC 9(2).
 
 LINKAGE SECTION.
 01 L-JR-OP-CODE        PIC X.
 COPY "journal.cpy" REPLACING ==JR-RECORD== BY ==L-JR-RECORD==.
+COPY "journal-lines-table.cpy" REPLACING ==JR-LINES-TABLE== BY ==L-JR-LINES-TABLE==.
+01 L-JR-DATE-TO        PIC 9(8).
+01 L-JR-SEARCH-AMOUNT-MIN PIC 9(15).
+01 L-JR-SEARCH-AMOUNT-MAX PIC 9(15).
+01 L-JR-SEARCH-MEMO       PIC X(60).
 01 L-JR-RETURN-STATUS  PIC XX.
 
 PROCEDURE DIVISION USING
     L-JR-OP-CODE
     L-JR-RECORD
+    L-JR-LINES-TABLE
+    L-JR-DATE-TO
+    L-JR-SEARCH-AMOUNT-MIN
+    L-JR-SEARCH-AMOUNT-MAX
+    L-JR-SEARCH-MEMO
     L-JR-RETURN-STATUS
     .
 
@@ -48,30 +132,506 @@ MAIN-PARA.
     MOVE SPACES TO L-JR-RETURN-STATUS
     MOVE SPACES TO FS-JOURNAL
 
-    OPEN I-O JOURNAL-FILE
-    IF FS-JOURNAL NOT = FS-OK
-       MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
-       GOBACK
-    END-IF
-
     EVALUATE L-JR-OP-CODE
        WHEN "C"
           PERFORM CREATE-JOURNAL
+       WHEN "R"
+          PERFORM READ-JOURNAL
+       WHEN "V"
+          PERFORM VOID-JOURNAL
+       WHEN "K"
+          PERFORM START-BROWSE-BY-ACCOUNT
+       WHEN "N"
+          PERFORM NEXT-BROWSE-BY-ACCOUNT
+       WHEN "P"
+          PERFORM START-BROWSE-PENDING
+       WHEN "Q"
+          PERFORM NEXT-BROWSE-PENDING
+       WHEN "A"
+          PERFORM APPROVE-JOURNAL
+       WHEN "J"
+          PERFORM REJECT-JOURNAL
+       WHEN "S"
+          PERFORM START-BROWSE-SEARCH
+       WHEN "T"
+          PERFORM NEXT-BROWSE-SEARCH
        WHEN OTHER
-          MOVE "OP" TO L-JR-RETURN-STATUS
+          MOVE FS-INVALID-OP TO L-JR-RETURN-STATUS
     END-EVALUATE
 
-    CLOSE JOURNAL-FILE
     GOBACK
     .
 
 CREATE-JOURNAL.
+    MOVE SPACES TO FS-JOURNAL
+    OPEN I-O JOURNAL-FILE
+    IF FS-JOURNAL NOT = FS-OK
+       MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
     *> Copia o registro recebido do chamador para o registro do arquivo
     MOVE L-JR-RECORD TO JR-RECORD
 
     *> Garante posted-flag = 'N' no registro do arquivo
     MOVE "N" TO JR-POSTED-FLAG OF JR-RECORD
 
+    *> Lancamentos abaixo do limite de aprovacao dupla ja chegam sem
+    *> JR-APPROVAL-STATUS preenchido; nesse caso entram direto como 'A'
+    IF JR-APPROVAL-STATUS OF JR-RECORD = SPACE
+       MOVE "A" TO JR-APPROVAL-STATUS OF JR-RECORD
+    END-IF
+
+    PERFORM COUNT-LINES-TO-WRITE
+    MOVE WS-JL-COUNT TO JR-LINE-COUNT OF JR-RECORD
+
+    WRITE JR-RECORD
+    MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+
+    IF FS-JOURNAL = FS-OK
+       PERFORM WRITE-JOURNAL-LINES
+    END-IF
+
+    CLOSE JOURNAL-FILE
+    .
+
+COUNT-LINES-TO-WRITE.
+    *> Nao ha um contador explicito vindo do chamador - descobre
+    *> quantas linhas foram preenchidas olhando ate onde o buffer
+    *> tem conta preenchida (mesmo criterio que os browses/buscas ja
+    *> usavam para reconhecer uma linha "vazia" no fim do OCCURS).
+    MOVE 0 TO WS-JL-COUNT
+    PERFORM VARYING WS-JL-I FROM 1 BY 1 UNTIL WS-JL-I > 200
+       IF JR-LINE-ACCOUNT-ID (WS-JL-I) NOT = 0
+          MOVE WS-JL-I TO WS-JL-COUNT
+       END-IF
+    END-PERFORM
+    .
+
+WRITE-JOURNAL-LINES.
+    MOVE SPACES TO FS-JOURNAL-LINES
+    OPEN I-O JOURNAL-LINES-FILE
+    IF FS-JOURNAL-LINES = FS-NOT-FOUND
+       OPEN OUTPUT JOURNAL-LINES-FILE
+       CLOSE JOURNAL-LINES-FILE
+       MOVE SPACES TO FS-JOURNAL-LINES
+       OPEN I-O JOURNAL-LINES-FILE
+    END-IF
+    IF FS-JOURNAL-LINES NOT = FS-OK
+       EXIT PARAGRAPH
+    END-IF
+
+    PERFORM VARYING WS-JL-I FROM 1 BY 1 UNTIL WS-JL-I > WS-JL-COUNT
+       MOVE JR-TXN-ID OF JR-RECORD         TO JL-TXN-ID
+       MOVE WS-JL-I                        TO JL-LINE-NO
+       MOVE JR-LINE-ACCOUNT-ID (WS-JL-I)   TO JL-LINE-ACCOUNT-ID
+       MOVE JR-LINE-DC (WS-JL-I)           TO JL-LINE-DC
+       MOVE JR-LINE-AMOUNT-CENTS (WS-JL-I) TO JL-LINE-AMOUNT-CENTS
+       MOVE JR-LINE-COST-CENTER (WS-JL-I)  TO JL-LINE-COST-CENTER
+       WRITE JL-RECORD
+    END-PERFORM
+
+    CLOSE JOURNAL-LINES-FILE
+    .
+
+LOAD-JOURNAL-LINES.
+    *> Recarrega, na ordem de JL-LINE-NO, todas as linhas gravadas em
+    *> JOURNAL-LINES-FILE para o lançamento WS-JL-TARGET-TXN-ID dentro
+    *> do buffer de transferencia do chamador (L-JR-LINES-TABLE).
+    *> Zera o buffer antes, para nao deixar lixo de uma leitura
+    *> anterior com mais linhas do que a atual.
+    MOVE SPACES TO L-JR-LINES-TABLE
+    MOVE 0      TO WS-JL-I
+
+    MOVE SPACES TO FS-JOURNAL-LINES
+    OPEN INPUT JOURNAL-LINES-FILE
+    IF FS-JOURNAL-LINES NOT = FS-OK
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE WS-JL-TARGET-TXN-ID TO JL-TXN-ID
+    MOVE 1                   TO JL-LINE-NO
+    START JOURNAL-LINES-FILE KEY IS NOT LESS THAN JL-KEY
+
+    IF FS-JOURNAL-LINES = FS-OK
+       READ JOURNAL-LINES-FILE NEXT RECORD
+       PERFORM UNTIL FS-JOURNAL-LINES NOT = FS-OK
+                     OR JL-TXN-ID NOT = WS-JL-TARGET-TXN-ID
+          ADD 1 TO WS-JL-I
+          MOVE JL-LINE-NO           TO JR-LINE-NO (WS-JL-I)
+          MOVE JL-LINE-ACCOUNT-ID   TO JR-LINE-ACCOUNT-ID (WS-JL-I)
+          MOVE JL-LINE-DC           TO JR-LINE-DC (WS-JL-I)
+          MOVE JL-LINE-AMOUNT-CENTS TO JR-LINE-AMOUNT-CENTS (WS-JL-I)
+          MOVE JL-LINE-COST-CENTER  TO JR-LINE-COST-CENTER (WS-JL-I)
+          READ JOURNAL-LINES-FILE NEXT RECORD
+       END-PERFORM
+    END-IF
+
+    CLOSE JOURNAL-LINES-FILE
+    .
+
+READ-JOURNAL.
+    MOVE SPACES TO FS-JOURNAL
+    OPEN INPUT JOURNAL-FILE
+    IF FS-JOURNAL NOT = FS-OK
+       MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    *> Le pela chave primaria (JR-TXN-ID) informada em L-JR-RECORD
+    MOVE L-JR-RECORD TO JR-RECORD
+    READ JOURNAL-FILE
+
+    IF FS-JOURNAL = FS-OK
+       MOVE JR-TXN-ID OF JR-RECORD TO WS-JL-TARGET-TXN-ID
+       PERFORM LOAD-JOURNAL-LINES
+       MOVE JR-RECORD TO L-JR-RECORD
+    END-IF
+    MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+
+    CLOSE JOURNAL-FILE
+    .
+
+VOID-JOURNAL.
+    *> Estorna o lancamento identificado por L-JR-TXN-ID: grava um NOVO
+    *> registro com todas as linhas D/C invertidas e o memo prefixado,
+    *> preservando o lancamento original intacto (sem update/delete).
+    *>
+    *> O ID a estornar nao pode ja estar na faixa reservada (>=
+    *> 700000000000, usada por FX-REVAL/YEAR-CLOSE/pelo proprio
+    *> estorno): alem de nao fazer sentido estornar um lancamento
+    *> sintetico, somar o deslocamento de estorno a um ID ja alto
+    *> poderia estourar o PIC 9(12) do novo ID.
+    IF JR-TXN-ID OF L-JR-RECORD NOT < WS-VOID-RESERVED-THRESHOLD
+       MOVE FS-RESERVED-TXN-ID TO L-JR-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE SPACES TO FS-JOURNAL
+    OPEN I-O JOURNAL-FILE
+    IF FS-JOURNAL NOT = FS-OK
+       MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE JR-TXN-ID OF L-JR-RECORD TO JR-TXN-ID OF JR-RECORD
+    READ JOURNAL-FILE
+    IF FS-JOURNAL NOT = FS-OK
+       MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+       CLOSE JOURNAL-FILE
+       EXIT PARAGRAPH
+    END-IF
+
+    *> So faz sentido estornar um lancamento que ja esta de fato no
+    *> razao (postado e aprovado) - um lancamento pendente ou ainda
+    *> nao postado nao tem o que ser revertido.
+    IF JR-POSTED-FLAG OF JR-RECORD NOT = "Y"
+       OR JR-APPROVAL-STATUS OF JR-RECORD NOT = "A"
+       MOVE FS-NOT-POSTED TO L-JR-RETURN-STATUS
+       CLOSE JOURNAL-FILE
+       EXIT PARAGRAPH
+    END-IF
+
+    *> Carrega as linhas do lancamento original antes de montar o
+    *> estorno - elas serao invertidas (D<->C) e regravadas sob o
+    *> novo TXN-ID de estorno.
+    MOVE JR-TXN-ID OF JR-RECORD TO WS-JL-TARGET-TXN-ID
+    PERFORM LOAD-JOURNAL-LINES
+
+    *> Monta o registro de estorno a partir do original lido.
+    *> O novo lancamento de estorno recebe um ID derivado do original
+    *> (faixa reservada 9xxxxxxxxxxx), para nao colidir com lancamentos
+    *> normais e para deixar visivel de qual ID ele se origina.
+    MOVE JR-TXN-ID OF JR-RECORD TO WS-VOID-ORIGINAL-TXN-ID
+    COMPUTE WS-VOID-NEW-TXN-ID = WS-VOID-ID-OFFSET + WS-VOID-ORIGINAL-TXN-ID
+       ON SIZE ERROR
+          MOVE FS-RESERVED-TXN-ID TO L-JR-RETURN-STATUS
+          CLOSE JOURNAL-FILE
+          EXIT PARAGRAPH
+    END-COMPUTE
+    MOVE JR-RECORD TO L-JR-RECORD
+    MOVE WS-VOID-NEW-TXN-ID TO JR-TXN-ID OF L-JR-RECORD
+
+    PERFORM VARYING WS-VOID-I FROM 1 BY 1
+            UNTIL WS-VOID-I > JR-LINE-COUNT OF L-JR-RECORD
+       IF JR-LINE-ACCOUNT-ID (WS-VOID-I) NOT = 0
+          IF JR-LINE-DC (WS-VOID-I) = "D"
+             MOVE "C" TO JR-LINE-DC (WS-VOID-I)
+          ELSE
+             IF JR-LINE-DC (WS-VOID-I) = "C"
+                MOVE "D" TO JR-LINE-DC (WS-VOID-I)
+             END-IF
+          END-IF
+       END-IF
+    END-PERFORM
+
+    MOVE L-JR-DATE-TO TO JR-DATE OF L-JR-RECORD
+    MOVE L-JR-DATE-TO TO JR-ALT-DATE OF L-JR-RECORD
+
+    STRING "ESTORNO DE " DELIMITED BY SIZE
+           WS-VOID-ORIGINAL-TXN-ID DELIMITED BY SIZE
+      INTO JR-MEMO OF L-JR-RECORD
+
+    MOVE "N" TO JR-POSTED-FLAG OF L-JR-RECORD
+
+    MOVE L-JR-RECORD TO JR-RECORD
     WRITE JR-RECORD
     MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+
+    IF FS-JOURNAL = FS-OK
+       PERFORM COUNT-LINES-TO-WRITE
+       PERFORM WRITE-JOURNAL-LINES
+    END-IF
+
+    CLOSE JOURNAL-FILE
+    .
+
+START-BROWSE-BY-ACCOUNT.
+    *> L-JR-RECORD chega com JR-ALT-ACCOUNT-ID e JR-ALT-DATE (data inicial)
+    *> preenchidos pelo chamador; L-JR-DATE-TO traz a data final da faixa.
+    MOVE SPACES TO FS-JOURNAL
+    IF BROWSE-IS-OPEN
+       CLOSE JOURNAL-FILE
+    END-IF
+
+    OPEN INPUT JOURNAL-FILE
+    IF FS-JOURNAL NOT = FS-OK
+       MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    SET BROWSE-IS-OPEN TO TRUE
+    MOVE JR-ALT-ACCOUNT-ID OF L-JR-RECORD TO WS-BROWSE-ACCOUNT-ID
+    MOVE L-JR-DATE-TO                     TO WS-BROWSE-DATE-TO
+
+    MOVE JR-ALT-ACCOUNT-ID OF L-JR-RECORD TO JR-ALT-ACCOUNT-ID OF JR-RECORD
+    MOVE JR-ALT-DATE OF L-JR-RECORD       TO JR-ALT-DATE OF JR-RECORD
+
+    START JOURNAL-FILE KEY IS NOT LESS THAN JR-ALT-KEY OF JR-RECORD
+
+    IF FS-JOURNAL NOT = FS-OK
+       CLOSE JOURNAL-FILE
+       SET BROWSE-IS-CLOSED TO TRUE
+       MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    PERFORM NEXT-BROWSE-BY-ACCOUNT
+    .
+
+NEXT-BROWSE-BY-ACCOUNT.
+    IF BROWSE-IS-CLOSED
+       MOVE FS-INVALID-OP TO L-JR-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    READ JOURNAL-FILE NEXT RECORD
+
+    IF FS-JOURNAL = FS-OK
+       IF JR-ALT-ACCOUNT-ID OF JR-RECORD NOT = WS-BROWSE-ACCOUNT-ID
+          OR JR-ALT-DATE OF JR-RECORD > WS-BROWSE-DATE-TO
+          CLOSE JOURNAL-FILE
+          SET BROWSE-IS-CLOSED TO TRUE
+          MOVE FS-EOF TO L-JR-RETURN-STATUS
+          EXIT PARAGRAPH
+       END-IF
+       MOVE JR-TXN-ID OF JR-RECORD TO WS-JL-TARGET-TXN-ID
+       PERFORM LOAD-JOURNAL-LINES
+       MOVE JR-RECORD TO L-JR-RECORD
+       MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+    ELSE
+       CLOSE JOURNAL-FILE
+       SET BROWSE-IS-CLOSED TO TRUE
+       MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+    END-IF
+    .
+
+START-BROWSE-PENDING.
+    *> Varredura sequencial completa do JOURNAL, retornando apenas
+    *> lancamentos com JR-APPROVAL-STATUS = 'P' (nao ha chave por
+    *> status de aprovacao).
+    MOVE SPACES TO FS-JOURNAL
+    IF PENDING-BROWSE-IS-OPEN
+       CLOSE JOURNAL-FILE
+    END-IF
+
+    OPEN INPUT JOURNAL-FILE
+    IF FS-JOURNAL NOT = FS-OK
+       MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    SET PENDING-BROWSE-IS-OPEN TO TRUE
+    PERFORM NEXT-BROWSE-PENDING
+    .
+
+NEXT-BROWSE-PENDING.
+    IF PENDING-BROWSE-IS-CLOSED
+       MOVE FS-INVALID-OP TO L-JR-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    READ JOURNAL-FILE NEXT RECORD
+
+    PERFORM UNTIL FS-JOURNAL NOT = FS-OK
+                  OR JR-APPROVAL-STATUS OF JR-RECORD = "P"
+       READ JOURNAL-FILE NEXT RECORD
+    END-PERFORM
+
+    IF FS-JOURNAL = FS-OK
+       MOVE JR-TXN-ID OF JR-RECORD TO WS-JL-TARGET-TXN-ID
+       PERFORM LOAD-JOURNAL-LINES
+       MOVE JR-RECORD TO L-JR-RECORD
+       MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+    ELSE
+       CLOSE JOURNAL-FILE
+       SET PENDING-BROWSE-IS-CLOSED TO TRUE
+       MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+    END-IF
+    .
+
+APPROVE-JOURNAL.
+    *> Le pela chave primaria (JR-TXN-ID) o lancamento pendente e
+    *> regrava com JR-APPROVAL-STATUS = 'A', liberando-o para o POST-LEDGER.
+    MOVE SPACES TO FS-JOURNAL
+    OPEN I-O JOURNAL-FILE
+    IF FS-JOURNAL NOT = FS-OK
+       MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE JR-TXN-ID OF L-JR-RECORD TO JR-TXN-ID OF JR-RECORD
+    READ JOURNAL-FILE
+    IF FS-JOURNAL = FS-OK
+       MOVE "A" TO JR-APPROVAL-STATUS OF JR-RECORD
+       REWRITE JR-RECORD
+    END-IF
+    MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+
+    CLOSE JOURNAL-FILE
+    .
+
+REJECT-JOURNAL.
+    *> Mesma logica de APPROVE-JOURNAL, gravando JR-APPROVAL-STATUS = 'R'.
+    MOVE SPACES TO FS-JOURNAL
+    OPEN I-O JOURNAL-FILE
+    IF FS-JOURNAL NOT = FS-OK
+       MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE JR-TXN-ID OF L-JR-RECORD TO JR-TXN-ID OF JR-RECORD
+    READ JOURNAL-FILE
+    IF FS-JOURNAL = FS-OK
+       MOVE "R" TO JR-APPROVAL-STATUS OF JR-RECORD
+       REWRITE JR-RECORD
+    END-IF
+    MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+
+    CLOSE JOURNAL-FILE
+    .
+
+START-BROWSE-SEARCH.
+    *> Varredura sequencial completa do JOURNAL, filtrando por faixa de
+    *> valor (qualquer linha) e/ou substring do memo. Sem chave
+    *> disponivel para nenhum dos dois criterios.
+    MOVE SPACES TO FS-JOURNAL
+    IF SEARCH-BROWSE-IS-OPEN
+       CLOSE JOURNAL-FILE
+    END-IF
+
+    OPEN INPUT JOURNAL-FILE
+    IF FS-JOURNAL NOT = FS-OK
+       MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    SET SEARCH-BROWSE-IS-OPEN TO TRUE
+    MOVE L-JR-SEARCH-AMOUNT-MIN TO WS-SEARCH-AMOUNT-MIN
+    MOVE L-JR-SEARCH-AMOUNT-MAX TO WS-SEARCH-AMOUNT-MAX
+    MOVE L-JR-SEARCH-MEMO       TO WS-SEARCH-MEMO
+    PERFORM COMPUTE-SEARCH-MEMO-LEN
+
+    PERFORM NEXT-BROWSE-SEARCH
+    .
+
+COMPUTE-SEARCH-MEMO-LEN.
+    MOVE 0 TO WS-SEARCH-MEMO-LEN
+    PERFORM VARYING WS-SEARCH-POS FROM 60 BY -1 UNTIL WS-SEARCH-POS = 0
+       IF WS-SEARCH-MEMO (WS-SEARCH-POS:1) NOT = SPACE
+          MOVE WS-SEARCH-POS TO WS-SEARCH-MEMO-LEN
+          EXIT PARAGRAPH
+       END-IF
+    END-PERFORM
+    .
+
+NEXT-BROWSE-SEARCH.
+    IF SEARCH-BROWSE-IS-CLOSED
+       MOVE FS-INVALID-OP TO L-JR-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE "N" TO WS-SEARCH-MATCH-SWITCH
+    READ JOURNAL-FILE NEXT RECORD
+    IF FS-JOURNAL = FS-OK
+       MOVE JR-TXN-ID OF JR-RECORD TO WS-JL-TARGET-TXN-ID
+       PERFORM LOAD-JOURNAL-LINES
+       PERFORM EVALUATE-SEARCH-MATCH
+    END-IF
+
+    PERFORM UNTIL FS-JOURNAL NOT = FS-OK OR SEARCH-MATCH-FOUND
+       READ JOURNAL-FILE NEXT RECORD
+       IF FS-JOURNAL = FS-OK
+          MOVE JR-TXN-ID OF JR-RECORD TO WS-JL-TARGET-TXN-ID
+          PERFORM LOAD-JOURNAL-LINES
+          PERFORM EVALUATE-SEARCH-MATCH
+       END-IF
+    END-PERFORM
+
+    IF FS-JOURNAL = FS-OK
+       MOVE JR-RECORD TO L-JR-RECORD
+       MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+    ELSE
+       CLOSE JOURNAL-FILE
+       SET SEARCH-BROWSE-IS-CLOSED TO TRUE
+       MOVE FS-JOURNAL TO L-JR-RETURN-STATUS
+    END-IF
+    .
+
+EVALUATE-SEARCH-MATCH.
+    IF WS-SEARCH-AMOUNT-MAX = 0
+       MOVE "Y" TO WS-AMOUNT-FILTER-OK
+    ELSE
+       MOVE "N" TO WS-AMOUNT-FILTER-OK
+       PERFORM VARYING WS-SEARCH-LINE-I FROM 1 BY 1
+               UNTIL WS-SEARCH-LINE-I > JR-LINE-COUNT OF JR-RECORD
+          IF JR-LINE-ACCOUNT-ID (WS-SEARCH-LINE-I) NOT = 0
+             IF JR-LINE-AMOUNT-CENTS (WS-SEARCH-LINE-I) >= WS-SEARCH-AMOUNT-MIN
+                AND JR-LINE-AMOUNT-CENTS (WS-SEARCH-LINE-I) <= WS-SEARCH-AMOUNT-MAX
+                MOVE "Y" TO WS-AMOUNT-FILTER-OK
+             END-IF
+          END-IF
+       END-PERFORM
+    END-IF
+
+    IF WS-SEARCH-MEMO-LEN = 0
+       MOVE "Y" TO WS-MEMO-FILTER-OK
+    ELSE
+       PERFORM CHECK-MEMO-CONTAINS
+    END-IF
+
+    IF WS-AMOUNT-FILTER-OK = "Y" AND WS-MEMO-FILTER-OK = "Y"
+       MOVE "Y" TO WS-SEARCH-MATCH-SWITCH
+    END-IF
+    .
+
+CHECK-MEMO-CONTAINS.
+    MOVE "N" TO WS-MEMO-FILTER-OK
+    PERFORM VARYING WS-SEARCH-POS FROM 1 BY 1
+            UNTIL WS-SEARCH-POS > (61 - WS-SEARCH-MEMO-LEN)
+       IF JR-MEMO OF JR-RECORD (WS-SEARCH-POS : WS-SEARCH-MEMO-LEN)
+             = WS-SEARCH-MEMO (1 : WS-SEARCH-MEMO-LEN)
+          MOVE "Y" TO WS-MEMO-FILTER-OK
+       END-IF
+    END-PERFORM
     .
