@@ -0,0 +1,144 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: journal-templates-io.cob
+*> Objetivo:
+*>   - Subprograma para manter o arquivo JOURNAL-TEMPLATES
+*>     (modelos de lancamento recorrente).
+*>   - Operacoes:
+*>       'C' = Create (cadastra um modelo novo)
+*>       'R' = Read (consulta um modelo por nome)
+*>       'L' = List-start (inicia varredura, devolve o 1o modelo)
+*>       'N' = List-next (devolve o proximo modelo da varredura)
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. JOURNAL-TEMPLATES-IO.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT JOURNAL-TEMPLATES-FILE ASSIGN TO "data/journal-templates.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE   IS DYNAMIC
+        RECORD KEY    IS JT-TEMPLATE-NAME
+        FILE STATUS   IS FS-TEMPLATES.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  JOURNAL-TEMPLATES-FILE.
+COPY "journal-templates.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+01 FS-TEMPLATES PIC XX.
+
+01 WS-BROWSE-SWITCH     PIC X VALUE "N".
+   88 BROWSE-IS-OPEN           VALUE "Y".
+   88 BROWSE-IS-CLOSED         VALUE "N".
+
+LINKAGE SECTION.
+01 L-JT-OP-CODE        PIC X.
+COPY "journal-templates.cpy" REPLACING ==JT-RECORD== BY ==L-JT-RECORD==.
+01 L-JT-RETURN-STATUS  PIC XX.
+
+PROCEDURE DIVISION USING
+    L-JT-OP-CODE
+    L-JT-RECORD
+    L-JT-RETURN-STATUS
+    .
+
+MAIN-PARA.
+    MOVE SPACES TO L-JT-RETURN-STATUS
+    MOVE SPACES TO FS-TEMPLATES
+
+    EVALUATE L-JT-OP-CODE
+       WHEN "C"
+          PERFORM CREATE-TEMPLATE
+       WHEN "R"
+          PERFORM READ-TEMPLATE
+       WHEN "L"
+          PERFORM START-BROWSE-TEMPLATES
+       WHEN "N"
+          PERFORM NEXT-BROWSE-TEMPLATES
+       WHEN OTHER
+          MOVE FS-INVALID-OP TO L-JT-RETURN-STATUS
+    END-EVALUATE
+
+    GOBACK
+    .
+
+CREATE-TEMPLATE.
+    MOVE SPACES TO FS-TEMPLATES
+    OPEN I-O JOURNAL-TEMPLATES-FILE
+    IF FS-TEMPLATES = FS-NOT-FOUND
+       *> Arquivo ainda nao existe: cria vazio e reabre em I-O
+       OPEN OUTPUT JOURNAL-TEMPLATES-FILE
+       CLOSE JOURNAL-TEMPLATES-FILE
+       MOVE SPACES TO FS-TEMPLATES
+       OPEN I-O JOURNAL-TEMPLATES-FILE
+    END-IF
+    IF FS-TEMPLATES NOT = FS-OK
+       MOVE FS-TEMPLATES TO L-JT-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE L-JT-RECORD TO JT-RECORD
+    WRITE JT-RECORD
+    MOVE FS-TEMPLATES TO L-JT-RETURN-STATUS
+
+    CLOSE JOURNAL-TEMPLATES-FILE
+    .
+
+READ-TEMPLATE.
+    MOVE SPACES TO FS-TEMPLATES
+    OPEN INPUT JOURNAL-TEMPLATES-FILE
+    IF FS-TEMPLATES NOT = FS-OK
+       MOVE FS-TEMPLATES TO L-JT-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE JT-TEMPLATE-NAME OF L-JT-RECORD TO JT-TEMPLATE-NAME OF JT-RECORD
+    READ JOURNAL-TEMPLATES-FILE
+
+    IF FS-TEMPLATES = FS-OK
+       MOVE JT-RECORD TO L-JT-RECORD
+    END-IF
+    MOVE FS-TEMPLATES TO L-JT-RETURN-STATUS
+
+    CLOSE JOURNAL-TEMPLATES-FILE
+    .
+
+START-BROWSE-TEMPLATES.
+    MOVE SPACES TO FS-TEMPLATES
+    IF BROWSE-IS-OPEN
+       CLOSE JOURNAL-TEMPLATES-FILE
+    END-IF
+
+    OPEN INPUT JOURNAL-TEMPLATES-FILE
+    IF FS-TEMPLATES NOT = FS-OK
+       MOVE FS-TEMPLATES TO L-JT-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    SET BROWSE-IS-OPEN TO TRUE
+    PERFORM NEXT-BROWSE-TEMPLATES
+    .
+
+NEXT-BROWSE-TEMPLATES.
+    IF BROWSE-IS-CLOSED
+       MOVE FS-INVALID-OP TO L-JT-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    READ JOURNAL-TEMPLATES-FILE NEXT RECORD
+
+    IF FS-TEMPLATES = FS-OK
+       MOVE JT-RECORD TO L-JT-RECORD
+    ELSE
+       CLOSE JOURNAL-TEMPLATES-FILE
+       SET BROWSE-IS-CLOSED TO TRUE
+    END-IF
+
+    MOVE FS-TEMPLATES TO L-JT-RETURN-STATUS
+    .
