@@ -0,0 +1,135 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: fx-rates-io.cob
+*> Objetivo:
+*>   - Subprograma para manter o arquivo FX-RATES (taxas de
+*>     cambio por par de moedas + data de vigencia).
+*>   - Operacoes:
+*>       'W' = Write (upsert: atualiza se ja existir taxa
+*>             cadastrada para o mesmo par+data exata, inclui
+*>             se nao)
+*>       'A' = As-of (localiza a taxa vigente numa data: a
+*>             ultima taxa cadastrada para o par com
+*>             FX-EFF-DATE menor ou igual a data informada)
+*>   - Usado pelo revalorizacao cambial (FX-REVAL).
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FX-RATES-IO.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FX-RATES-FILE ASSIGN TO "data/fx-rates.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE   IS DYNAMIC
+        RECORD KEY    IS FX-KEY
+        FILE STATUS   IS FS-FX-RATES.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  FX-RATES-FILE.
+COPY "fx-rates.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+01 FS-FX-RATES PIC XX.
+
+01 WS-ASOF-CCY-FROM PIC X(3).
+01 WS-ASOF-CCY-TO   PIC X(3).
+
+LINKAGE SECTION.
+01 L-FX-OP-CODE        PIC X.
+COPY "fx-rates.cpy" REPLACING ==FX-RATE-RECORD== BY ==L-FX-RATE-RECORD==.
+01 L-FX-RETURN-STATUS  PIC XX.
+
+PROCEDURE DIVISION USING
+    L-FX-OP-CODE
+    L-FX-RATE-RECORD
+    L-FX-RETURN-STATUS
+    .
+
+MAIN-PARA.
+    MOVE SPACES TO L-FX-RETURN-STATUS
+    MOVE SPACES TO FS-FX-RATES
+
+    EVALUATE L-FX-OP-CODE
+       WHEN "W"
+          PERFORM WRITE-OR-UPDATE-RATE
+       WHEN "A"
+          PERFORM READ-RATE-AS-OF
+       WHEN OTHER
+          MOVE FS-INVALID-OP TO L-FX-RETURN-STATUS
+    END-EVALUATE
+
+    GOBACK
+    .
+
+WRITE-OR-UPDATE-RATE.
+    MOVE SPACES TO FS-FX-RATES
+    OPEN I-O FX-RATES-FILE
+    IF FS-FX-RATES = FS-NOT-FOUND
+       *> Arquivo ainda nao existe: cria vazio e reabre em I-O
+       OPEN OUTPUT FX-RATES-FILE
+       CLOSE FX-RATES-FILE
+       MOVE SPACES TO FS-FX-RATES
+       OPEN I-O FX-RATES-FILE
+    END-IF
+    IF FS-FX-RATES NOT = FS-OK
+       MOVE FS-FX-RATES TO L-FX-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE FX-KEY OF L-FX-RATE-RECORD TO FX-KEY OF FX-RATE-RECORD
+    READ FX-RATES-FILE
+
+    IF FS-FX-RATES = FS-OK
+       MOVE L-FX-RATE-RECORD TO FX-RATE-RECORD
+       REWRITE FX-RATE-RECORD
+    ELSE
+       MOVE L-FX-RATE-RECORD TO FX-RATE-RECORD
+       WRITE FX-RATE-RECORD
+    END-IF
+
+    MOVE FS-FX-RATES TO L-FX-RETURN-STATUS
+    CLOSE FX-RATES-FILE
+    .
+
+READ-RATE-AS-OF.
+    *> L-FX-RATE-RECORD chega com FX-CCY-FROM/FX-CCY-TO e
+    *> FX-EFF-DATE (a data de referencia) preenchidos. Devolve
+    *> a taxa vigente naquela data: a ultima cadastrada para o
+    *> mesmo par com FX-EFF-DATE <= data informada.
+    MOVE SPACES TO FS-FX-RATES
+    OPEN INPUT FX-RATES-FILE
+    IF FS-FX-RATES NOT = FS-OK
+       MOVE FS-FX-RATES TO L-FX-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE FX-CCY-FROM OF L-FX-RATE-RECORD TO WS-ASOF-CCY-FROM
+    MOVE FX-CCY-TO   OF L-FX-RATE-RECORD TO WS-ASOF-CCY-TO
+
+    MOVE FX-KEY OF L-FX-RATE-RECORD TO FX-KEY OF FX-RATE-RECORD
+
+    START FX-RATES-FILE KEY IS NOT GREATER THAN FX-KEY OF FX-RATE-RECORD
+    IF FS-FX-RATES NOT = FS-OK
+       MOVE FS-NOT-FOUND TO L-FX-RETURN-STATUS
+       CLOSE FX-RATES-FILE
+       EXIT PARAGRAPH
+    END-IF
+
+    READ FX-RATES-FILE NEXT RECORD
+
+    IF FS-FX-RATES = FS-OK
+       AND FX-CCY-FROM OF FX-RATE-RECORD = WS-ASOF-CCY-FROM
+       AND FX-CCY-TO   OF FX-RATE-RECORD = WS-ASOF-CCY-TO
+       MOVE FX-RATE-RECORD TO L-FX-RATE-RECORD
+       MOVE FS-OK TO L-FX-RETURN-STATUS
+    ELSE
+       MOVE FS-NOT-FOUND TO L-FX-RETURN-STATUS
+    END-IF
+
+    CLOSE FX-RATES-FILE
+    .
