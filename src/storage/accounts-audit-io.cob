@@ -0,0 +1,121 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: accounts-audit-io.cob
+*> Objetivo:
+*>   - Subprograma somente-leitura para consultar o arquivo
+*>     ACCOUNTS-AUDIT (trilha de auditoria de contas), gravado
+*>     pelo proprio ACCOUNTS-IO a cada "U" que muda algum campo.
+*>   - Operacoes:
+*>       'K' = Browse-start das linhas de auditoria de uma conta
+*>       'N' = Browse-next (continua a varredura iniciada por 'K')
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ACCOUNTS-AUDIT-IO.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCOUNTS-AUDIT-FILE ASSIGN TO "data/accounts-audit.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE   IS DYNAMIC
+        RECORD KEY    IS AA-KEY
+        FILE STATUS   IS FS-AUDIT.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  ACCOUNTS-AUDIT-FILE.
+COPY "accounts-audit.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+01 FS-AUDIT PIC XX.
+
+01 WS-BROWSE-SWITCH     PIC X VALUE "N".
+   88 BROWSE-IS-OPEN           VALUE "Y".
+   88 BROWSE-IS-CLOSED         VALUE "N".
+
+01 WS-BROWSE-ACCOUNT-ID PIC 9(10).
+
+LINKAGE SECTION.
+01 L-AA-OP-CODE        PIC X.
+COPY "accounts-audit.cpy" REPLACING ==AA-RECORD== BY ==L-AA-RECORD==.
+01 L-AA-RETURN-STATUS  PIC XX.
+
+PROCEDURE DIVISION USING
+    L-AA-OP-CODE
+    L-AA-RECORD
+    L-AA-RETURN-STATUS
+    .
+
+MAIN-PARA.
+    MOVE SPACES TO L-AA-RETURN-STATUS
+    MOVE SPACES TO FS-AUDIT
+
+    EVALUATE L-AA-OP-CODE
+       WHEN "K"
+          PERFORM START-BROWSE-AUDIT
+       WHEN "N"
+          PERFORM NEXT-BROWSE-AUDIT
+       WHEN OTHER
+          MOVE FS-INVALID-OP TO L-AA-RETURN-STATUS
+    END-EVALUATE
+
+    GOBACK
+    .
+
+START-BROWSE-AUDIT.
+    *> L-AA-RECORD chega com AA-ACCOUNT-ID preenchido pelo chamador.
+    MOVE SPACES TO FS-AUDIT
+    IF BROWSE-IS-OPEN
+       CLOSE ACCOUNTS-AUDIT-FILE
+    END-IF
+
+    OPEN INPUT ACCOUNTS-AUDIT-FILE
+    IF FS-AUDIT NOT = FS-OK
+       MOVE FS-AUDIT TO L-AA-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    SET BROWSE-IS-OPEN TO TRUE
+    MOVE AA-ACCOUNT-ID OF L-AA-RECORD TO WS-BROWSE-ACCOUNT-ID
+
+    MOVE AA-ACCOUNT-ID OF L-AA-RECORD TO AA-ACCOUNT-ID OF AA-RECORD
+    MOVE 1                            TO AA-SEQ        OF AA-RECORD
+
+    START ACCOUNTS-AUDIT-FILE KEY IS NOT LESS THAN AA-KEY OF AA-RECORD
+
+    IF FS-AUDIT NOT = FS-OK
+       CLOSE ACCOUNTS-AUDIT-FILE
+       SET BROWSE-IS-CLOSED TO TRUE
+       MOVE FS-AUDIT TO L-AA-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    PERFORM NEXT-BROWSE-AUDIT
+    .
+
+NEXT-BROWSE-AUDIT.
+    IF BROWSE-IS-CLOSED
+       MOVE FS-INVALID-OP TO L-AA-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    READ ACCOUNTS-AUDIT-FILE NEXT RECORD
+
+    IF FS-AUDIT = FS-OK
+       IF AA-ACCOUNT-ID OF AA-RECORD NOT = WS-BROWSE-ACCOUNT-ID
+          CLOSE ACCOUNTS-AUDIT-FILE
+          SET BROWSE-IS-CLOSED TO TRUE
+          MOVE FS-EOF TO L-AA-RETURN-STATUS
+          EXIT PARAGRAPH
+       END-IF
+       MOVE AA-RECORD TO L-AA-RECORD
+       MOVE FS-AUDIT TO L-AA-RETURN-STATUS
+    ELSE
+       CLOSE ACCOUNTS-AUDIT-FILE
+       SET BROWSE-IS-CLOSED TO TRUE
+       MOVE FS-AUDIT TO L-AA-RETURN-STATUS
+    END-IF
+    .
