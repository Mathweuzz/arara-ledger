@@ -0,0 +1,465 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: accounts-io.cob
+*> Objetivo:
+*>   - Subprograma para manter o arquivo ACCOUNTS (plano de contas).
+*>   - Operacoes:
+*>       'C' = Create (incluir conta)
+*>       'R' = Read (consultar conta por ID)
+*>       'U' = Update (atualizar conta existente)
+*>       'L' = List-start (inicia varredura, devolve a 1a conta)
+*>       'N' = List-next (devolve a proxima conta da varredura)
+*>   - Os campos sao passados individualmente pelo chamador
+*>     (ver menu.cob), na mesma ordem do layout AC-RECORD.
+*>   - L-AC-UPDATE-SEQ implementa controle de concorrencia
+*>     otimista: toda leitura ('R'/'L'/'N') devolve o
+*>     AC-UPDATE-SEQ atual do registro. Uma atualizacao ('U')
+*>     deve reenviar o valor lido; se o registro tiver sido
+*>     alterado por outra sessao entre a leitura e a gravacao
+*>     (AC-UPDATE-SEQ divergente), a atualizacao e recusada com
+*>     FS-STALE-UPDATE em vez de sobrescrever a mudanca alheia.
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ACCOUNTS-IO.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ACCOUNTS-FILE ASSIGN TO "data/accounts.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE   IS DYNAMIC
+        RECORD KEY    IS AC-ACCOUNT-ID
+        FILE STATUS   IS FS-ACCOUNTS.
+
+    SELECT ACCOUNTS-AUDIT-FILE ASSIGN TO "data/accounts-audit.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE   IS DYNAMIC
+        RECORD KEY    IS AA-KEY
+        FILE STATUS   IS FS-AUDIT.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  ACCOUNTS-FILE.
+COPY "accounts.cpy".
+
+FD  ACCOUNTS-AUDIT-FILE.
+COPY "accounts-audit.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+01 FS-ACCOUNTS       PIC XX.
+01 WS-BROWSE-SWITCH   PIC X VALUE "N".
+   88 BROWSE-IS-OPEN         VALUE "Y".
+   88 BROWSE-IS-CLOSED       VALUE "N".
+
+01 WS-PARENT-TYPE     PIC X(1).
+01 WS-VALIDATE-STATUS PIC XX VALUE SPACES.
+
+*> Usados para checar atividade no JOURNAL antes de desativar uma conta
+01 WS-JR-OP-CODE           PIC X.
+COPY "journal.cpy" REPLACING ==JR-RECORD== BY ==WS-JR-RECORD==.
+COPY "journal-lines-table.cpy".
+01 WS-JR-DATE-TO           PIC 9(8).
+01 WS-JR-SEARCH-AMOUNT-MIN PIC 9(15).
+01 WS-JR-SEARCH-AMOUNT-MAX PIC 9(15).
+01 WS-JR-SEARCH-MEMO       PIC X(60).
+01 WS-JR-RETURN-STATUS     PIC XX.
+01 WS-JR-FOUND-ACTIVITY    PIC X VALUE "N".
+01 WS-JR-LINE-I            PIC 9(3).
+
+*> Usados para gravar a trilha de auditoria (ACCOUNTS-AUDIT) num "U"
+01 FS-AUDIT               PIC XX.
+01 WS-AUDIT-LAST-SEQ      PIC 9(6).
+01 WS-AUDIT-NEXT-SEQ      PIC 9(6).
+01 WS-AUDIT-SCAN-SWITCH   PIC X.
+   88 AUDIT-SCAN-IS-DONE        VALUE "Y".
+01 WS-OLD-AC-PARENT-ID    PIC 9(10).
+01 WS-OLD-AC-ACCOUNT-NAME PIC X(40).
+01 WS-OLD-AC-ACCOUNT-TYPE PIC X(1).
+01 WS-OLD-AC-CURRENCY     PIC X(3).
+01 WS-OLD-AC-STATUS       PIC X(1).
+
+LINKAGE SECTION.
+01 L-AC-OP-CODE        PIC X.
+01 L-AC-ACCOUNT-ID     PIC 9(10).
+01 L-AC-PARENT-ID      PIC 9(10).
+01 L-AC-ACCOUNT-NAME   PIC X(40).
+01 L-AC-ACCOUNT-TYPE   PIC X(1).
+01 L-AC-CURRENCY       PIC X(3).
+01 L-AC-OPENED-DATE    PIC 9(8).
+01 L-AC-STATUS         PIC X(1).
+01 L-AC-UPDATE-SEQ     PIC 9(9).
+01 L-AC-RETURN-STATUS  PIC XX.
+
+PROCEDURE DIVISION USING
+    L-AC-OP-CODE
+    L-AC-ACCOUNT-ID
+    L-AC-PARENT-ID
+    L-AC-ACCOUNT-NAME
+    L-AC-ACCOUNT-TYPE
+    L-AC-CURRENCY
+    L-AC-OPENED-DATE
+    L-AC-STATUS
+    L-AC-UPDATE-SEQ
+    L-AC-RETURN-STATUS
+    .
+
+MAIN-PARA.
+    MOVE SPACES TO L-AC-RETURN-STATUS
+
+    EVALUATE L-AC-OP-CODE
+       WHEN "C"
+          PERFORM CREATE-ACCOUNT
+       WHEN "R"
+          PERFORM READ-ACCOUNT
+       WHEN "U"
+          PERFORM UPDATE-ACCOUNT
+       WHEN "L"
+          PERFORM START-BROWSE-ACCOUNTS
+       WHEN "N"
+          PERFORM NEXT-BROWSE-ACCOUNTS
+       WHEN OTHER
+          MOVE FS-INVALID-OP TO L-AC-RETURN-STATUS
+    END-EVALUATE
+
+    GOBACK
+    .
+
+CREATE-ACCOUNT.
+    MOVE SPACES TO FS-ACCOUNTS
+    OPEN I-O ACCOUNTS-FILE
+    IF FS-ACCOUNTS NOT = FS-OK
+       MOVE FS-ACCOUNTS TO L-AC-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    PERFORM VALIDATE-PARENT-ACCOUNT
+    IF WS-VALIDATE-STATUS NOT = SPACES
+       MOVE WS-VALIDATE-STATUS TO L-AC-RETURN-STATUS
+       CLOSE ACCOUNTS-FILE
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE L-AC-ACCOUNT-ID   TO AC-ACCOUNT-ID
+    MOVE L-AC-PARENT-ID    TO AC-PARENT-ID
+    MOVE L-AC-ACCOUNT-NAME TO AC-ACCOUNT-NAME
+    MOVE L-AC-ACCOUNT-TYPE TO AC-ACCOUNT-TYPE
+    MOVE L-AC-CURRENCY     TO AC-CURRENCY
+    MOVE L-AC-OPENED-DATE  TO AC-OPENED-DATE
+    MOVE L-AC-STATUS       TO AC-STATUS
+    MOVE 1                 TO AC-UPDATE-SEQ
+
+    WRITE AC-RECORD
+    MOVE FS-ACCOUNTS TO L-AC-RETURN-STATUS
+    IF FS-ACCOUNTS = FS-OK
+       MOVE AC-UPDATE-SEQ TO L-AC-UPDATE-SEQ
+    END-IF
+
+    CLOSE ACCOUNTS-FILE
+    .
+
+READ-ACCOUNT.
+    MOVE SPACES TO FS-ACCOUNTS
+    OPEN INPUT ACCOUNTS-FILE
+    IF FS-ACCOUNTS NOT = FS-OK
+       MOVE FS-ACCOUNTS TO L-AC-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE L-AC-ACCOUNT-ID TO AC-ACCOUNT-ID
+    READ ACCOUNTS-FILE
+
+    IF FS-ACCOUNTS = FS-OK
+       MOVE AC-PARENT-ID    TO L-AC-PARENT-ID
+       MOVE AC-ACCOUNT-NAME TO L-AC-ACCOUNT-NAME
+       MOVE AC-ACCOUNT-TYPE TO L-AC-ACCOUNT-TYPE
+       MOVE AC-CURRENCY     TO L-AC-CURRENCY
+       MOVE AC-OPENED-DATE  TO L-AC-OPENED-DATE
+       MOVE AC-STATUS       TO L-AC-STATUS
+       MOVE AC-UPDATE-SEQ   TO L-AC-UPDATE-SEQ
+    END-IF
+    MOVE FS-ACCOUNTS TO L-AC-RETURN-STATUS
+
+    CLOSE ACCOUNTS-FILE
+    .
+
+UPDATE-ACCOUNT.
+    MOVE SPACES TO FS-ACCOUNTS
+    OPEN I-O ACCOUNTS-FILE
+    IF FS-ACCOUNTS NOT = FS-OK
+       MOVE FS-ACCOUNTS TO L-AC-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE L-AC-ACCOUNT-ID TO AC-ACCOUNT-ID
+    READ ACCOUNTS-FILE
+    IF FS-ACCOUNTS NOT = FS-OK
+       MOVE FS-ACCOUNTS TO L-AC-RETURN-STATUS
+       CLOSE ACCOUNTS-FILE
+       EXIT PARAGRAPH
+    END-IF
+
+    IF AC-UPDATE-SEQ NOT = L-AC-UPDATE-SEQ
+       MOVE FS-STALE-UPDATE TO L-AC-RETURN-STATUS
+       CLOSE ACCOUNTS-FILE
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE AC-PARENT-ID    TO WS-OLD-AC-PARENT-ID
+    MOVE AC-ACCOUNT-NAME TO WS-OLD-AC-ACCOUNT-NAME
+    MOVE AC-ACCOUNT-TYPE TO WS-OLD-AC-ACCOUNT-TYPE
+    MOVE AC-CURRENCY     TO WS-OLD-AC-CURRENCY
+    MOVE AC-STATUS       TO WS-OLD-AC-STATUS
+
+    IF L-AC-STATUS = "I" AND AC-STATUS NOT = "I"
+       PERFORM CHECK-JOURNAL-ACTIVITY
+       IF WS-JR-FOUND-ACTIVITY = "Y"
+          MOVE FS-ACCOUNT-HAS-ACTIVITY TO L-AC-RETURN-STATUS
+          CLOSE ACCOUNTS-FILE
+          EXIT PARAGRAPH
+       END-IF
+    END-IF
+
+    PERFORM VALIDATE-PARENT-ACCOUNT
+    IF WS-VALIDATE-STATUS NOT = SPACES
+       MOVE WS-VALIDATE-STATUS TO L-AC-RETURN-STATUS
+       CLOSE ACCOUNTS-FILE
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE L-AC-ACCOUNT-ID TO AC-ACCOUNT-ID
+    READ ACCOUNTS-FILE
+
+    MOVE L-AC-PARENT-ID    TO AC-PARENT-ID
+    MOVE L-AC-ACCOUNT-NAME TO AC-ACCOUNT-NAME
+    MOVE L-AC-ACCOUNT-TYPE TO AC-ACCOUNT-TYPE
+    MOVE L-AC-CURRENCY     TO AC-CURRENCY
+    MOVE L-AC-OPENED-DATE  TO AC-OPENED-DATE
+    MOVE L-AC-STATUS       TO AC-STATUS
+    ADD 1                  TO AC-UPDATE-SEQ
+
+    REWRITE AC-RECORD
+    MOVE FS-ACCOUNTS TO L-AC-RETURN-STATUS
+    IF FS-ACCOUNTS = FS-OK
+       MOVE AC-UPDATE-SEQ TO L-AC-UPDATE-SEQ
+       PERFORM WRITE-AUDIT-TRAIL
+    END-IF
+
+    CLOSE ACCOUNTS-FILE
+    .
+
+WRITE-AUDIT-TRAIL.
+    *> Grava uma linha em ACCOUNTS-AUDIT para cada um dos campos
+    *> mutaveis que realmente mudou de valor nesta atualizacao.
+    *> O numero de sequencia e obtido uma unica vez por chamada e
+    *> incrementado em memoria a cada linha gravada.
+    IF WS-OLD-AC-PARENT-ID    NOT = AC-PARENT-ID
+       OR WS-OLD-AC-ACCOUNT-NAME NOT = AC-ACCOUNT-NAME
+       OR WS-OLD-AC-ACCOUNT-TYPE NOT = AC-ACCOUNT-TYPE
+       OR WS-OLD-AC-CURRENCY     NOT = AC-CURRENCY
+       OR WS-OLD-AC-STATUS       NOT = AC-STATUS
+
+       PERFORM OPEN-AUDIT-FILE
+       PERFORM FIND-NEXT-AUDIT-SEQ
+
+       IF WS-OLD-AC-PARENT-ID NOT = AC-PARENT-ID
+          MOVE "AC-PARENT-ID" TO AA-FIELD-NAME
+          MOVE WS-OLD-AC-PARENT-ID TO AA-OLD-VALUE
+          MOVE AC-PARENT-ID        TO AA-NEW-VALUE
+          PERFORM WRITE-ONE-AUDIT-LINE
+       END-IF
+
+       IF WS-OLD-AC-ACCOUNT-NAME NOT = AC-ACCOUNT-NAME
+          MOVE "AC-ACCOUNT-NAME" TO AA-FIELD-NAME
+          MOVE WS-OLD-AC-ACCOUNT-NAME TO AA-OLD-VALUE
+          MOVE AC-ACCOUNT-NAME        TO AA-NEW-VALUE
+          PERFORM WRITE-ONE-AUDIT-LINE
+       END-IF
+
+       IF WS-OLD-AC-ACCOUNT-TYPE NOT = AC-ACCOUNT-TYPE
+          MOVE "AC-ACCOUNT-TYPE" TO AA-FIELD-NAME
+          MOVE WS-OLD-AC-ACCOUNT-TYPE TO AA-OLD-VALUE
+          MOVE AC-ACCOUNT-TYPE        TO AA-NEW-VALUE
+          PERFORM WRITE-ONE-AUDIT-LINE
+       END-IF
+
+       IF WS-OLD-AC-CURRENCY NOT = AC-CURRENCY
+          MOVE "AC-CURRENCY" TO AA-FIELD-NAME
+          MOVE WS-OLD-AC-CURRENCY TO AA-OLD-VALUE
+          MOVE AC-CURRENCY        TO AA-NEW-VALUE
+          PERFORM WRITE-ONE-AUDIT-LINE
+       END-IF
+
+       IF WS-OLD-AC-STATUS NOT = AC-STATUS
+          MOVE "AC-STATUS" TO AA-FIELD-NAME
+          MOVE WS-OLD-AC-STATUS TO AA-OLD-VALUE
+          MOVE AC-STATUS        TO AA-NEW-VALUE
+          PERFORM WRITE-ONE-AUDIT-LINE
+       END-IF
+
+       CLOSE ACCOUNTS-AUDIT-FILE
+    END-IF
+    .
+
+OPEN-AUDIT-FILE.
+    MOVE SPACES TO FS-AUDIT
+    OPEN I-O ACCOUNTS-AUDIT-FILE
+    IF FS-AUDIT = FS-NOT-FOUND
+       *> Arquivo ainda nao existe: cria vazio e reabre em I-O
+       OPEN OUTPUT ACCOUNTS-AUDIT-FILE
+       CLOSE ACCOUNTS-AUDIT-FILE
+       MOVE SPACES TO FS-AUDIT
+       OPEN I-O ACCOUNTS-AUDIT-FILE
+    END-IF
+    .
+
+FIND-NEXT-AUDIT-SEQ.
+    *> Varre as linhas ja gravadas para esta conta (chave composta
+    *> AA-ACCOUNT-ID + AA-SEQ) para descobrir o ultimo numero de
+    *> sequencia usado, e assim atribuir AA-SEQ + 1 a proxima linha.
+    MOVE 0 TO WS-AUDIT-LAST-SEQ
+    MOVE AC-ACCOUNT-ID TO AA-ACCOUNT-ID
+    MOVE 1             TO AA-SEQ
+
+    MOVE "N" TO WS-AUDIT-SCAN-SWITCH
+    START ACCOUNTS-AUDIT-FILE KEY IS NOT LESS THAN AA-KEY
+    IF FS-AUDIT NOT = FS-OK
+       MOVE "Y" TO WS-AUDIT-SCAN-SWITCH
+    END-IF
+
+    PERFORM UNTIL AUDIT-SCAN-IS-DONE
+       READ ACCOUNTS-AUDIT-FILE NEXT RECORD
+       IF FS-AUDIT NOT = FS-OK
+          OR AA-ACCOUNT-ID NOT = AC-ACCOUNT-ID
+          MOVE "Y" TO WS-AUDIT-SCAN-SWITCH
+       ELSE
+          MOVE AA-SEQ TO WS-AUDIT-LAST-SEQ
+       END-IF
+    END-PERFORM
+
+    COMPUTE WS-AUDIT-NEXT-SEQ = WS-AUDIT-LAST-SEQ + 1
+    .
+
+WRITE-ONE-AUDIT-LINE.
+    MOVE AC-ACCOUNT-ID   TO AA-ACCOUNT-ID
+    MOVE WS-AUDIT-NEXT-SEQ TO AA-SEQ
+    ACCEPT AA-CHANGED-DATE FROM DATE YYYYMMDD
+    ACCEPT AA-CHANGED-TIME FROM TIME
+    WRITE AA-RECORD
+    ADD 1 TO WS-AUDIT-NEXT-SEQ
+    .
+
+START-BROWSE-ACCOUNTS.
+    MOVE SPACES TO FS-ACCOUNTS
+    IF BROWSE-IS-OPEN
+       CLOSE ACCOUNTS-FILE
+    END-IF
+
+    OPEN INPUT ACCOUNTS-FILE
+    IF FS-ACCOUNTS NOT = FS-OK
+       MOVE FS-ACCOUNTS TO L-AC-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    SET BROWSE-IS-OPEN TO TRUE
+    PERFORM NEXT-BROWSE-ACCOUNTS
+    .
+
+NEXT-BROWSE-ACCOUNTS.
+    IF BROWSE-IS-CLOSED
+       MOVE FS-INVALID-OP TO L-AC-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    READ ACCOUNTS-FILE NEXT RECORD
+
+    IF FS-ACCOUNTS = FS-OK
+       MOVE AC-ACCOUNT-ID   TO L-AC-ACCOUNT-ID
+       MOVE AC-PARENT-ID    TO L-AC-PARENT-ID
+       MOVE AC-ACCOUNT-NAME TO L-AC-ACCOUNT-NAME
+       MOVE AC-ACCOUNT-TYPE TO L-AC-ACCOUNT-TYPE
+       MOVE AC-CURRENCY     TO L-AC-CURRENCY
+       MOVE AC-OPENED-DATE  TO L-AC-OPENED-DATE
+       MOVE AC-STATUS       TO L-AC-STATUS
+       MOVE AC-UPDATE-SEQ   TO L-AC-UPDATE-SEQ
+    ELSE
+       CLOSE ACCOUNTS-FILE
+       SET BROWSE-IS-CLOSED TO TRUE
+    END-IF
+
+    MOVE FS-ACCOUNTS TO L-AC-RETURN-STATUS
+    .
+
+VALIDATE-PARENT-ACCOUNT.
+    MOVE SPACES TO WS-VALIDATE-STATUS
+
+    IF L-AC-PARENT-ID = 0
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE L-AC-PARENT-ID TO AC-ACCOUNT-ID
+    READ ACCOUNTS-FILE
+
+    IF FS-ACCOUNTS NOT = FS-OK
+       MOVE FS-PARENT-NOT-FOUND TO WS-VALIDATE-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE AC-ACCOUNT-TYPE TO WS-PARENT-TYPE
+    IF WS-PARENT-TYPE NOT = L-AC-ACCOUNT-TYPE
+       MOVE FS-PARENT-TYPE-MISMATCH TO WS-VALIDATE-STATUS
+    END-IF
+    .
+
+CHECK-JOURNAL-ACTIVITY.
+    *> Varre o JOURNAL inteiro pela busca 'S'/'T' (sem filtro de valor/
+    *> memo, portanto devolve todo lancamento) e confere linha a linha
+    *> se a conta aparece em alguma delas. A chave alternativa (conta+
+    *> data usada por 'K'/'N') so reflete a conta da PRIMEIRA linha de
+    *> cada lancamento (limitacao conhecida desde a implantacao do
+    *> POST-LEDGER), o que deixaria passar a desativacao de uma conta
+    *> com atividade apenas nas linhas 2+ - mesma abordagem do
+    *> GL-RECON/BANK-RECON. A varredura e sempre drenada ate o fim
+    *> (como todo chamador de browse do JOURNAL-IO ja faz), para nao
+    *> deixar o JOURNAL-FILE aberto dentro do JOURNAL-IO entre chamadas.
+    MOVE SPACES TO WS-JR-RECORD
+    MOVE 0      TO WS-JR-SEARCH-AMOUNT-MIN WS-JR-SEARCH-AMOUNT-MAX
+    MOVE SPACES TO WS-JR-SEARCH-MEMO
+    MOVE "N"    TO WS-JR-FOUND-ACTIVITY
+
+    MOVE "S" TO WS-JR-OP-CODE
+    CALL "JOURNAL-IO" USING
+         WS-JR-OP-CODE
+         WS-JR-RECORD
+         JR-LINES-TABLE
+         WS-JR-DATE-TO
+         WS-JR-SEARCH-AMOUNT-MIN
+         WS-JR-SEARCH-AMOUNT-MAX
+         WS-JR-SEARCH-MEMO
+         WS-JR-RETURN-STATUS
+
+    PERFORM UNTIL WS-JR-RETURN-STATUS NOT = FS-OK
+       PERFORM CHECK-LINES-FOR-ACCOUNT
+       MOVE "T" TO WS-JR-OP-CODE
+       CALL "JOURNAL-IO" USING
+            WS-JR-OP-CODE
+            WS-JR-RECORD
+            JR-LINES-TABLE
+            WS-JR-DATE-TO
+            WS-JR-SEARCH-AMOUNT-MIN
+            WS-JR-SEARCH-AMOUNT-MAX
+            WS-JR-SEARCH-MEMO
+            WS-JR-RETURN-STATUS
+    END-PERFORM
+    .
+
+CHECK-LINES-FOR-ACCOUNT.
+    PERFORM VARYING WS-JR-LINE-I FROM 1 BY 1
+            UNTIL WS-JR-LINE-I > JR-LINE-COUNT OF WS-JR-RECORD
+       IF JR-LINE-ACCOUNT-ID (WS-JR-LINE-I) = L-AC-ACCOUNT-ID
+          MOVE "Y" TO WS-JR-FOUND-ACTIVITY
+       END-IF
+    END-PERFORM
+    .
