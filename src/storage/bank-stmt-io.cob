@@ -0,0 +1,228 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: bank-stmt-io.cob
+*> Objetivo:
+*>   - Subprograma para manter o arquivo BANK-STMT (linhas de
+*>     extrato bancario importadas para uma AC-ACCOUNT-ID caixa).
+*>   - Operacoes:
+*>       'C' = Create (inclui linha de extrato; BS-SEQ e calculado
+*>             internamente como o proximo da sequencia do dia
+*>             (conta+data) informado - o chamador nao o preenche.
+*>             Forca BS-MATCHED-FLAG = 'N'.)
+*>       'K' = Browse-start das linhas de uma BS-ACCOUNT-ID
+*>             (todas as datas, na ordem da chave)
+*>       'N' = Browse-next (continua a varredura iniciada por 'K')
+*>       'U' = Update (marca/desmarca o casamento de uma linha ja
+*>             gravada, reescrevendo BS-MATCHED-FLAG/TXN-ID/LINE-NO
+*>             a partir de BS-KEY informado pelo chamador)
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BANK-STMT-IO.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BANK-STMT-FILE ASSIGN TO "data/bank-stmt.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE   IS DYNAMIC
+        RECORD KEY    IS BS-KEY
+        FILE STATUS   IS FS-BANK-STMT.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  BANK-STMT-FILE.
+COPY "bank-stmt.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+01 FS-BANK-STMT PIC XX.
+
+01 WS-BROWSE-SWITCH     PIC X VALUE "N".
+   88 BROWSE-IS-OPEN           VALUE "Y".
+   88 BROWSE-IS-CLOSED         VALUE "N".
+
+01 WS-BROWSE-ACCOUNT-ID PIC 9(10).
+01 WS-LAST-SEQ          PIC 9(4).
+01 WS-NEXT-SEQ          PIC 9(4).
+01 WS-SCAN-SWITCH       PIC X.
+   88 SCAN-IS-DONE            VALUE "Y".
+
+LINKAGE SECTION.
+01 L-BS-OP-CODE        PIC X.
+COPY "bank-stmt.cpy" REPLACING ==BS-RECORD== BY ==L-BS-RECORD==.
+01 L-BS-RETURN-STATUS  PIC XX.
+
+PROCEDURE DIVISION USING
+    L-BS-OP-CODE
+    L-BS-RECORD
+    L-BS-RETURN-STATUS
+    .
+
+MAIN-PARA.
+    MOVE SPACES TO L-BS-RETURN-STATUS
+    MOVE SPACES TO FS-BANK-STMT
+
+    EVALUATE L-BS-OP-CODE
+       WHEN "C"
+          PERFORM CREATE-BANK-STMT-LINE
+       WHEN "K"
+          PERFORM START-BROWSE-BY-ACCOUNT
+       WHEN "N"
+          PERFORM NEXT-BROWSE-BY-ACCOUNT
+       WHEN "U"
+          PERFORM UPDATE-BANK-STMT-LINE
+       WHEN OTHER
+          MOVE FS-INVALID-OP TO L-BS-RETURN-STATUS
+    END-EVALUATE
+
+    GOBACK
+    .
+
+CREATE-BANK-STMT-LINE.
+    MOVE SPACES TO FS-BANK-STMT
+    OPEN I-O BANK-STMT-FILE
+    IF FS-BANK-STMT = FS-NOT-FOUND
+       *> Arquivo ainda nao existe: cria vazio e reabre em I-O
+       OPEN OUTPUT BANK-STMT-FILE
+       CLOSE BANK-STMT-FILE
+       MOVE SPACES TO FS-BANK-STMT
+       OPEN I-O BANK-STMT-FILE
+    END-IF
+    IF FS-BANK-STMT NOT = FS-OK
+       MOVE FS-BANK-STMT TO L-BS-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    PERFORM FIND-NEXT-SEQ
+
+    MOVE BS-ACCOUNT-ID OF L-BS-RECORD  TO BS-ACCOUNT-ID OF BS-RECORD
+    MOVE BS-STMT-DATE  OF L-BS-RECORD  TO BS-STMT-DATE  OF BS-RECORD
+    MOVE WS-NEXT-SEQ                   TO BS-SEQ        OF BS-RECORD
+    MOVE BS-DESCRIPTION OF L-BS-RECORD TO BS-DESCRIPTION OF BS-RECORD
+    MOVE BS-AMOUNT-CENTS OF L-BS-RECORD TO BS-AMOUNT-CENTS OF BS-RECORD
+    MOVE "N"                           TO BS-MATCHED-FLAG OF BS-RECORD
+    MOVE 0                             TO BS-MATCHED-TXN-ID OF BS-RECORD
+    MOVE 0                             TO BS-MATCHED-LINE-NO OF BS-RECORD
+
+    WRITE BS-RECORD
+    MOVE FS-BANK-STMT TO L-BS-RETURN-STATUS
+    IF FS-BANK-STMT = FS-OK
+       MOVE BS-RECORD TO L-BS-RECORD
+    END-IF
+
+    CLOSE BANK-STMT-FILE
+    .
+
+FIND-NEXT-SEQ.
+    *> Varre as linhas ja gravadas para esta conta+data (chave
+    *> composta BS-ACCOUNT-ID + BS-STMT-DATE + BS-SEQ) para
+    *> descobrir o ultimo sequencial usado no dia, e assim
+    *> atribuir BS-SEQ + 1 a linha nova.
+    MOVE 0 TO WS-LAST-SEQ
+    MOVE BS-ACCOUNT-ID OF L-BS-RECORD TO BS-ACCOUNT-ID OF BS-RECORD
+    MOVE BS-STMT-DATE  OF L-BS-RECORD TO BS-STMT-DATE  OF BS-RECORD
+    MOVE 1                            TO BS-SEQ         OF BS-RECORD
+
+    MOVE "N" TO WS-SCAN-SWITCH
+    START BANK-STMT-FILE KEY IS NOT LESS THAN BS-KEY OF BS-RECORD
+    IF FS-BANK-STMT NOT = FS-OK
+       MOVE "Y" TO WS-SCAN-SWITCH
+    END-IF
+
+    PERFORM UNTIL SCAN-IS-DONE
+       READ BANK-STMT-FILE NEXT RECORD
+       IF FS-BANK-STMT NOT = FS-OK
+          OR BS-ACCOUNT-ID OF BS-RECORD NOT = BS-ACCOUNT-ID OF L-BS-RECORD
+          OR BS-STMT-DATE  OF BS-RECORD NOT = BS-STMT-DATE  OF L-BS-RECORD
+          MOVE "Y" TO WS-SCAN-SWITCH
+       ELSE
+          MOVE BS-SEQ OF BS-RECORD TO WS-LAST-SEQ
+       END-IF
+    END-PERFORM
+
+    COMPUTE WS-NEXT-SEQ = WS-LAST-SEQ + 1
+    .
+
+START-BROWSE-BY-ACCOUNT.
+    *> L-BS-RECORD chega com BS-ACCOUNT-ID preenchido pelo chamador.
+    MOVE SPACES TO FS-BANK-STMT
+    IF BROWSE-IS-OPEN
+       CLOSE BANK-STMT-FILE
+    END-IF
+
+    OPEN INPUT BANK-STMT-FILE
+    IF FS-BANK-STMT NOT = FS-OK
+       MOVE FS-BANK-STMT TO L-BS-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    SET BROWSE-IS-OPEN TO TRUE
+    MOVE BS-ACCOUNT-ID OF L-BS-RECORD TO WS-BROWSE-ACCOUNT-ID
+
+    MOVE BS-ACCOUNT-ID OF L-BS-RECORD TO BS-ACCOUNT-ID OF BS-RECORD
+    MOVE 0                            TO BS-STMT-DATE  OF BS-RECORD
+    MOVE 0                            TO BS-SEQ         OF BS-RECORD
+
+    START BANK-STMT-FILE KEY IS NOT LESS THAN BS-KEY OF BS-RECORD
+
+    IF FS-BANK-STMT NOT = FS-OK
+       CLOSE BANK-STMT-FILE
+       SET BROWSE-IS-CLOSED TO TRUE
+       MOVE FS-BANK-STMT TO L-BS-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    PERFORM NEXT-BROWSE-BY-ACCOUNT
+    .
+
+NEXT-BROWSE-BY-ACCOUNT.
+    IF BROWSE-IS-CLOSED
+       MOVE FS-INVALID-OP TO L-BS-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    READ BANK-STMT-FILE NEXT RECORD
+
+    IF FS-BANK-STMT = FS-OK
+       IF BS-ACCOUNT-ID OF BS-RECORD NOT = WS-BROWSE-ACCOUNT-ID
+          CLOSE BANK-STMT-FILE
+          SET BROWSE-IS-CLOSED TO TRUE
+          MOVE FS-EOF TO L-BS-RETURN-STATUS
+          EXIT PARAGRAPH
+       END-IF
+       MOVE BS-RECORD TO L-BS-RECORD
+       MOVE FS-BANK-STMT TO L-BS-RETURN-STATUS
+    ELSE
+       CLOSE BANK-STMT-FILE
+       SET BROWSE-IS-CLOSED TO TRUE
+       MOVE FS-BANK-STMT TO L-BS-RETURN-STATUS
+    END-IF
+    .
+
+UPDATE-BANK-STMT-LINE.
+    MOVE SPACES TO FS-BANK-STMT
+    OPEN I-O BANK-STMT-FILE
+    IF FS-BANK-STMT NOT = FS-OK
+       MOVE FS-BANK-STMT TO L-BS-RETURN-STATUS
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE BS-KEY OF L-BS-RECORD TO BS-KEY OF BS-RECORD
+    READ BANK-STMT-FILE
+    IF FS-BANK-STMT NOT = FS-OK
+       MOVE FS-BANK-STMT TO L-BS-RETURN-STATUS
+       CLOSE BANK-STMT-FILE
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE BS-MATCHED-FLAG    OF L-BS-RECORD TO BS-MATCHED-FLAG    OF BS-RECORD
+    MOVE BS-MATCHED-TXN-ID  OF L-BS-RECORD TO BS-MATCHED-TXN-ID  OF BS-RECORD
+    MOVE BS-MATCHED-LINE-NO OF L-BS-RECORD TO BS-MATCHED-LINE-NO OF BS-RECORD
+
+    REWRITE BS-RECORD
+    MOVE FS-BANK-STMT TO L-BS-RETURN-STATUS
+
+    CLOSE BANK-STMT-FILE
+    .
