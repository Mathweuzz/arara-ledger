@@ -0,0 +1,103 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: carry-fwd.cob
+*> Objetivo:
+*>   - Programa batch que, para um periodo AAAAMM informado,
+*>     localiza o LG-RECORD do periodo anterior de cada conta
+*>     (via varredura do LEDGER com LEDGER-IO 'B'/'N') e copia o
+*>     LG-CLOSING-CENTS do periodo anterior para o
+*>     LG-OPENING-CENTS do periodo informado (via LEDGER-IO 'R'
+*>     e 'W'), para que POST-LEDGER ja encontre o saldo inicial
+*>     correto quando rodar sobre o novo periodo.
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CARRY-FWD.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+01 WS-TARGET-PERIOD     PIC 9(6).
+01 WS-PRIOR-PERIOD      PIC 9(6).
+01 WS-TARGET-YEAR       PIC 9(4).
+01 WS-TARGET-MONTH      PIC 9(2).
+
+01 WS-LG-OP-CODE        PIC X.
+COPY "ledger.cpy" REPLACING ==LG-RECORD== BY ==WS-LG-RECORD==.
+01 WS-LG-RETURN-STATUS  PIC XX.
+
+01 WS-TGT-LG-OP-CODE       PIC X.
+COPY "ledger.cpy" REPLACING ==LG-RECORD== BY ==WS-TGT-LG-RECORD==.
+01 WS-TGT-LG-RETURN-STATUS PIC XX.
+
+01 WS-ACCOUNTS-CARRIED  PIC 9(6) VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY " "
+    DISPLAY "=== CARRY-FWD - Transporte de saldos entre periodos ==="
+    DISPLAY "Periodo destino (AAAAMM)..........: " WITH NO ADVANCING
+    ACCEPT WS-TARGET-PERIOD
+
+    PERFORM COMPUTE-PRIOR-PERIOD
+
+    DISPLAY "Periodo de origem (anterior)......: " WS-PRIOR-PERIOD
+
+    MOVE "B" TO WS-LG-OP-CODE
+    CALL "LEDGER-IO" USING WS-LG-OP-CODE WS-LG-RECORD WS-LG-RETURN-STATUS
+
+    PERFORM UNTIL WS-LG-RETURN-STATUS NOT = "00"
+       IF LG-PERIOD OF WS-LG-RECORD = WS-PRIOR-PERIOD
+          PERFORM CARRY-ONE-ACCOUNT
+       END-IF
+       MOVE "N" TO WS-LG-OP-CODE
+       CALL "LEDGER-IO" USING WS-LG-OP-CODE WS-LG-RECORD WS-LG-RETURN-STATUS
+    END-PERFORM
+
+    DISPLAY "Contas com saldo transportado.....: " WS-ACCOUNTS-CARRIED
+    DISPLAY "CARRY-FWD - Fim"
+    STOP RUN
+    .
+
+COMPUTE-PRIOR-PERIOD.
+    DIVIDE WS-TARGET-PERIOD BY 100 GIVING WS-TARGET-YEAR
+    COMPUTE WS-TARGET-MONTH = WS-TARGET-PERIOD - (WS-TARGET-YEAR * 100)
+
+    IF WS-TARGET-MONTH = 1
+       COMPUTE WS-TARGET-YEAR = WS-TARGET-YEAR - 1
+       MOVE 12 TO WS-TARGET-MONTH
+    ELSE
+       COMPUTE WS-TARGET-MONTH = WS-TARGET-MONTH - 1
+    END-IF
+
+    COMPUTE WS-PRIOR-PERIOD = (WS-TARGET-YEAR * 100) + WS-TARGET-MONTH
+    .
+
+CARRY-ONE-ACCOUNT.
+    MOVE LG-ACCOUNT-ID OF WS-LG-RECORD TO LG-ACCOUNT-ID OF WS-TGT-LG-RECORD
+    MOVE WS-TARGET-PERIOD               TO LG-PERIOD     OF WS-TGT-LG-RECORD
+
+    MOVE "R" TO WS-TGT-LG-OP-CODE
+    CALL "LEDGER-IO" USING
+         WS-TGT-LG-OP-CODE WS-TGT-LG-RECORD WS-TGT-LG-RETURN-STATUS
+
+    IF WS-TGT-LG-RETURN-STATUS NOT = FS-OK
+       MOVE LG-ACCOUNT-ID OF WS-LG-RECORD TO LG-ACCOUNT-ID OF WS-TGT-LG-RECORD
+       MOVE WS-TARGET-PERIOD               TO LG-PERIOD     OF WS-TGT-LG-RECORD
+       MOVE 0 TO LG-DEBIT-CENTS  OF WS-TGT-LG-RECORD
+       MOVE 0 TO LG-CREDIT-CENTS OF WS-TGT-LG-RECORD
+    END-IF
+
+    MOVE LG-CLOSING-CENTS OF WS-LG-RECORD TO LG-OPENING-CENTS OF WS-TGT-LG-RECORD
+
+    COMPUTE LG-CLOSING-CENTS OF WS-TGT-LG-RECORD =
+            LG-OPENING-CENTS OF WS-TGT-LG-RECORD
+          + LG-DEBIT-CENTS   OF WS-TGT-LG-RECORD
+          - LG-CREDIT-CENTS  OF WS-TGT-LG-RECORD
+
+    MOVE "W" TO WS-TGT-LG-OP-CODE
+    CALL "LEDGER-IO" USING
+         WS-TGT-LG-OP-CODE WS-TGT-LG-RECORD WS-TGT-LG-RETURN-STATUS
+
+    ADD 1 TO WS-ACCOUNTS-CARRIED
+    .
