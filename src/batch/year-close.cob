@@ -0,0 +1,290 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: year-close.cob
+*> Objetivo:
+*>   - Programa batch de fechamento de exercicio: para dezembro
+*>     de um ano informado, soma os saldos de fechamento de
+*>     todas as contas tipo 'R' (receita) e 'D' (despesa) no
+*>     LEDGER, grava um unico lancamento de encerramento (via
+*>     JOURNAL-IO) que zera cada uma dessas contas e credita ou
+*>     debita o resultado liquido em uma conta 'E' (patrimonio
+*>     liquido) indicada, e reseta o saldo de abertura de janeiro
+*>     do ano seguinte dessas mesmas contas para zero (via
+*>     LEDGER-IO), para que receita e despesa recomecem zeradas.
+*>   - O lancamento gerado fica com JR-POSTED-FLAG = 'N', como
+*>     qualquer outro lancamento novo: cabe ao POST-LEDGER
+*>     efetivar o encerramento no LEDGER na proxima execucao.
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. YEAR-CLOSE.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+78 WS-YEARCLOSE-ID-BASE VALUE 800000000000.
+
+01 WS-YEAR              PIC 9(4).
+01 WS-RE-ACCOUNT-ID     PIC 9(10).
+01 WS-DEC-PERIOD        PIC 9(6).
+01 WS-JAN-PERIOD        PIC 9(6).
+
+01 WS-AC-OP-CODE        PIC X.
+01 WS-AC-ACCOUNT-ID     PIC 9(10).
+01 WS-AC-PARENT-ID      PIC 9(10).
+01 WS-AC-ACCOUNT-NAME   PIC X(40).
+01 WS-AC-ACCOUNT-TYPE   PIC X(1).
+01 WS-AC-CURRENCY       PIC X(3).
+01 WS-AC-OPENED-DATE    PIC 9(8).
+01 WS-AC-STATUS         PIC X(1).
+01 WS-AC-UPDATE-SEQ     PIC 9(9).
+01 WS-AC-RETURN-STATUS  PIC XX.
+
+01 WS-LG-OP-CODE        PIC X.
+COPY "ledger.cpy" REPLACING ==LG-RECORD== BY ==WS-LG-RECORD==.
+01 WS-LG-RETURN-STATUS  PIC XX.
+
+01 WS-TGT-LG-OP-CODE       PIC X.
+COPY "ledger.cpy" REPLACING ==LG-RECORD== BY ==WS-TGT-LG-RECORD==.
+01 WS-TGT-LG-RETURN-STATUS PIC XX.
+
+*> Teto de 199 contas R/D com saldo por lancamento de encerramento
+*> (a 200a linha de JR-LINES-TABLE fica reservada para o lancamento
+*> liquido em Patrimonio Liquido, ver BUILD-CLOSING-ENTRY).
+01 WS-ZERO-TABLE.
+   05 WS-ZERO-ENTRY OCCURS 199 TIMES INDEXED BY WS-ZERO-IDX.
+      10 WS-ZERO-ACCOUNT-ID PIC 9(10).
+      10 WS-ZERO-AMOUNT     PIC S9(18).
+      10 WS-ZERO-DC         PIC X(1).
+01 WS-ZERO-COUNT         PIC 9(3) VALUE 0.
+01 WS-QUALIFY-COUNT      PIC 9(4) VALUE 0.
+
+01 WS-INCLUDED-SWITCH    PIC X VALUE "N".
+   88 ACCOUNT-INCLUDED-IN-CLOSING VALUE "Y".
+
+01 WS-TOTAL-DEBIT-LINES  PIC S9(18) VALUE 0.
+01 WS-TOTAL-CREDIT-LINES PIC S9(18) VALUE 0.
+01 WS-RE-AMOUNT          PIC S9(18) VALUE 0.
+01 WS-RE-DC              PIC X(1).
+
+01 WS-JR-OP-CODE         PIC X.
+01 WS-JR-DATE-TO         PIC 9(8).
+01 WS-JR-SEARCH-AMOUNT-MIN PIC 9(15).
+01 WS-JR-SEARCH-AMOUNT-MAX PIC 9(15).
+01 WS-JR-SEARCH-MEMO       PIC X(60).
+01 WS-JR-RETURN-STATUS   PIC XX.
+01 WS-LINE-I             PIC 9(3).
+
+COPY "journal.cpy".
+COPY "journal-lines-table.cpy".
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY " "
+    DISPLAY "=== YEAR-CLOSE - Encerramento de exercicio ==="
+    DISPLAY "Ano a encerrar (AAAA).............: " WITH NO ADVANCING
+    ACCEPT WS-YEAR
+
+    DISPLAY "Conta de Patrimonio Liquido (tipo E): " WITH NO ADVANCING
+    ACCEPT WS-RE-ACCOUNT-ID
+
+    MOVE "R" TO WS-AC-OP-CODE
+    MOVE WS-RE-ACCOUNT-ID TO WS-AC-ACCOUNT-ID
+    CALL "ACCOUNTS-IO" USING
+         WS-AC-OP-CODE
+         WS-AC-ACCOUNT-ID
+         WS-AC-PARENT-ID
+         WS-AC-ACCOUNT-NAME
+         WS-AC-ACCOUNT-TYPE
+         WS-AC-CURRENCY
+         WS-AC-OPENED-DATE
+         WS-AC-STATUS
+         WS-AC-UPDATE-SEQ
+         WS-AC-RETURN-STATUS
+
+    IF WS-AC-RETURN-STATUS NOT = "00" OR WS-AC-ACCOUNT-TYPE NOT = "E"
+       DISPLAY "Conta informada nao e uma conta de Patrimonio Liquido (E)."
+       STOP RUN
+    END-IF
+
+    COMPUTE WS-DEC-PERIOD = (WS-YEAR * 100) + 12
+    COMPUTE WS-JAN-PERIOD = ((WS-YEAR + 1) * 100) + 1
+
+    MOVE "B" TO WS-LG-OP-CODE
+    CALL "LEDGER-IO" USING WS-LG-OP-CODE WS-LG-RECORD WS-LG-RETURN-STATUS
+
+    PERFORM UNTIL WS-LG-RETURN-STATUS NOT = "00"
+       IF LG-PERIOD OF WS-LG-RECORD = WS-DEC-PERIOD
+          PERFORM PROCESS-RD-ACCOUNT
+       END-IF
+       MOVE "N" TO WS-LG-OP-CODE
+       CALL "LEDGER-IO" USING WS-LG-OP-CODE WS-LG-RECORD WS-LG-RETURN-STATUS
+    END-PERFORM
+
+    IF WS-QUALIFY-COUNT > 199
+       DISPLAY "*** Mais de 199 contas R/D com saldo: nao cabe em um unico "
+               "lancamento de encerramento. Encerramento ABORTADO. ***"
+       MOVE 8 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
+    IF WS-ZERO-COUNT = 0
+       DISPLAY "Nenhuma conta de receita/despesa com saldo em dezembro/"
+               WS-YEAR ". Nada a encerrar."
+       STOP RUN
+    END-IF
+
+    PERFORM BUILD-CLOSING-ENTRY
+    PERFORM WRITE-CLOSING-ENTRY
+
+    STOP RUN
+    .
+
+PROCESS-RD-ACCOUNT.
+    MOVE LG-ACCOUNT-ID OF WS-LG-RECORD TO WS-AC-ACCOUNT-ID
+    MOVE "R" TO WS-AC-OP-CODE
+    CALL "ACCOUNTS-IO" USING
+         WS-AC-OP-CODE
+         WS-AC-ACCOUNT-ID
+         WS-AC-PARENT-ID
+         WS-AC-ACCOUNT-NAME
+         WS-AC-ACCOUNT-TYPE
+         WS-AC-CURRENCY
+         WS-AC-OPENED-DATE
+         WS-AC-STATUS
+         WS-AC-UPDATE-SEQ
+         WS-AC-RETURN-STATUS
+
+    IF WS-AC-RETURN-STATUS NOT = "00"
+       EXIT PARAGRAPH
+    END-IF
+
+    IF WS-AC-ACCOUNT-TYPE NOT = "R" AND WS-AC-ACCOUNT-TYPE NOT = "D"
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE "N" TO WS-INCLUDED-SWITCH
+
+    IF LG-CLOSING-CENTS OF WS-LG-RECORD NOT = 0
+       ADD 1 TO WS-QUALIFY-COUNT
+       IF WS-ZERO-COUNT < 199
+          ADD 1 TO WS-ZERO-COUNT
+          SET WS-ZERO-IDX TO WS-ZERO-COUNT
+          MOVE LG-ACCOUNT-ID OF WS-LG-RECORD TO WS-ZERO-ACCOUNT-ID (WS-ZERO-IDX)
+
+          IF LG-CLOSING-CENTS OF WS-LG-RECORD > 0
+             MOVE LG-CLOSING-CENTS OF WS-LG-RECORD TO WS-ZERO-AMOUNT (WS-ZERO-IDX)
+             MOVE "C" TO WS-ZERO-DC (WS-ZERO-IDX)
+             ADD LG-CLOSING-CENTS OF WS-LG-RECORD TO WS-TOTAL-CREDIT-LINES
+          ELSE
+             COMPUTE WS-ZERO-AMOUNT (WS-ZERO-IDX) =
+                     0 - LG-CLOSING-CENTS OF WS-LG-RECORD
+             MOVE "D" TO WS-ZERO-DC (WS-ZERO-IDX)
+             ADD WS-ZERO-AMOUNT (WS-ZERO-IDX) TO WS-TOTAL-DEBIT-LINES
+          END-IF
+
+          SET ACCOUNT-INCLUDED-IN-CLOSING TO TRUE
+       END-IF
+    ELSE
+       *> Saldo de fechamento ja zero: nao entra no lancamento de
+       *> encerramento, mas o reset de janeiro abaixo e um no-op
+       *> seguro (zerar o que ja e zero).
+       SET ACCOUNT-INCLUDED-IN-CLOSING TO TRUE
+    END-IF
+
+    IF NOT ACCOUNT-INCLUDED-IN-CLOSING
+       *> Conta ficou de fora do lancamento de encerramento por
+       *> estourar o teto de WS-ZERO-TABLE (OCCURS 199) - o saldo de
+       *> janeiro NAO pode ser zerado, senao o valor desaparece sem
+       *> ter sido levado para a conta de Patrimonio Liquido. O
+       *> excesso de contas e detectado por WS-QUALIFY-COUNT em
+       *> MAIN-PARA, que aborta o encerramento inteiro.
+       EXIT PARAGRAPH
+    END-IF
+
+    *> Zera o saldo de abertura de janeiro do proximo ano
+    MOVE LG-ACCOUNT-ID OF WS-LG-RECORD TO LG-ACCOUNT-ID OF WS-TGT-LG-RECORD
+    MOVE WS-JAN-PERIOD                  TO LG-PERIOD     OF WS-TGT-LG-RECORD
+
+    MOVE "R" TO WS-TGT-LG-OP-CODE
+    CALL "LEDGER-IO" USING
+         WS-TGT-LG-OP-CODE WS-TGT-LG-RECORD WS-TGT-LG-RETURN-STATUS
+
+    IF WS-TGT-LG-RETURN-STATUS NOT = FS-OK
+       MOVE LG-ACCOUNT-ID OF WS-LG-RECORD TO LG-ACCOUNT-ID OF WS-TGT-LG-RECORD
+       MOVE WS-JAN-PERIOD                  TO LG-PERIOD     OF WS-TGT-LG-RECORD
+       MOVE 0 TO LG-DEBIT-CENTS  OF WS-TGT-LG-RECORD
+       MOVE 0 TO LG-CREDIT-CENTS OF WS-TGT-LG-RECORD
+    END-IF
+
+    MOVE 0 TO LG-OPENING-CENTS OF WS-TGT-LG-RECORD
+    COMPUTE LG-CLOSING-CENTS OF WS-TGT-LG-RECORD =
+            LG-OPENING-CENTS OF WS-TGT-LG-RECORD
+          + LG-DEBIT-CENTS   OF WS-TGT-LG-RECORD
+          - LG-CREDIT-CENTS  OF WS-TGT-LG-RECORD
+
+    MOVE "W" TO WS-TGT-LG-OP-CODE
+    CALL "LEDGER-IO" USING
+         WS-TGT-LG-OP-CODE WS-TGT-LG-RECORD WS-TGT-LG-RETURN-STATUS
+    .
+
+BUILD-CLOSING-ENTRY.
+    IF WS-TOTAL-DEBIT-LINES > WS-TOTAL-CREDIT-LINES
+       MOVE "C" TO WS-RE-DC
+       COMPUTE WS-RE-AMOUNT = WS-TOTAL-DEBIT-LINES - WS-TOTAL-CREDIT-LINES
+    ELSE
+       MOVE "D" TO WS-RE-DC
+       COMPUTE WS-RE-AMOUNT = WS-TOTAL-CREDIT-LINES - WS-TOTAL-DEBIT-LINES
+    END-IF
+    .
+
+WRITE-CLOSING-ENTRY.
+    MOVE SPACE TO JR-RECORD
+    MOVE SPACE TO JR-LINES-TABLE
+    COMPUTE JR-TXN-ID = WS-YEARCLOSE-ID-BASE + WS-YEAR
+    COMPUTE JR-DATE = (WS-YEAR * 10000) + 1231
+
+    STRING "ENCERRAMENTO DO EXERCICIO " DELIMITED BY SIZE
+           WS-YEAR                      DELIMITED BY SIZE
+      INTO JR-MEMO
+
+    PERFORM VARYING WS-LINE-I FROM 1 BY 1 UNTIL WS-LINE-I > WS-ZERO-COUNT
+       SET WS-ZERO-IDX TO WS-LINE-I
+       MOVE WS-LINE-I                        TO JR-LINE-NO (WS-LINE-I)
+       MOVE WS-ZERO-ACCOUNT-ID (WS-ZERO-IDX) TO JR-LINE-ACCOUNT-ID (WS-LINE-I)
+       MOVE WS-ZERO-DC (WS-ZERO-IDX)         TO JR-LINE-DC (WS-LINE-I)
+       MOVE WS-ZERO-AMOUNT (WS-ZERO-IDX)     TO JR-LINE-AMOUNT-CENTS (WS-LINE-I)
+    END-PERFORM
+
+    ADD 1 TO WS-ZERO-COUNT
+    MOVE WS-ZERO-COUNT       TO JR-LINE-NO (WS-ZERO-COUNT)
+    MOVE WS-RE-ACCOUNT-ID    TO JR-LINE-ACCOUNT-ID (WS-ZERO-COUNT)
+    MOVE WS-RE-DC            TO JR-LINE-DC (WS-ZERO-COUNT)
+    MOVE WS-RE-AMOUNT        TO JR-LINE-AMOUNT-CENTS (WS-ZERO-COUNT)
+
+    MOVE JR-LINE-ACCOUNT-ID (1) TO JR-ALT-ACCOUNT-ID
+    MOVE JR-DATE                 TO JR-ALT-DATE
+    MOVE "N"                     TO JR-POSTED-FLAG
+    MOVE "A"                     TO JR-APPROVAL-STATUS
+
+    MOVE "C" TO WS-JR-OP-CODE
+    MOVE 0   TO WS-JR-DATE-TO
+    MOVE 0   TO WS-JR-SEARCH-AMOUNT-MIN WS-JR-SEARCH-AMOUNT-MAX
+    MOVE SPACE TO WS-JR-SEARCH-MEMO
+
+    CALL "JOURNAL-IO" USING
+         WS-JR-OP-CODE
+         JR-RECORD
+         JR-LINES-TABLE
+         WS-JR-DATE-TO
+         WS-JR-SEARCH-AMOUNT-MIN
+         WS-JR-SEARCH-AMOUNT-MAX
+         WS-JR-SEARCH-MEMO
+         WS-JR-RETURN-STATUS
+
+    DISPLAY " "
+    DISPLAY "Lancamento de encerramento (ID " JR-TXN-ID
+            ") - STATUS: " WS-JR-RETURN-STATUS
+    DISPLAY "Contas zeradas...: " WS-ZERO-COUNT
+    DISPLAY "Resultado liquido movido para a conta " WS-RE-ACCOUNT-ID
+    .
