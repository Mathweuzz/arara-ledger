@@ -0,0 +1,304 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: fx-reval.cob
+*> Objetivo:
+*>   - Programa batch de revalorizacao cambial: para um periodo
+*>     AAAAMM informado, localiza toda conta com AC-CURRENCY
+*>     diferente de BRL que tenha saldo no LEDGER naquele
+*>     periodo, recalcula a variacao cambial entre a taxa
+*>     vigente no inicio e no fim do periodo (via FX-RATES-IO,
+*>     par AC-CURRENCY->BRL) sobre o saldo de fechamento em
+*>     moeda estrangeira, e gera um unico lancamento (via
+*>     JOURNAL-IO) lancando o ganho/perda em cada conta afetada
+*>     contra uma conta de resultado cambial indicada.
+*>   - Segue o mesmo padrao de YEAR-CLOSE: ate 199 contas afetadas
+*>     por execucao (linha por conta) mais 1 linha de
+*>     contrapartida na conta cambial designada, dentro da folga de
+*>     200 linhas de JR-LINES-TABLE (ver journal-lines-table.cpy).
+*>   - Nao altera o saldo em moeda propria da conta no LEDGER;
+*>     apenas registra, em um lancamento contabil, o efeito da
+*>     variacao cambial convertida para centavos de BRL contra
+*>     a conta cambial indicada. Como o sistema so guarda um
+*>     valor em "centavos" por linha (sem campo de moeda por
+*>     lancamento), a linha lancada na propria conta estrangeira
+*>     representa apenas o ajuste de conversao daquele periodo,
+*>     nao um novo saldo em moeda estrangeira.
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FX-REVAL.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+78 WS-FXREVAL-ID-BASE VALUE 700000000000.
+
+01 WS-TARGET-PERIOD     PIC 9(6).
+01 WS-PERIOD-START-DATE PIC 9(8).
+01 WS-PERIOD-END-DATE   PIC 9(8).
+01 WS-FX-ACCOUNT-ID     PIC 9(10).
+
+01 WS-AC-OP-CODE        PIC X.
+01 WS-AC-ACCOUNT-ID     PIC 9(10).
+01 WS-AC-PARENT-ID      PIC 9(10).
+01 WS-AC-ACCOUNT-NAME   PIC X(40).
+01 WS-AC-ACCOUNT-TYPE   PIC X(1).
+01 WS-AC-CURRENCY       PIC X(3).
+01 WS-AC-OPENED-DATE    PIC 9(8).
+01 WS-AC-STATUS         PIC X(1).
+01 WS-AC-UPDATE-SEQ     PIC 9(9).
+01 WS-AC-RETURN-STATUS  PIC XX.
+01 WS-AC-LIST-COUNT     PIC 9(6).
+
+01 WS-LG-OP-CODE        PIC X.
+COPY "ledger.cpy" REPLACING ==LG-RECORD== BY ==WS-LG-RECORD==.
+01 WS-LG-RETURN-STATUS  PIC XX.
+
+01 WS-FX-OP-CODE            PIC X.
+COPY "fx-rates.cpy" REPLACING ==FX-RATE-RECORD== BY ==WS-FX-RECORD==.
+01 WS-FX-RETURN-STATUS      PIC XX.
+01 WS-FX-START-RATE         PIC 9(6)V9(6).
+01 WS-FX-END-RATE           PIC 9(6)V9(6).
+01 WS-FX-RATE-DIFF          PIC S9(6)V9(6).
+
+*> Teto de 199 contas afetadas por lancamento de revalorizacao (a
+*> 200a linha de JR-LINES-TABLE fica reservada para a contrapartida
+*> na conta cambial designada, ver WRITE-REVAL-ENTRY).
+01 WS-REVAL-TABLE.
+   05 WS-REVAL-ENTRY OCCURS 199 TIMES INDEXED BY WS-REVAL-IDX.
+      10 WS-REVAL-ACCOUNT-ID PIC 9(10).
+      10 WS-REVAL-AMOUNT     PIC S9(18).
+      10 WS-REVAL-DC         PIC X(1).
+01 WS-REVAL-COUNT        PIC 9(3) VALUE 0.
+01 WS-REVAL-SKIPPED      PIC 9(4) VALUE 0.
+
+01 WS-GAIN-CENTS         PIC S9(18).
+01 WS-TOTAL-DEBIT-LINES  PIC S9(18) VALUE 0.
+01 WS-TOTAL-CREDIT-LINES PIC S9(18) VALUE 0.
+01 WS-FX-NET-AMOUNT      PIC S9(18) VALUE 0.
+01 WS-FX-NET-DC          PIC X(1).
+
+01 WS-JR-OP-CODE         PIC X.
+01 WS-JR-DATE-TO         PIC 9(8).
+01 WS-JR-SEARCH-AMOUNT-MIN PIC 9(15).
+01 WS-JR-SEARCH-AMOUNT-MAX PIC 9(15).
+01 WS-JR-SEARCH-MEMO       PIC X(60).
+01 WS-JR-RETURN-STATUS   PIC XX.
+01 WS-LINE-I             PIC 9(3).
+
+COPY "journal.cpy".
+COPY "journal-lines-table.cpy".
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY " "
+    DISPLAY "=== FX-REVAL - Revalorizacao cambial de periodo ==="
+    DISPLAY "Periodo a revalorizar (AAAAMM)....: " WITH NO ADVANCING
+    ACCEPT WS-TARGET-PERIOD
+
+    COMPUTE WS-PERIOD-START-DATE = (WS-TARGET-PERIOD * 100) + 1
+    COMPUTE WS-PERIOD-END-DATE   = (WS-TARGET-PERIOD * 100) + 31
+
+    DISPLAY "Conta de resultado cambial (ganho/perda)..: " WITH NO ADVANCING
+    ACCEPT WS-FX-ACCOUNT-ID
+
+    MOVE "R" TO WS-AC-OP-CODE
+    MOVE WS-FX-ACCOUNT-ID TO WS-AC-ACCOUNT-ID
+    CALL "ACCOUNTS-IO" USING
+         WS-AC-OP-CODE
+         WS-AC-ACCOUNT-ID
+         WS-AC-PARENT-ID
+         WS-AC-ACCOUNT-NAME
+         WS-AC-ACCOUNT-TYPE
+         WS-AC-CURRENCY
+         WS-AC-OPENED-DATE
+         WS-AC-STATUS
+         WS-AC-UPDATE-SEQ
+         WS-AC-RETURN-STATUS
+
+    IF WS-AC-RETURN-STATUS NOT = "00"
+       DISPLAY "Conta de resultado cambial informada nao encontrada."
+       STOP RUN
+    END-IF
+
+    MOVE "L" TO WS-AC-OP-CODE
+    CALL "ACCOUNTS-IO" USING
+         WS-AC-OP-CODE
+         WS-AC-ACCOUNT-ID
+         WS-AC-PARENT-ID
+         WS-AC-ACCOUNT-NAME
+         WS-AC-ACCOUNT-TYPE
+         WS-AC-CURRENCY
+         WS-AC-OPENED-DATE
+         WS-AC-STATUS
+         WS-AC-UPDATE-SEQ
+         WS-AC-RETURN-STATUS
+
+    PERFORM UNTIL WS-AC-RETURN-STATUS NOT = "00"
+       IF WS-AC-CURRENCY NOT = CURRENCY-BRL
+          PERFORM PROCESS-FOREIGN-ACCOUNT
+       END-IF
+       MOVE "N" TO WS-AC-OP-CODE
+       CALL "ACCOUNTS-IO" USING
+            WS-AC-OP-CODE
+            WS-AC-ACCOUNT-ID
+            WS-AC-PARENT-ID
+            WS-AC-ACCOUNT-NAME
+            WS-AC-ACCOUNT-TYPE
+            WS-AC-CURRENCY
+            WS-AC-OPENED-DATE
+            WS-AC-STATUS
+            WS-AC-UPDATE-SEQ
+            WS-AC-RETURN-STATUS
+    END-PERFORM
+
+    IF WS-REVAL-COUNT = 0
+       DISPLAY "Nenhuma conta em moeda estrangeira com variacao cambial "
+               "no periodo " WS-TARGET-PERIOD "."
+       STOP RUN
+    END-IF
+
+    PERFORM WRITE-REVAL-ENTRY
+
+    IF WS-REVAL-SKIPPED NOT = 0
+       DISPLAY "*** " WS-REVAL-SKIPPED " conta(s) com variacao cambial "
+               "NAO incluida(s) neste lancamento por estourar o limite "
+               "de 199 contas. Como o ID deste lancamento e fixo para o "
+               "periodo " WS-TARGET-PERIOD ", rodar FX-REVAL de novo NAO "
+               "resolve - lance a variacao dessas contas manualmente via "
+               "OPTION-JOURNAL-CREATE. ***"
+       MOVE 4 TO RETURN-CODE
+    END-IF
+
+    DISPLAY "FX-REVAL - Fim"
+    STOP RUN
+    .
+
+PROCESS-FOREIGN-ACCOUNT.
+    MOVE WS-AC-ACCOUNT-ID TO LG-ACCOUNT-ID OF WS-LG-RECORD
+    MOVE WS-TARGET-PERIOD TO LG-PERIOD     OF WS-LG-RECORD
+
+    MOVE "R" TO WS-LG-OP-CODE
+    CALL "LEDGER-IO" USING WS-LG-OP-CODE WS-LG-RECORD WS-LG-RETURN-STATUS
+
+    IF WS-LG-RETURN-STATUS NOT = FS-OK OR LG-CLOSING-CENTS OF WS-LG-RECORD = 0
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE WS-AC-CURRENCY  TO FX-CCY-FROM OF WS-FX-RECORD
+    MOVE CURRENCY-BRL    TO FX-CCY-TO   OF WS-FX-RECORD
+
+    MOVE WS-PERIOD-START-DATE TO FX-EFF-DATE OF WS-FX-RECORD
+    MOVE "A" TO WS-FX-OP-CODE
+    CALL "FX-RATES-IO" USING WS-FX-OP-CODE WS-FX-RECORD WS-FX-RETURN-STATUS
+    IF WS-FX-RETURN-STATUS NOT = FS-OK
+       DISPLAY "Sem taxa cambial cadastrada para " WS-AC-CURRENCY
+               "->BRL ate " WS-PERIOD-START-DATE ". Conta "
+               WS-AC-ACCOUNT-ID " ignorada."
+       EXIT PARAGRAPH
+    END-IF
+    MOVE FX-RATE OF WS-FX-RECORD TO WS-FX-START-RATE
+
+    MOVE WS-PERIOD-END-DATE TO FX-EFF-DATE OF WS-FX-RECORD
+    MOVE "A" TO WS-FX-OP-CODE
+    CALL "FX-RATES-IO" USING WS-FX-OP-CODE WS-FX-RECORD WS-FX-RETURN-STATUS
+    IF WS-FX-RETURN-STATUS NOT = FS-OK
+       DISPLAY "Sem taxa cambial cadastrada para " WS-AC-CURRENCY
+               "->BRL ate " WS-PERIOD-END-DATE ". Conta "
+               WS-AC-ACCOUNT-ID " ignorada."
+       EXIT PARAGRAPH
+    END-IF
+    MOVE FX-RATE OF WS-FX-RECORD TO WS-FX-END-RATE
+
+    COMPUTE WS-FX-RATE-DIFF = WS-FX-END-RATE - WS-FX-START-RATE
+    IF WS-FX-RATE-DIFF = 0
+       EXIT PARAGRAPH
+    END-IF
+
+    COMPUTE WS-GAIN-CENTS ROUNDED =
+            LG-CLOSING-CENTS OF WS-LG-RECORD * WS-FX-RATE-DIFF
+
+    IF WS-GAIN-CENTS = 0
+       EXIT PARAGRAPH
+    END-IF
+
+    IF WS-REVAL-COUNT >= 199
+       ADD 1 TO WS-REVAL-SKIPPED
+       DISPLAY "*** Conta " WS-AC-ACCOUNT-ID " com variacao cambial "
+               "ignorada: limite de 199 contas por lancamento de "
+               "revalorizacao ja atingido."
+       EXIT PARAGRAPH
+    END-IF
+
+    ADD 1 TO WS-REVAL-COUNT
+    SET WS-REVAL-IDX TO WS-REVAL-COUNT
+    MOVE WS-AC-ACCOUNT-ID TO WS-REVAL-ACCOUNT-ID (WS-REVAL-IDX)
+
+    IF WS-GAIN-CENTS > 0
+       MOVE WS-GAIN-CENTS TO WS-REVAL-AMOUNT (WS-REVAL-IDX)
+       MOVE "D"           TO WS-REVAL-DC (WS-REVAL-IDX)
+       ADD WS-GAIN-CENTS  TO WS-TOTAL-DEBIT-LINES
+    ELSE
+       COMPUTE WS-REVAL-AMOUNT (WS-REVAL-IDX) = 0 - WS-GAIN-CENTS
+       MOVE "C" TO WS-REVAL-DC (WS-REVAL-IDX)
+       ADD WS-REVAL-AMOUNT (WS-REVAL-IDX) TO WS-TOTAL-CREDIT-LINES
+    END-IF
+    .
+
+WRITE-REVAL-ENTRY.
+    IF WS-TOTAL-DEBIT-LINES > WS-TOTAL-CREDIT-LINES
+       MOVE "C" TO WS-FX-NET-DC
+       COMPUTE WS-FX-NET-AMOUNT = WS-TOTAL-DEBIT-LINES - WS-TOTAL-CREDIT-LINES
+    ELSE
+       MOVE "D" TO WS-FX-NET-DC
+       COMPUTE WS-FX-NET-AMOUNT = WS-TOTAL-CREDIT-LINES - WS-TOTAL-DEBIT-LINES
+    END-IF
+
+    MOVE SPACE TO JR-RECORD
+    MOVE SPACE TO JR-LINES-TABLE
+    COMPUTE JR-TXN-ID = WS-FXREVAL-ID-BASE + WS-TARGET-PERIOD
+    MOVE WS-PERIOD-END-DATE TO JR-DATE
+
+    STRING "REVALORIZACAO CAMBIAL " DELIMITED BY SIZE
+           WS-TARGET-PERIOD         DELIMITED BY SIZE
+      INTO JR-MEMO
+
+    PERFORM VARYING WS-LINE-I FROM 1 BY 1 UNTIL WS-LINE-I > WS-REVAL-COUNT
+       SET WS-REVAL-IDX TO WS-LINE-I
+       MOVE WS-LINE-I                          TO JR-LINE-NO (WS-LINE-I)
+       MOVE WS-REVAL-ACCOUNT-ID (WS-REVAL-IDX) TO JR-LINE-ACCOUNT-ID (WS-LINE-I)
+       MOVE WS-REVAL-DC (WS-REVAL-IDX)         TO JR-LINE-DC (WS-LINE-I)
+       MOVE WS-REVAL-AMOUNT (WS-REVAL-IDX)     TO JR-LINE-AMOUNT-CENTS (WS-LINE-I)
+    END-PERFORM
+
+    ADD 1 TO WS-REVAL-COUNT
+    MOVE WS-REVAL-COUNT     TO JR-LINE-NO (WS-REVAL-COUNT)
+    MOVE WS-FX-ACCOUNT-ID   TO JR-LINE-ACCOUNT-ID (WS-REVAL-COUNT)
+    MOVE WS-FX-NET-DC       TO JR-LINE-DC (WS-REVAL-COUNT)
+    MOVE WS-FX-NET-AMOUNT   TO JR-LINE-AMOUNT-CENTS (WS-REVAL-COUNT)
+
+    MOVE JR-LINE-ACCOUNT-ID (1) TO JR-ALT-ACCOUNT-ID
+    MOVE JR-DATE                 TO JR-ALT-DATE
+    MOVE "N"                     TO JR-POSTED-FLAG
+    MOVE "A"                     TO JR-APPROVAL-STATUS
+
+    MOVE "C" TO WS-JR-OP-CODE
+    MOVE 0   TO WS-JR-DATE-TO
+    MOVE 0   TO WS-JR-SEARCH-AMOUNT-MIN WS-JR-SEARCH-AMOUNT-MAX
+    MOVE SPACE TO WS-JR-SEARCH-MEMO
+
+    CALL "JOURNAL-IO" USING
+         WS-JR-OP-CODE
+         JR-RECORD
+         JR-LINES-TABLE
+         WS-JR-DATE-TO
+         WS-JR-SEARCH-AMOUNT-MIN
+         WS-JR-SEARCH-AMOUNT-MAX
+         WS-JR-SEARCH-MEMO
+         WS-JR-RETURN-STATUS
+
+    DISPLAY " "
+    DISPLAY "Lancamento de revalorizacao cambial (ID " JR-TXN-ID
+            ") - STATUS: " WS-JR-RETURN-STATUS
+    DISPLAY "Contas revalorizadas..: " WS-REVAL-COUNT
+    .
