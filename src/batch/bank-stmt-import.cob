@@ -0,0 +1,182 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: bank-stmt-import.cob
+*> Objetivo:
+*>   - Importacao do extrato bancario de uma conta caixa (AC-
+*>     ACCOUNT-ID informada pelo operador) a partir de um arquivo
+*>     texto de largura fixa, uma linha de extrato por registro:
+*>       aaaammdd,descricao ate 40 posicoes,svvvvvvvvvvvvvvv
+*>          (A=data do extrato, 8 digitos;
+*>           S='+' (credito/deposito) ou '-' (debito/saque);
+*>           V=valor absoluto em centavos, 15 digitos com zeros
+*>             a esquerda)
+*>   - Confere se a conta informada existe e esta ativa (via
+*>     ACCOUNTS-IO) antes de importar qualquer linha.
+*>   - Cada linha valida vira um registro em BANK-STMT-FILE (via
+*>     BANK-STMT-IO "C"), que calcula sozinho o sequencial do dia;
+*>     uma linha mal formada e apenas registrada no log e pulada -
+*>     nao aborta o restante do arquivo.
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BANK-STMT-IMPORT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT IMPORT-FILE ASSIGN TO "data/bank-stmt-import.csv"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS   IS FS-IMPORT.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  IMPORT-FILE.
+01  IMPORT-LINE PIC X(80).
+
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+01 FS-IMPORT PIC XX.
+01 WS-EOF-SWITCH PIC X VALUE "N".
+   88 END-OF-IMPORT VALUE "Y".
+
+01 WS-L-DATE          PIC X(8).
+01 WS-L-DESCRIPTION   PIC X(40).
+01 WS-L-SIGN          PIC X(1).
+01 WS-L-AMOUNT        PIC X(15).
+01 WS-L-AMOUNT-NUM    PIC 9(15).
+
+01 WS-LINE-VALID      PIC X VALUE "Y".
+   88 IMPORT-LINE-IS-VALID    VALUE "Y".
+   88 IMPORT-LINE-IS-INVALID  VALUE "N".
+
+01 WS-AC-OP-CODE        PIC X.
+01 WS-AC-ACCOUNT-ID     PIC 9(10).
+01 WS-AC-PARENT-ID      PIC 9(10).
+01 WS-AC-ACCOUNT-NAME   PIC X(40).
+01 WS-AC-ACCOUNT-TYPE   PIC X(1).
+01 WS-AC-CURRENCY       PIC X(3).
+01 WS-AC-OPENED-DATE    PIC 9(8).
+01 WS-AC-STATUS         PIC X(1).
+01 WS-AC-UPDATE-SEQ     PIC 9(9).
+01 WS-AC-RETURN-STATUS  PIC XX.
+
+01 WS-BS-OP-CODE        PIC X.
+01 WS-BS-RETURN-STATUS  PIC XX.
+
+01 WS-LINES-READ        PIC 9(6) VALUE 0.
+01 WS-LINES-IMPORTED    PIC 9(6) VALUE 0.
+01 WS-LINES-REJECTED    PIC 9(6) VALUE 0.
+
+COPY "bank-stmt.cpy".
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY " "
+    DISPLAY "=== BANK-STMT-IMPORT - Importacao de extrato bancario ==="
+    DISPLAY "Conta caixa (AC-ACCOUNT-ID) a que pertence o extrato...: "
+            WITH NO ADVANCING
+    ACCEPT WS-AC-ACCOUNT-ID
+
+    MOVE "R" TO WS-AC-OP-CODE
+    CALL "ACCOUNTS-IO" USING
+         WS-AC-OP-CODE
+         WS-AC-ACCOUNT-ID
+         WS-AC-PARENT-ID
+         WS-AC-ACCOUNT-NAME
+         WS-AC-ACCOUNT-TYPE
+         WS-AC-CURRENCY
+         WS-AC-OPENED-DATE
+         WS-AC-STATUS
+         WS-AC-UPDATE-SEQ
+         WS-AC-RETURN-STATUS
+
+    IF WS-AC-RETURN-STATUS NOT = "00"
+       DISPLAY "*** Conta " WS-AC-ACCOUNT-ID " nao cadastrada. "
+               "Importacao cancelada."
+       MOVE 8 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
+    IF WS-AC-STATUS = "I"
+       DISPLAY "*** Conta " WS-AC-ACCOUNT-ID " esta inativa. "
+               "Importacao cancelada."
+       MOVE 8 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
+    MOVE SPACES TO FS-IMPORT
+    OPEN INPUT IMPORT-FILE
+    IF FS-IMPORT NOT = FS-OK
+       DISPLAY "Erro ao abrir arquivo de importacao. STATUS: " FS-IMPORT
+       MOVE 8 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
+    PERFORM READ-NEXT-LINE
+    PERFORM UNTIL END-OF-IMPORT
+       PERFORM IMPORT-ONE-LINE
+       PERFORM READ-NEXT-LINE
+    END-PERFORM
+
+    CLOSE IMPORT-FILE
+
+    DISPLAY " "
+    DISPLAY "Linhas lidas.......: " WS-LINES-READ
+    DISPLAY "Linhas importadas..: " WS-LINES-IMPORTED
+    DISPLAY "Linhas rejeitadas..: " WS-LINES-REJECTED
+    IF WS-LINES-REJECTED NOT = 0
+       MOVE 8 TO RETURN-CODE
+    END-IF
+    STOP RUN
+    .
+
+READ-NEXT-LINE.
+    READ IMPORT-FILE
+    IF FS-IMPORT NOT = FS-OK
+       SET END-OF-IMPORT TO TRUE
+    END-IF
+    .
+
+IMPORT-ONE-LINE.
+    ADD 1 TO WS-LINES-READ
+    SET IMPORT-LINE-IS-VALID TO TRUE
+
+    MOVE SPACES TO WS-L-DESCRIPTION
+    UNSTRING IMPORT-LINE DELIMITED BY ","
+       INTO WS-L-DATE WS-L-DESCRIPTION WS-L-SIGN WS-L-AMOUNT
+
+    IF WS-L-SIGN NOT = "+" AND WS-L-SIGN NOT = "-"
+       DISPLAY "*** Linha " WS-LINES-READ
+               " rejeitada: sinal invalido (" WS-L-SIGN ")"
+       SET IMPORT-LINE-IS-INVALID TO TRUE
+    END-IF
+
+    IF IMPORT-LINE-IS-VALID
+       MOVE WS-L-DATE TO BS-STMT-DATE
+       MOVE WS-L-DESCRIPTION TO BS-DESCRIPTION
+       MOVE WS-L-AMOUNT TO WS-L-AMOUNT-NUM
+       IF WS-L-SIGN = "+"
+          MOVE WS-L-AMOUNT-NUM TO BS-AMOUNT-CENTS
+       ELSE
+          COMPUTE BS-AMOUNT-CENTS = 0 - WS-L-AMOUNT-NUM
+       END-IF
+       MOVE WS-AC-ACCOUNT-ID TO BS-ACCOUNT-ID
+
+       MOVE "C" TO WS-BS-OP-CODE
+       CALL "BANK-STMT-IO" USING
+            WS-BS-OP-CODE
+            BS-RECORD
+            WS-BS-RETURN-STATUS
+
+       IF WS-BS-RETURN-STATUS = FS-OK
+          ADD 1 TO WS-LINES-IMPORTED
+       ELSE
+          DISPLAY "*** Linha " WS-LINES-READ
+                  " rejeitada: BANK-STMT-IO STATUS " WS-BS-RETURN-STATUS
+          ADD 1 TO WS-LINES-REJECTED
+       END-IF
+    ELSE
+       ADD 1 TO WS-LINES-REJECTED
+    END-IF
+    .
