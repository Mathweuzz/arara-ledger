@@ -0,0 +1,271 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: post-ledger.cob
+*> Objetivo:
+*>   - Programa batch que varre o arquivo JOURNAL a procura de
+*>     lancamentos com JR-POSTED-FLAG = 'N', soma debitos e
+*>     creditos de CADA linha (por conta propria) no arquivo
+*>     LEDGER (via subprograma LEDGER-IO) e, ao final de cada
+*>     lancamento, regrava o registro no JOURNAL com
+*>     JR-POSTED-FLAG = 'Y'.
+*>   - Acesso ao JOURNAL e feito diretamente (varredura
+*>     sequencial completa + rewrite), pois esse padrao de
+*>     acesso nao se encaixa no CRUD pontual do JOURNAL-IO.
+*>     As linhas de debito/credito de cada lancamento moraram
+*>     para o arquivo indexado JOURNAL-LINES (ver
+*>     journal-lines.cpy); por esse mesmo motivo de padrao de
+*>     acesso, POST-ONE-ENTRY le JOURNAL-LINES-FILE diretamente
+*>     (START pela chave JL-TXN-ID + varredura para frente
+*>     enquanto a chave continuar batendo), em vez de passar
+*>     pelo JOURNAL-IO.
+*>   - Ao final, oferece a opcao de fechar o periodo apurado
+*>     (via PERIOD-CTL-IO), uma vez que o balancete tenha sido
+*>     conferido, bloqueando novos lancamentos naquele mes.
+*>   - Checkpoint/restart: a cada WS-CHECKPOINT-INTERVAL lancamentos
+*>     postados com sucesso, o ultimo JR-TXN-ID processado e gravado
+*>     no arquivo de checkpoint. Se a execucao anterior tiver sido
+*>     interrompida (abend), a proxima chamada retoma a varredura a
+*>     partir dali em vez de reprocessar o JOURNAL-FILE inteiro. Ao
+*>     concluir uma varredura completa ate o fim do arquivo, o
+*>     checkpoint e zerado, para que a proxima execucao normal volte
+*>     a varrer desde o comeco (pegando lancamentos novos com
+*>     JR-TXN-ID menor que o ultimo ja postado).
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. POST-LEDGER.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT JOURNAL-FILE ASSIGN TO "data/journal.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE   IS DYNAMIC
+        RECORD KEY    IS JR-TXN-ID
+        ALTERNATE RECORD KEY IS JR-ALT-KEY WITH DUPLICATES
+        FILE STATUS   IS FS-JOURNAL.
+
+    SELECT JOURNAL-LINES-FILE ASSIGN TO "data/journal-lines.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE   IS DYNAMIC
+        RECORD KEY    IS JL-KEY
+        FILE STATUS   IS FS-JOURNAL-LINES.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "data/post-ledger.ckp"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS   IS FS-CHECKPOINT.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  JOURNAL-FILE.
+COPY "journal.cpy".
+
+FD  JOURNAL-LINES-FILE.
+COPY "journal-lines.cpy".
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-LINE PIC X(12).
+
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+01 FS-JOURNAL PIC XX.
+01 FS-JOURNAL-LINES PIC XX.
+01 FS-CHECKPOINT PIC XX.
+
+78 WS-CHECKPOINT-INTERVAL VALUE 100.
+01 WS-CHECKPOINT-ID       PIC 9(12) VALUE 0.
+01 WS-RECS-SINCE-CKPT     PIC 9(9)  VALUE 0.
+
+01 WS-LG-OP-CODE       PIC X.
+COPY "ledger.cpy" REPLACING ==LG-RECORD== BY ==WS-LG-RECORD==.
+01 WS-LG-RETURN-STATUS PIC XX.
+
+01 WS-PERIOD            PIC 9(6).
+01 WS-ENTRIES-POSTED    PIC 9(9) VALUE 0.
+01 WS-LINES-POSTED       PIC 9(9) VALUE 0.
+01 WS-ENTRIES-PENDING    PIC 9(9) VALUE 0.
+01 WS-EOF-SWITCH         PIC X VALUE "N".
+   88 END-OF-JOURNAL           VALUE "Y".
+
+01 WS-PC-OP-CODE        PIC X.
+COPY "period-ctl.cpy" REPLACING ==PC-RECORD== BY ==WS-PC-RECORD==.
+01 WS-PC-RETURN-STATUS  PIC XX.
+01 WS-CLOSE-PERIOD      PIC 9(6).
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY "POST-LEDGER - Iniciando apuracao do LEDGER".
+
+    MOVE SPACES TO FS-JOURNAL
+    OPEN I-O JOURNAL-FILE
+    IF FS-JOURNAL NOT = FS-OK
+       DISPLAY "Erro ao abrir JOURNAL-FILE. STATUS: " FS-JOURNAL
+       MOVE 8 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
+    MOVE SPACES TO FS-JOURNAL-LINES
+    OPEN INPUT JOURNAL-LINES-FILE
+    IF FS-JOURNAL-LINES NOT = FS-OK
+       DISPLAY "Erro ao abrir JOURNAL-LINES-FILE. STATUS: " FS-JOURNAL-LINES
+       CLOSE JOURNAL-FILE
+       MOVE 8 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
+    PERFORM READ-CHECKPOINT
+    IF WS-CHECKPOINT-ID NOT = 0
+       DISPLAY "Checkpoint encontrado. Retomando apos JR-TXN-ID: "
+               WS-CHECKPOINT-ID
+       MOVE WS-CHECKPOINT-ID TO JR-TXN-ID
+       START JOURNAL-FILE KEY IS GREATER THAN JR-TXN-ID
+       IF FS-JOURNAL NOT = FS-OK
+          *> Nada alem do checkpoint: varredura anterior ja tinha
+          *> chegado ao fim do arquivo.
+          SET END-OF-JOURNAL TO TRUE
+       END-IF
+    END-IF
+
+    PERFORM UNTIL END-OF-JOURNAL
+       READ JOURNAL-FILE NEXT RECORD
+       IF FS-JOURNAL = FS-OK
+          IF JR-POSTED-FLAG = "N"
+             IF JR-APPROVAL-STATUS = "A"
+                PERFORM POST-ONE-ENTRY
+             ELSE
+                IF JR-APPROVAL-STATUS = "P"
+                   ADD 1 TO WS-ENTRIES-PENDING
+                END-IF
+             END-IF
+          END-IF
+       ELSE
+          SET END-OF-JOURNAL TO TRUE
+       END-IF
+    END-PERFORM
+
+    CLOSE JOURNAL-FILE
+    CLOSE JOURNAL-LINES-FILE
+    PERFORM CLEAR-CHECKPOINT
+
+    DISPLAY "Lancamentos postados.: " WS-ENTRIES-POSTED
+    DISPLAY "Linhas postadas......: " WS-LINES-POSTED
+    DISPLAY "Aguardando aprovacao.: " WS-ENTRIES-PENDING
+
+    DISPLAY " "
+    DISPLAY "Apos conferir o balancete (TRIAL-BAL), informe o periodo"
+    DISPLAY "AAAAMM a fechar para novos lancamentos (000000 = nao fechar): "
+            WITH NO ADVANCING
+    ACCEPT WS-CLOSE-PERIOD
+
+    IF WS-CLOSE-PERIOD NOT = 0
+       PERFORM CLOSE-REPORTED-PERIOD
+    END-IF
+
+    DISPLAY "POST-LEDGER - Fim de apuracao".
+    STOP RUN
+    .
+
+CLOSE-REPORTED-PERIOD.
+    MOVE WS-CLOSE-PERIOD TO PC-PERIOD OF WS-PC-RECORD
+    MOVE "C" TO WS-PC-OP-CODE
+
+    CALL "PERIOD-CTL-IO" USING
+         WS-PC-OP-CODE
+         WS-PC-RECORD
+         WS-PC-RETURN-STATUS
+
+    DISPLAY "Fechamento do periodo " WS-CLOSE-PERIOD
+            " - STATUS: " WS-PC-RETURN-STATUS
+    .
+
+POST-ONE-ENTRY.
+    MOVE JR-DATE (1:6) TO WS-PERIOD
+
+    MOVE JR-TXN-ID TO JL-TXN-ID
+    MOVE 1         TO JL-LINE-NO
+    START JOURNAL-LINES-FILE KEY IS NOT LESS THAN JL-KEY
+    IF FS-JOURNAL-LINES = FS-OK
+       READ JOURNAL-LINES-FILE NEXT RECORD
+       PERFORM UNTIL FS-JOURNAL-LINES NOT = FS-OK
+                   OR JL-TXN-ID NOT = JR-TXN-ID
+          PERFORM POST-ONE-LINE
+          ADD 1 TO WS-LINES-POSTED
+          READ JOURNAL-LINES-FILE NEXT RECORD
+       END-PERFORM
+    END-IF
+
+    MOVE "Y" TO JR-POSTED-FLAG
+    REWRITE JR-RECORD
+    ADD 1 TO WS-ENTRIES-POSTED
+
+    ADD 1 TO WS-RECS-SINCE-CKPT
+    IF WS-RECS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+       MOVE JR-TXN-ID TO WS-CHECKPOINT-ID
+       PERFORM WRITE-CHECKPOINT
+       MOVE 0 TO WS-RECS-SINCE-CKPT
+    END-IF
+    .
+
+READ-CHECKPOINT.
+    MOVE 0 TO WS-CHECKPOINT-ID
+    MOVE SPACES TO FS-CHECKPOINT
+    OPEN INPUT CHECKPOINT-FILE
+    IF FS-CHECKPOINT NOT = FS-OK
+       EXIT PARAGRAPH
+    END-IF
+
+    READ CHECKPOINT-FILE
+    IF FS-CHECKPOINT = FS-OK
+       MOVE CHECKPOINT-LINE TO WS-CHECKPOINT-ID
+    END-IF
+
+    CLOSE CHECKPOINT-FILE
+    .
+
+WRITE-CHECKPOINT.
+    MOVE SPACES TO FS-CHECKPOINT
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE WS-CHECKPOINT-ID TO CHECKPOINT-LINE
+    WRITE CHECKPOINT-LINE
+    CLOSE CHECKPOINT-FILE
+    .
+
+CLEAR-CHECKPOINT.
+    MOVE 0 TO WS-CHECKPOINT-ID
+    PERFORM WRITE-CHECKPOINT
+    .
+
+POST-ONE-LINE.
+    MOVE JL-LINE-ACCOUNT-ID TO LG-ACCOUNT-ID OF WS-LG-RECORD
+    MOVE WS-PERIOD          TO LG-PERIOD     OF WS-LG-RECORD
+
+    MOVE "R" TO WS-LG-OP-CODE
+    CALL "LEDGER-IO" USING WS-LG-OP-CODE WS-LG-RECORD WS-LG-RETURN-STATUS
+
+    IF WS-LG-RETURN-STATUS NOT = FS-OK
+       *> Ainda nao existe saldo para esta conta+periodo: comeca zerado
+       MOVE JL-LINE-ACCOUNT-ID TO LG-ACCOUNT-ID OF WS-LG-RECORD
+       MOVE WS-PERIOD          TO LG-PERIOD     OF WS-LG-RECORD
+       MOVE 0 TO LG-OPENING-CENTS OF WS-LG-RECORD
+       MOVE 0 TO LG-DEBIT-CENTS   OF WS-LG-RECORD
+       MOVE 0 TO LG-CREDIT-CENTS  OF WS-LG-RECORD
+       MOVE 0 TO LG-CLOSING-CENTS OF WS-LG-RECORD
+    END-IF
+
+    IF JL-LINE-DC = "D"
+       ADD JL-LINE-AMOUNT-CENTS
+         TO LG-DEBIT-CENTS OF WS-LG-RECORD
+    ELSE
+       ADD JL-LINE-AMOUNT-CENTS
+         TO LG-CREDIT-CENTS OF WS-LG-RECORD
+    END-IF
+
+    COMPUTE LG-CLOSING-CENTS OF WS-LG-RECORD =
+            LG-OPENING-CENTS OF WS-LG-RECORD
+          + LG-DEBIT-CENTS   OF WS-LG-RECORD
+          - LG-CREDIT-CENTS  OF WS-LG-RECORD
+
+    MOVE "W" TO WS-LG-OP-CODE
+    CALL "LEDGER-IO" USING WS-LG-OP-CODE WS-LG-RECORD WS-LG-RETURN-STATUS
+    .
