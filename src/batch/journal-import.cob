@@ -0,0 +1,437 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: journal-import.cob
+*> Objetivo:
+*>   - Importacao em lote de lancamentos contabeis a partir de
+*>     um arquivo texto (CSV de largura fixa) em vez de digitar
+*>     um lancamento por vez em OPTION-JOURNAL-CREATE.
+*>   - Formato de "data/journal-import.csv" (um lancamento pode
+*>     ter varias linhas de detalhe, uma por registro):
+*>       H,ttttttttttttt,aaaammdd,memo ate 60 posicoes,nnn
+*>          (T=JR-TXN-ID com 12 digitos, D=JR-DATE com 8 digitos,
+*>           NNN=numero de linhas de detalhe que seguem, 3 digitos,
+*>           1 a 200 - mesmo teto de JOURNAL-LINES-TABLE)
+*>       L,nnn,cccccccccc,X,vvvvvvvvvvvvvvv,ssssss
+*>          (NNN=numero da linha 3 digitos, C=conta com 10 digitos,
+*>           X='D' ou 'C', V=valor em centavos com 15 digitos,
+*>           S=centro de custo, 6 posicoes, opcional/pode vir em branco)
+*>     Todos os campos numericos vem com zeros a esquerda na
+*>     mesma largura dos campos de journal-lines.cpy, para que a
+*>     conversao seja um MOVE direto sem risco de alinhamento.
+*>   - O arquivo deve comecar com um registro de controle do lote:
+*>       B,nnnnnn,dddddddddddddddddd
+*>          (NN=quantidade de lancamentos esperada, 6 digitos,
+*>           D=soma esperada dos debitos do lote em centavos, 18 digitos)
+*>     O programa faz uma primeira passada so de validacao, somando
+*>     a quantidade de lancamentos e o total de debito realmente
+*>     lidos no arquivo; se esses totais nao baterem com o registro
+*>     de controle, o lote inteiro e rejeitado e nenhuma chamada
+*>     JOURNAL-IO "C" e feita. So depois de bater os totais e que o
+*>     arquivo e lido de novo para gravar de fato.
+*>   - Monta o JR-RECORD do mesmo jeito que menu.cob, roda a
+*>     mesma validacao de partidas dobradas (debito = credito) e
+*>     confere se cada conta de linha existe (via ACCOUNTS-IO),
+*>     chamando JOURNAL-IO "C" para cada lancamento valido. Um
+*>     lancamento invalido e apenas registrado no log e pulado -
+*>     nao aborta o restante do lote (mas conta para o total de
+*>     controle da mesma forma, pois o registro de controle mede o
+*>     que esta no arquivo, nao o resultado da validacao de negocio).
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. JOURNAL-IMPORT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT IMPORT-FILE ASSIGN TO "data/journal-import.csv"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS   IS FS-IMPORT.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  IMPORT-FILE.
+01  IMPORT-LINE PIC X(200).
+
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+01 FS-IMPORT PIC XX.
+01 WS-EOF-SWITCH PIC X VALUE "N".
+   88 END-OF-IMPORT VALUE "Y".
+01 WS-REC-TYPE PIC X(1).
+
+01 WS-H-TXN-ID    PIC X(12).
+01 WS-H-DATE      PIC X(8).
+01 WS-H-MEMO      PIC X(60).
+01 WS-H-NLINES    PIC X(3).
+
+01 WS-L-LINE-NO      PIC X(3).
+01 WS-L-ACCOUNT-ID   PIC X(10).
+01 WS-L-DC           PIC X(1).
+01 WS-L-AMOUNT       PIC X(15).
+01 WS-L-COST-CENTER  PIC X(6).
+
+01 WS-N-LINES       PIC 9(3).
+01 WS-LINE-I         PIC 9(3).
+01 WS-TOTAL-DEBIT   PIC S9(18) VALUE 0.
+01 WS-TOTAL-CREDIT  PIC S9(18) VALUE 0.
+01 WS-ENTRY-VALID   PIC X VALUE "Y".
+   88 ENTRY-IS-VALID   VALUE "Y".
+   88 ENTRY-IS-INVALID VALUE "N".
+
+01 WS-AC-OP-CODE        PIC X.
+01 WS-AC-ACCOUNT-ID     PIC 9(10).
+01 WS-AC-PARENT-ID      PIC 9(10).
+01 WS-AC-ACCOUNT-NAME   PIC X(40).
+01 WS-AC-ACCOUNT-TYPE   PIC X(1).
+01 WS-AC-CURRENCY       PIC X(3).
+01 WS-AC-OPENED-DATE    PIC 9(8).
+01 WS-AC-STATUS         PIC X(1).
+01 WS-AC-UPDATE-SEQ     PIC 9(9).
+01 WS-AC-RETURN-STATUS  PIC XX.
+
+01 WS-JR-OP-CODE        PIC X.
+01 WS-JR-DATE-TO        PIC 9(8).
+01 WS-JR-SEARCH-AMOUNT-MIN PIC 9(15).
+01 WS-JR-SEARCH-AMOUNT-MAX PIC 9(15).
+01 WS-JR-SEARCH-MEMO       PIC X(60).
+01 WS-JR-RETURN-STATUS  PIC XX.
+
+01 WS-PC-OP-CODE        PIC X.
+01 WS-PC-PERIOD         PIC 9(6).
+01 WS-PC-RETURN-STATUS  PIC XX.
+
+01 WS-ENTRIES-READ      PIC 9(6) VALUE 0.
+01 WS-ENTRIES-IMPORTED  PIC 9(6) VALUE 0.
+01 WS-ENTRIES-REJECTED  PIC 9(6) VALUE 0.
+
+*> Registro de controle do lote (totais esperados x totais reais)
+01 WS-B-COUNT             PIC X(6).
+01 WS-B-DEBIT             PIC X(18).
+01 WS-BATCH-EXPECTED-COUNT PIC 9(6).
+01 WS-BATCH-EXPECTED-DEBIT PIC 9(18).
+01 WS-BATCH-ACTUAL-COUNT   PIC 9(6) VALUE 0.
+01 WS-BATCH-ACTUAL-DEBIT   PIC 9(18) VALUE 0.
+01 WS-IMPORT-PHASE         PIC X VALUE "V".
+   88 IMPORT-PHASE-IS-VALIDATE VALUE "V".
+   88 IMPORT-PHASE-IS-COMMIT   VALUE "C".
+
+*> Mesmo limite de aprovacao dupla usado por menu.cob
+78 WS-APPROVAL-THRESHOLD-CENTS VALUE 10000000.
+
+COPY "journal.cpy".
+COPY "journal-lines-table.cpy".
+COPY "period-ctl.cpy".
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY " "
+    DISPLAY "=== JOURNAL-IMPORT - Importacao em lote de lancamentos ==="
+
+    MOVE SPACES TO FS-IMPORT
+    OPEN INPUT IMPORT-FILE
+    IF FS-IMPORT NOT = FS-OK
+       DISPLAY "Erro ao abrir arquivo de importacao. STATUS: " FS-IMPORT
+       MOVE 8 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
+    PERFORM READ-NEXT-LINE
+    IF END-OF-IMPORT OR IMPORT-LINE (1:1) NOT = "B"
+       DISPLAY "*** Arquivo de importacao sem registro de controle (B)"
+               " no inicio. Lote rejeitado."
+       CLOSE IMPORT-FILE
+       MOVE 8 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
+    PERFORM PARSE-BATCH-HEADER
+
+    SET IMPORT-PHASE-IS-VALIDATE TO TRUE
+    MOVE 0 TO WS-BATCH-ACTUAL-COUNT WS-BATCH-ACTUAL-DEBIT
+
+    PERFORM READ-NEXT-LINE
+    PERFORM UNTIL END-OF-IMPORT
+       IF IMPORT-LINE (1:1) = "H"
+          PERFORM IMPORT-ONE-ENTRY
+       ELSE
+          DISPLAY "*** Linha inesperada (esperava H): " IMPORT-LINE
+          PERFORM READ-NEXT-LINE
+       END-IF
+    END-PERFORM
+
+    CLOSE IMPORT-FILE
+
+    IF WS-BATCH-ACTUAL-COUNT NOT = WS-BATCH-EXPECTED-COUNT
+       OR WS-BATCH-ACTUAL-DEBIT NOT = WS-BATCH-EXPECTED-DEBIT
+       DISPLAY " "
+       DISPLAY "*** Totais de controle do lote nao conferem. Lote rejeitado."
+       DISPLAY "    Lancamentos esperados: " WS-BATCH-EXPECTED-COUNT
+               " / lidos: " WS-BATCH-ACTUAL-COUNT
+       DISPLAY "    Debito esperado......: " WS-BATCH-EXPECTED-DEBIT
+               " / lido: " WS-BATCH-ACTUAL-DEBIT
+       MOVE 8 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
+    DISPLAY "Totais de controle do lote conferem - gravando lancamentos."
+
+    *> Segunda passada: totais batem, agora sim grava de fato
+    SET IMPORT-PHASE-IS-COMMIT TO TRUE
+    MOVE 0 TO WS-ENTRIES-READ WS-ENTRIES-IMPORTED WS-ENTRIES-REJECTED
+
+    MOVE SPACES TO FS-IMPORT
+    OPEN INPUT IMPORT-FILE
+    IF FS-IMPORT NOT = FS-OK
+       DISPLAY "Erro ao reabrir arquivo de importacao. STATUS: " FS-IMPORT
+       MOVE 8 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
+    MOVE "N" TO WS-EOF-SWITCH
+    PERFORM READ-NEXT-LINE
+    *> Pula o registro de controle (B), ja validado na 1a passada
+    PERFORM READ-NEXT-LINE
+    PERFORM UNTIL END-OF-IMPORT
+       IF IMPORT-LINE (1:1) = "H"
+          PERFORM IMPORT-ONE-ENTRY
+       ELSE
+          DISPLAY "*** Linha inesperada (esperava H): " IMPORT-LINE
+          PERFORM READ-NEXT-LINE
+       END-IF
+    END-PERFORM
+
+    CLOSE IMPORT-FILE
+
+    DISPLAY " "
+    DISPLAY "Lancamentos lidos.......: " WS-ENTRIES-READ
+    DISPLAY "Lancamentos importados...: " WS-ENTRIES-IMPORTED
+    DISPLAY "Lancamentos rejeitados...: " WS-ENTRIES-REJECTED
+    IF WS-ENTRIES-REJECTED NOT = 0
+       MOVE 8 TO RETURN-CODE
+    END-IF
+    STOP RUN
+    .
+
+PARSE-BATCH-HEADER.
+    UNSTRING IMPORT-LINE DELIMITED BY ","
+       INTO WS-REC-TYPE WS-B-COUNT WS-B-DEBIT
+
+    MOVE WS-B-COUNT TO WS-BATCH-EXPECTED-COUNT
+    MOVE WS-B-DEBIT TO WS-BATCH-EXPECTED-DEBIT
+    .
+
+READ-NEXT-LINE.
+    READ IMPORT-FILE
+    IF FS-IMPORT NOT = FS-OK
+       SET END-OF-IMPORT TO TRUE
+    END-IF
+    .
+
+IMPORT-ONE-ENTRY.
+    ADD 1 TO WS-ENTRIES-READ
+    IF IMPORT-PHASE-IS-VALIDATE
+       ADD 1 TO WS-BATCH-ACTUAL-COUNT
+    END-IF
+    SET ENTRY-IS-VALID TO TRUE
+    MOVE 0 TO WS-TOTAL-DEBIT WS-TOTAL-CREDIT
+    MOVE SPACE TO JR-RECORD
+    MOVE SPACE TO JR-LINES-TABLE
+    MOVE 0     TO JR-TXN-ID JR-DATE JR-ALT-ACCOUNT-ID JR-ALT-DATE
+
+    UNSTRING IMPORT-LINE DELIMITED BY ","
+       INTO WS-REC-TYPE WS-H-TXN-ID WS-H-DATE WS-H-MEMO WS-H-NLINES
+
+    MOVE WS-H-TXN-ID TO JR-TXN-ID
+    MOVE WS-H-DATE   TO JR-DATE
+    MOVE WS-H-MEMO   TO JR-MEMO
+    MOVE WS-H-NLINES TO WS-N-LINES
+    MOVE "N"         TO JR-POSTED-FLAG
+
+    IF WS-N-LINES < 1 OR WS-N-LINES > 200
+       IF IMPORT-PHASE-IS-COMMIT
+          DISPLAY "*** Lancamento " JR-TXN-ID
+                  " rejeitado: numero de linhas invalido (" WS-N-LINES ")"
+       END-IF
+       SET ENTRY-IS-INVALID TO TRUE
+    END-IF
+
+    *> Recusa lancamento datado em periodo ja fechado - mesma
+    *> checagem feita por OPTION-JOURNAL-CREATE em menu.cob, para
+    *> que a importacao em lote nao seja um jeito de contornar o
+    *> fechamento de periodo.
+    MOVE JR-DATE (1:6) TO WS-PC-PERIOD
+    MOVE WS-PC-PERIOD  TO PC-PERIOD
+    MOVE "R" TO WS-PC-OP-CODE
+    MOVE SPACE TO WS-PC-RETURN-STATUS
+
+    CALL "PERIOD-CTL-IO" USING
+         WS-PC-OP-CODE
+         PC-RECORD
+         WS-PC-RETURN-STATUS
+
+    IF WS-PC-RETURN-STATUS = "00" AND PERIOD-IS-CLOSED
+       IF IMPORT-PHASE-IS-COMMIT
+          DISPLAY "*** Lancamento " JR-TXN-ID
+                  " rejeitado: periodo " WS-PC-PERIOD " ja esta fechado"
+       END-IF
+       SET ENTRY-IS-INVALID TO TRUE
+    END-IF
+
+    PERFORM READ-NEXT-LINE
+
+    PERFORM VARYING WS-LINE-I FROM 1 BY 1 UNTIL WS-LINE-I > WS-N-LINES
+       IF END-OF-IMPORT
+          IF IMPORT-PHASE-IS-COMMIT
+             DISPLAY "*** Lancamento " JR-TXN-ID
+                     " rejeitado: faltam linhas de detalhe"
+          END-IF
+          SET ENTRY-IS-INVALID TO TRUE
+       ELSE
+          IF IMPORT-LINE (1:1) NOT = "L"
+             IF IMPORT-PHASE-IS-COMMIT
+                DISPLAY "*** Lancamento " JR-TXN-ID
+                        " rejeitado: esperava linha de detalhe (L)"
+             END-IF
+             SET ENTRY-IS-INVALID TO TRUE
+          ELSE
+             IF WS-LINE-I > 200
+                *> Alem do teto de JR-LINES-TABLE (OCCURS 200) - nao
+                *> grava no buffer, so consome a linha do arquivo
+                *> para manter a leitura sincronizada com o proximo
+                *> registro de cabecalho.
+                IF IMPORT-PHASE-IS-COMMIT
+                   DISPLAY "*** Lancamento " JR-TXN-ID
+                           " rejeitado: numero de linhas invalido ("
+                           WS-N-LINES ")"
+                END-IF
+                SET ENTRY-IS-INVALID TO TRUE
+             ELSE
+                PERFORM IMPORT-ONE-LINE
+             END-IF
+          END-IF
+          PERFORM READ-NEXT-LINE
+       END-IF
+    END-PERFORM
+
+    IF IMPORT-PHASE-IS-VALIDATE
+       ADD WS-TOTAL-DEBIT TO WS-BATCH-ACTUAL-DEBIT
+    END-IF
+
+    IF ENTRY-IS-VALID
+       IF WS-TOTAL-DEBIT NOT = WS-TOTAL-CREDIT
+          IF IMPORT-PHASE-IS-COMMIT
+             DISPLAY "*** Lancamento " JR-TXN-ID
+                     " rejeitado: debito (" WS-TOTAL-DEBIT
+                     ") diferente de credito (" WS-TOTAL-CREDIT ")"
+          END-IF
+          SET ENTRY-IS-INVALID TO TRUE
+       END-IF
+    END-IF
+
+    IF IMPORT-PHASE-IS-COMMIT
+       IF ENTRY-IS-VALID
+          MOVE JR-LINE-ACCOUNT-ID (1) TO JR-ALT-ACCOUNT-ID
+          MOVE JR-DATE                 TO JR-ALT-DATE
+
+          IF WS-TOTAL-DEBIT > WS-APPROVAL-THRESHOLD-CENTS
+             MOVE "P" TO JR-APPROVAL-STATUS
+          ELSE
+             MOVE "A" TO JR-APPROVAL-STATUS
+          END-IF
+
+          MOVE "C" TO WS-JR-OP-CODE
+          MOVE 0   TO WS-JR-DATE-TO
+          MOVE 0   TO WS-JR-SEARCH-AMOUNT-MIN WS-JR-SEARCH-AMOUNT-MAX
+          MOVE SPACE TO WS-JR-SEARCH-MEMO
+          MOVE SPACE TO WS-JR-RETURN-STATUS
+
+          CALL "JOURNAL-IO" USING
+               WS-JR-OP-CODE
+               JR-RECORD
+               JR-LINES-TABLE
+               WS-JR-DATE-TO
+               WS-JR-SEARCH-AMOUNT-MIN
+               WS-JR-SEARCH-AMOUNT-MAX
+               WS-JR-SEARCH-MEMO
+               WS-JR-RETURN-STATUS
+
+          IF WS-JR-RETURN-STATUS = FS-OK
+             ADD 1 TO WS-ENTRIES-IMPORTED
+          ELSE
+             DISPLAY "*** Lancamento " JR-TXN-ID
+                     " rejeitado: JOURNAL-IO STATUS " WS-JR-RETURN-STATUS
+             ADD 1 TO WS-ENTRIES-REJECTED
+          END-IF
+       ELSE
+          ADD 1 TO WS-ENTRIES-REJECTED
+       END-IF
+    END-IF
+    .
+
+IMPORT-ONE-LINE.
+    MOVE SPACES TO WS-L-COST-CENTER
+    UNSTRING IMPORT-LINE DELIMITED BY ","
+       INTO WS-REC-TYPE WS-L-LINE-NO WS-L-ACCOUNT-ID WS-L-DC WS-L-AMOUNT
+            WS-L-COST-CENTER
+
+    MOVE WS-L-LINE-NO       TO JR-LINE-NO (WS-LINE-I)
+    MOVE WS-L-ACCOUNT-ID    TO JR-LINE-ACCOUNT-ID (WS-LINE-I)
+    MOVE WS-L-DC            TO JR-LINE-DC (WS-LINE-I)
+    MOVE WS-L-AMOUNT        TO JR-LINE-AMOUNT-CENTS (WS-LINE-I)
+    MOVE WS-L-COST-CENTER   TO JR-LINE-COST-CENTER (WS-LINE-I)
+
+    IF JR-LINE-DC (WS-LINE-I) NOT = "D" AND JR-LINE-DC (WS-LINE-I) NOT = "C"
+       IF IMPORT-PHASE-IS-COMMIT
+          DISPLAY "*** Lancamento " JR-TXN-ID
+                  " rejeitado: tipo D/C invalido na linha " WS-LINE-I
+       END-IF
+       SET ENTRY-IS-INVALID TO TRUE
+       EXIT PARAGRAPH
+    END-IF
+
+    *> Conta para os totais de controle do lote assim que o tipo
+    *> D/C e reconhecido, antes das checagens de negocio abaixo
+    *> (conta cadastrada/ativa) - o registro de controle mede o
+    *> que esta no arquivo, nao o resultado dessa validacao, entao
+    *> uma conta inexistente ou inativa nao pode mais suprimir a
+    *> linha do total.
+    IF JR-LINE-DC (WS-LINE-I) = "D"
+       ADD JR-LINE-AMOUNT-CENTS (WS-LINE-I) TO WS-TOTAL-DEBIT
+    ELSE
+       ADD JR-LINE-AMOUNT-CENTS (WS-LINE-I) TO WS-TOTAL-CREDIT
+    END-IF
+
+    MOVE "R" TO WS-AC-OP-CODE
+    MOVE JR-LINE-ACCOUNT-ID (WS-LINE-I) TO WS-AC-ACCOUNT-ID
+    CALL "ACCOUNTS-IO" USING
+         WS-AC-OP-CODE
+         WS-AC-ACCOUNT-ID
+         WS-AC-PARENT-ID
+         WS-AC-ACCOUNT-NAME
+         WS-AC-ACCOUNT-TYPE
+         WS-AC-CURRENCY
+         WS-AC-OPENED-DATE
+         WS-AC-STATUS
+         WS-AC-UPDATE-SEQ
+         WS-AC-RETURN-STATUS
+
+    IF WS-AC-RETURN-STATUS NOT = "00"
+       IF IMPORT-PHASE-IS-COMMIT
+          DISPLAY "*** Lancamento " JR-TXN-ID
+                  " rejeitado: conta inexistente na linha " WS-LINE-I
+       END-IF
+       SET ENTRY-IS-INVALID TO TRUE
+       EXIT PARAGRAPH
+    END-IF
+
+    IF WS-AC-STATUS = "I"
+       IF IMPORT-PHASE-IS-COMMIT
+          DISPLAY "*** Lancamento " JR-TXN-ID
+                  " rejeitado: conta inativa na linha " WS-LINE-I
+       END-IF
+       SET ENTRY-IS-INVALID TO TRUE
+       EXIT PARAGRAPH
+    END-IF
+    .
