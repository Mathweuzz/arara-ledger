@@ -0,0 +1,219 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: archive-journal.cob
+*> Objetivo:
+*>   - Programa batch que varre o JOURNAL-FILE a procura de
+*>     lancamentos ja postados (JR-POSTED-FLAG = 'Y') com
+*>     JR-DATE anterior a uma data de corte informada pelo
+*>     operador, copia cada um para o arquivo JOURNAL-HIST e
+*>     apaga o registro original do JOURNAL-FILE, para que a
+*>     operacao do dia a dia (varreduras e batches) trabalhe
+*>     sobre um arquivo vivo menor, com o historico continuando
+*>     consultavel separadamente.
+*>   - Acesso ao JOURNAL e feito diretamente (varredura
+*>     sequencial completa + delete), o mesmo padrao ja usado
+*>     por POST-LEDGER, pois esse tipo de acesso nao se encaixa
+*>     no CRUD pontual do JOURNAL-IO.
+*>   - As linhas de debito/credito de cada lancamento moraram
+*>     para o arquivo indexado JOURNAL-LINES (ver
+*>     journal-lines.cpy); ao arquivar um lancamento, suas linhas
+*>     em JOURNAL-LINES sao copiadas para JOURNAL-LINES-HIST e
+*>     apagadas de JOURNAL-LINES da mesma forma, para que o
+*>     cabecalho arquivado nao deixe linhas orfas para tras.
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ARCHIVE-JOURNAL.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT JOURNAL-FILE ASSIGN TO "data/journal.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE   IS DYNAMIC
+        RECORD KEY    IS JR-TXN-ID OF JR-RECORD
+        ALTERNATE RECORD KEY IS JR-ALT-KEY OF JR-RECORD WITH DUPLICATES
+        FILE STATUS   IS FS-JOURNAL.
+
+    SELECT JOURNAL-HIST-FILE ASSIGN TO "data/journal-hist.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE   IS DYNAMIC
+        RECORD KEY    IS JR-TXN-ID OF JH-RECORD
+        ALTERNATE RECORD KEY IS JR-ALT-KEY OF JH-RECORD WITH DUPLICATES
+        FILE STATUS   IS FS-JOURNAL-HIST.
+
+    SELECT JOURNAL-LINES-FILE ASSIGN TO "data/journal-lines.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE   IS DYNAMIC
+        RECORD KEY    IS JL-KEY OF JL-RECORD
+        FILE STATUS   IS FS-JOURNAL-LINES.
+
+    SELECT JOURNAL-LINES-HIST-FILE ASSIGN TO "data/journal-lines-hist.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE   IS DYNAMIC
+        RECORD KEY    IS JL-KEY OF JH-LINE-RECORD
+        FILE STATUS   IS FS-JOURNAL-LINES-HIST.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  JOURNAL-FILE.
+COPY "journal.cpy".
+
+FD  JOURNAL-HIST-FILE.
+COPY "journal.cpy" REPLACING ==JR-RECORD== BY ==JH-RECORD==.
+
+FD  JOURNAL-LINES-FILE.
+COPY "journal-lines.cpy".
+
+FD  JOURNAL-LINES-HIST-FILE.
+COPY "journal-lines.cpy" REPLACING ==JL-RECORD== BY ==JH-LINE-RECORD==.
+
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+01 FS-JOURNAL       PIC XX.
+01 FS-JOURNAL-HIST  PIC XX.
+01 FS-JOURNAL-LINES      PIC XX.
+01 FS-JOURNAL-LINES-HIST PIC XX.
+01 WS-ARCH-TXN-ID PIC 9(12).
+
+01 WS-CUTOFF-DATE       PIC 9(8).
+01 WS-EOF-SWITCH        PIC X VALUE "N".
+   88 END-OF-JOURNAL          VALUE "Y".
+01 WS-ENTRIES-ARCHIVED  PIC 9(9) VALUE 0.
+01 WS-ENTRIES-SKIPPED   PIC 9(9) VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY " "
+    DISPLAY "=== ARCHIVE-JOURNAL - Arquivamento de lancamentos antigos ==="
+    DISPLAY "Data de corte (AAAAMMDD) - arquiva lancamentos anteriores"
+    DISPLAY "a esta data e ja postados............................: "
+            WITH NO ADVANCING
+    ACCEPT WS-CUTOFF-DATE
+
+    MOVE SPACES TO FS-JOURNAL
+    OPEN I-O JOURNAL-FILE
+    IF FS-JOURNAL NOT = FS-OK
+       DISPLAY "Erro ao abrir JOURNAL-FILE. STATUS: " FS-JOURNAL
+       STOP RUN
+    END-IF
+
+    MOVE SPACES TO FS-JOURNAL-HIST
+    OPEN I-O JOURNAL-HIST-FILE
+    IF FS-JOURNAL-HIST = FS-NOT-FOUND
+       *> Arquivo de historico ainda nao existe: cria vazio e reabre
+       OPEN OUTPUT JOURNAL-HIST-FILE
+       CLOSE JOURNAL-HIST-FILE
+       MOVE SPACES TO FS-JOURNAL-HIST
+       OPEN I-O JOURNAL-HIST-FILE
+    END-IF
+    IF FS-JOURNAL-HIST NOT = FS-OK
+       DISPLAY "Erro ao abrir JOURNAL-HIST-FILE. STATUS: " FS-JOURNAL-HIST
+       CLOSE JOURNAL-FILE
+       STOP RUN
+    END-IF
+
+    MOVE SPACES TO FS-JOURNAL-LINES
+    OPEN I-O JOURNAL-LINES-FILE
+    IF FS-JOURNAL-LINES NOT = FS-OK
+       DISPLAY "Erro ao abrir JOURNAL-LINES-FILE. STATUS: " FS-JOURNAL-LINES
+       CLOSE JOURNAL-FILE
+       CLOSE JOURNAL-HIST-FILE
+       STOP RUN
+    END-IF
+
+    MOVE SPACES TO FS-JOURNAL-LINES-HIST
+    OPEN I-O JOURNAL-LINES-HIST-FILE
+    IF FS-JOURNAL-LINES-HIST = FS-NOT-FOUND
+       *> Arquivo de historico de linhas ainda nao existe: cria vazio
+       *> e reabre, mesmo padrao usado acima para JOURNAL-HIST-FILE.
+       OPEN OUTPUT JOURNAL-LINES-HIST-FILE
+       CLOSE JOURNAL-LINES-HIST-FILE
+       MOVE SPACES TO FS-JOURNAL-LINES-HIST
+       OPEN I-O JOURNAL-LINES-HIST-FILE
+    END-IF
+    IF FS-JOURNAL-LINES-HIST NOT = FS-OK
+       DISPLAY "Erro ao abrir JOURNAL-LINES-HIST-FILE. STATUS: "
+               FS-JOURNAL-LINES-HIST
+       CLOSE JOURNAL-FILE
+       CLOSE JOURNAL-HIST-FILE
+       CLOSE JOURNAL-LINES-FILE
+       STOP RUN
+    END-IF
+
+    PERFORM UNTIL END-OF-JOURNAL
+       READ JOURNAL-FILE NEXT RECORD
+       IF FS-JOURNAL = FS-OK
+          IF JR-POSTED-FLAG OF JR-RECORD = "Y"
+             AND JR-DATE OF JR-RECORD < WS-CUTOFF-DATE
+             PERFORM ARCHIVE-ONE-ENTRY
+          ELSE
+             ADD 1 TO WS-ENTRIES-SKIPPED
+          END-IF
+       ELSE
+          SET END-OF-JOURNAL TO TRUE
+       END-IF
+    END-PERFORM
+
+    CLOSE JOURNAL-FILE
+    CLOSE JOURNAL-HIST-FILE
+    CLOSE JOURNAL-LINES-FILE
+    CLOSE JOURNAL-LINES-HIST-FILE
+
+    DISPLAY "Lancamentos arquivados....: " WS-ENTRIES-ARCHIVED
+    DISPLAY "Lancamentos mantidos vivos: " WS-ENTRIES-SKIPPED
+    DISPLAY "ARCHIVE-JOURNAL - Fim"
+    STOP RUN
+    .
+
+ARCHIVE-ONE-ENTRY.
+    MOVE JR-RECORD TO JH-RECORD
+    WRITE JH-RECORD
+    IF FS-JOURNAL-HIST NOT = FS-OK
+       DISPLAY "Erro ao gravar historico do lancamento "
+               JR-TXN-ID OF JR-RECORD " - STATUS: " FS-JOURNAL-HIST
+               ". Registro mantido no JOURNAL-FILE."
+       ADD 1 TO WS-ENTRIES-SKIPPED
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE JR-TXN-ID OF JR-RECORD TO WS-ARCH-TXN-ID
+    PERFORM ARCHIVE-ENTRY-LINES
+
+    DELETE JOURNAL-FILE RECORD
+    IF FS-JOURNAL NOT = FS-OK
+       DISPLAY "Erro ao apagar lancamento " JR-TXN-ID OF JR-RECORD
+               " do JOURNAL-FILE - STATUS: " FS-JOURNAL
+    ELSE
+       ADD 1 TO WS-ENTRIES-ARCHIVED
+    END-IF
+    .
+
+ARCHIVE-ENTRY-LINES.
+    MOVE WS-ARCH-TXN-ID TO JL-TXN-ID OF JL-RECORD
+    MOVE 1               TO JL-LINE-NO OF JL-RECORD
+    START JOURNAL-LINES-FILE KEY IS NOT LESS THAN JL-KEY OF JL-RECORD
+    IF FS-JOURNAL-LINES = FS-OK
+       READ JOURNAL-LINES-FILE NEXT RECORD
+       PERFORM UNTIL FS-JOURNAL-LINES NOT = FS-OK
+                   OR JL-TXN-ID OF JL-RECORD NOT = WS-ARCH-TXN-ID
+          MOVE JL-RECORD TO JH-LINE-RECORD
+          WRITE JH-LINE-RECORD
+          IF FS-JOURNAL-LINES-HIST NOT = FS-OK
+             DISPLAY "Erro ao gravar historico da linha "
+                     JL-LINE-NO OF JL-RECORD " do lancamento "
+                     WS-ARCH-TXN-ID " - STATUS: " FS-JOURNAL-LINES-HIST
+                     ". Linha mantida em JOURNAL-LINES-FILE."
+          ELSE
+             DELETE JOURNAL-LINES-FILE RECORD
+             IF FS-JOURNAL-LINES NOT = FS-OK
+                DISPLAY "Erro ao apagar linha " JL-LINE-NO OF JL-RECORD
+                        " do lancamento " WS-ARCH-TXN-ID
+                        " de JOURNAL-LINES-FILE - STATUS: " FS-JOURNAL-LINES
+             END-IF
+          END-IF
+          READ JOURNAL-LINES-FILE NEXT RECORD
+       END-PERFORM
+    END-IF
+    .
