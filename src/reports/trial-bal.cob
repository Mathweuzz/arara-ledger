@@ -0,0 +1,139 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: trial-bal.cob
+*> Objetivo:
+*>   - Relatorio de balancete de verificacao (trial balance):
+*>     para um periodo AAAAMM informado, le todos os registros
+*>     do LEDGER daquele periodo (via LEDGER-IO), busca o nome
+*>     da conta no ACCOUNTS (via ACCOUNTS-IO) e imprime uma
+*>     linha por conta com abertura, debito, credito e
+*>     fechamento, convertidos de centavos para moeda com 2
+*>     casas decimais, seguido de uma linha de totais que prova
+*>     que debito totaliza credito no periodo.
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TRIAL-BAL.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+01 WS-REPORT-PERIOD     PIC 9(6).
+
+01 WS-LG-OP-CODE        PIC X.
+COPY "ledger.cpy" REPLACING ==LG-RECORD== BY ==WS-LG-RECORD==.
+01 WS-LG-RETURN-STATUS  PIC XX.
+
+01 WS-AC-OP-CODE        PIC X.
+01 WS-AC-ACCOUNT-ID     PIC 9(10).
+01 WS-AC-PARENT-ID      PIC 9(10).
+01 WS-AC-ACCOUNT-NAME   PIC X(40).
+01 WS-AC-ACCOUNT-TYPE   PIC X(1).
+01 WS-AC-CURRENCY       PIC X(3).
+01 WS-AC-OPENED-DATE    PIC 9(8).
+01 WS-AC-STATUS         PIC X(1).
+01 WS-AC-UPDATE-SEQ     PIC 9(9).
+01 WS-AC-RETURN-STATUS  PIC XX.
+
+01 WS-DEC-AMOUNT        PIC S9(16)V99.
+01 WS-EDIT-AMOUNT       PIC -(14)9.99.
+
+01 WS-TOTAL-OPENING     PIC S9(18) VALUE 0.
+01 WS-TOTAL-DEBIT       PIC S9(18) VALUE 0.
+01 WS-TOTAL-CREDIT      PIC S9(18) VALUE 0.
+01 WS-TOTAL-CLOSING     PIC S9(18) VALUE 0.
+01 WS-LINE-COUNT        PIC 9(6)   VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY " "
+    DISPLAY "=== TRIAL-BAL - Balancete de verificacao ==="
+    DISPLAY "Periodo (AAAAMM)..................: " WITH NO ADVANCING
+    ACCEPT WS-REPORT-PERIOD
+
+    DISPLAY " "
+    DISPLAY "Conta      Nome                                     "
+            "        Abertura        Debito       Credito      Fechamento"
+
+    MOVE "B" TO WS-LG-OP-CODE
+    CALL "LEDGER-IO" USING WS-LG-OP-CODE WS-LG-RECORD WS-LG-RETURN-STATUS
+
+    PERFORM UNTIL WS-LG-RETURN-STATUS NOT = "00"
+       IF LG-PERIOD OF WS-LG-RECORD = WS-REPORT-PERIOD
+          PERFORM PRINT-LEDGER-LINE
+       END-IF
+
+       MOVE "N" TO WS-LG-OP-CODE
+       CALL "LEDGER-IO" USING WS-LG-OP-CODE WS-LG-RECORD WS-LG-RETURN-STATUS
+    END-PERFORM
+
+    PERFORM PRINT-GRAND-TOTAL
+    STOP RUN
+    .
+
+PRINT-LEDGER-LINE.
+    ADD 1 TO WS-LINE-COUNT
+
+    MOVE LG-ACCOUNT-ID OF WS-LG-RECORD TO WS-AC-ACCOUNT-ID
+    MOVE "R" TO WS-AC-OP-CODE
+    CALL "ACCOUNTS-IO" USING
+         WS-AC-OP-CODE
+         WS-AC-ACCOUNT-ID
+         WS-AC-PARENT-ID
+         WS-AC-ACCOUNT-NAME
+         WS-AC-ACCOUNT-TYPE
+         WS-AC-CURRENCY
+         WS-AC-OPENED-DATE
+         WS-AC-STATUS
+         WS-AC-UPDATE-SEQ
+         WS-AC-RETURN-STATUS
+
+    IF WS-AC-RETURN-STATUS NOT = "00"
+       MOVE "*** CONTA NAO CADASTRADA ***" TO WS-AC-ACCOUNT-NAME
+    END-IF
+
+    ADD LG-OPENING-CENTS OF WS-LG-RECORD TO WS-TOTAL-OPENING
+    ADD LG-DEBIT-CENTS   OF WS-LG-RECORD TO WS-TOTAL-DEBIT
+    ADD LG-CREDIT-CENTS  OF WS-LG-RECORD TO WS-TOTAL-CREDIT
+    ADD LG-CLOSING-CENTS OF WS-LG-RECORD TO WS-TOTAL-CLOSING
+
+    DISPLAY LG-ACCOUNT-ID OF WS-LG-RECORD " " WS-AC-ACCOUNT-NAME
+    COMPUTE WS-DEC-AMOUNT = LG-OPENING-CENTS OF WS-LG-RECORD / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-AMOUNT
+    DISPLAY "    Abertura..: " WS-EDIT-AMOUNT
+    COMPUTE WS-DEC-AMOUNT = LG-DEBIT-CENTS OF WS-LG-RECORD / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-AMOUNT
+    DISPLAY "    Debito....: " WS-EDIT-AMOUNT
+    COMPUTE WS-DEC-AMOUNT = LG-CREDIT-CENTS OF WS-LG-RECORD / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-AMOUNT
+    DISPLAY "    Credito...: " WS-EDIT-AMOUNT
+    COMPUTE WS-DEC-AMOUNT = LG-CLOSING-CENTS OF WS-LG-RECORD / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-AMOUNT
+    DISPLAY "    Fechamento: " WS-EDIT-AMOUNT
+    .
+
+PRINT-GRAND-TOTAL.
+    DISPLAY " "
+    DISPLAY "------------------------------------------------------------"
+    DISPLAY "Total de contas no periodo: " WS-LINE-COUNT
+
+    COMPUTE WS-DEC-AMOUNT = WS-TOTAL-OPENING / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-AMOUNT
+    DISPLAY "Total Abertura..: " WS-EDIT-AMOUNT
+    COMPUTE WS-DEC-AMOUNT = WS-TOTAL-DEBIT / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-AMOUNT
+    DISPLAY "Total Debito....: " WS-EDIT-AMOUNT
+    COMPUTE WS-DEC-AMOUNT = WS-TOTAL-CREDIT / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-AMOUNT
+    DISPLAY "Total Credito...: " WS-EDIT-AMOUNT
+    COMPUTE WS-DEC-AMOUNT = WS-TOTAL-CLOSING / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-AMOUNT
+    DISPLAY "Total Fechamento: " WS-EDIT-AMOUNT
+
+    IF WS-TOTAL-DEBIT = WS-TOTAL-CREDIT
+       DISPLAY "BALANCETE OK - Debito = Credito no periodo."
+    ELSE
+       DISPLAY "*** BALANCETE NAO FECHA - Debito DIFERENTE de Credito ***"
+       MOVE 8 TO RETURN-CODE
+    END-IF
+    .
