@@ -0,0 +1,124 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: orphan-rpt.cob
+*> Objetivo:
+*>   - Relatorio agendado que varre o ACCOUNTS-FILE (via
+*>     ACCOUNTS-IO 'L'/'N') e, para cada conta com AC-PARENT-ID
+*>     diferente de zero, confere se existe de fato uma conta
+*>     cadastrada com esse ID. Lista as contas orfas encontradas,
+*>     para permitir arrumar a hierarquia antes que ela alimente
+*>     o COA-TREE e os relatorios de balanco.
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ORPHAN-RPT.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+01 WS-AC-OP-CODE        PIC X.
+01 WS-AC-ACCOUNT-ID     PIC 9(10).
+01 WS-AC-PARENT-ID      PIC 9(10).
+01 WS-AC-ACCOUNT-NAME   PIC X(40).
+01 WS-AC-ACCOUNT-TYPE   PIC X(1).
+01 WS-AC-CURRENCY       PIC X(3).
+01 WS-AC-OPENED-DATE    PIC 9(8).
+01 WS-AC-STATUS         PIC X(1).
+01 WS-AC-UPDATE-SEQ     PIC 9(9).
+01 WS-AC-RETURN-STATUS  PIC XX.
+
+01 WS-AC-TABLE.
+   05 WS-AC-ENTRY OCCURS 500 TIMES INDEXED BY WS-AC-IDX.
+      10 WS-TAB-ACCOUNT-ID   PIC 9(10).
+      10 WS-TAB-PARENT-ID    PIC 9(10).
+      10 WS-TAB-NAME         PIC X(40).
+01 WS-AC-COUNT           PIC 9(5) VALUE 0.
+
+01 WS-I                  PIC 9(5).
+01 WS-J                  PIC 9(5).
+01 WS-PARENT-FOUND       PIC X VALUE "N".
+   88 PARENT-WAS-FOUND         VALUE "Y".
+01 WS-ORPHAN-COUNT       PIC 9(5) VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY " "
+    DISPLAY "=== ORPHAN-RPT - Contas com pai inexistente ==="
+
+    PERFORM LOAD-ACCOUNTS-TABLE
+    PERFORM CHECK-ALL-ACCOUNTS
+
+    DISPLAY " "
+    DISPLAY "Total de contas verificadas: " WS-AC-COUNT
+    DISPLAY "Total de contas orfas......: " WS-ORPHAN-COUNT
+    IF WS-ORPHAN-COUNT NOT = 0
+       MOVE 8 TO RETURN-CODE
+    END-IF
+    STOP RUN
+    .
+
+LOAD-ACCOUNTS-TABLE.
+    MOVE "L" TO WS-AC-OP-CODE
+    CALL "ACCOUNTS-IO" USING
+         WS-AC-OP-CODE
+         WS-AC-ACCOUNT-ID
+         WS-AC-PARENT-ID
+         WS-AC-ACCOUNT-NAME
+         WS-AC-ACCOUNT-TYPE
+         WS-AC-CURRENCY
+         WS-AC-OPENED-DATE
+         WS-AC-STATUS
+         WS-AC-UPDATE-SEQ
+         WS-AC-RETURN-STATUS
+
+    PERFORM UNTIL WS-AC-RETURN-STATUS NOT = "00"
+       IF WS-AC-COUNT < 500
+          ADD 1 TO WS-AC-COUNT
+          SET WS-AC-IDX TO WS-AC-COUNT
+          MOVE WS-AC-ACCOUNT-ID   TO WS-TAB-ACCOUNT-ID (WS-AC-IDX)
+          MOVE WS-AC-PARENT-ID    TO WS-TAB-PARENT-ID  (WS-AC-IDX)
+          MOVE WS-AC-ACCOUNT-NAME TO WS-TAB-NAME        (WS-AC-IDX)
+       ELSE
+          DISPLAY "*** Tabela de contas cheia (500) - registros "
+                  "adicionais ignorados ***"
+       END-IF
+
+       MOVE "N" TO WS-AC-OP-CODE
+       CALL "ACCOUNTS-IO" USING
+            WS-AC-OP-CODE
+            WS-AC-ACCOUNT-ID
+            WS-AC-PARENT-ID
+            WS-AC-ACCOUNT-NAME
+            WS-AC-ACCOUNT-TYPE
+            WS-AC-CURRENCY
+            WS-AC-OPENED-DATE
+            WS-AC-STATUS
+            WS-AC-UPDATE-SEQ
+            WS-AC-RETURN-STATUS
+    END-PERFORM
+    .
+
+CHECK-ALL-ACCOUNTS.
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-AC-COUNT
+       SET WS-AC-IDX TO WS-I
+       IF WS-TAB-PARENT-ID (WS-AC-IDX) NOT = 0
+          PERFORM CHECK-PARENT-EXISTS
+          IF NOT PARENT-WAS-FOUND
+             ADD 1 TO WS-ORPHAN-COUNT
+             DISPLAY "  Conta " WS-TAB-ACCOUNT-ID (WS-AC-IDX)
+                     " " WS-TAB-NAME (WS-AC-IDX)
+                     " - pai " WS-TAB-PARENT-ID (WS-AC-IDX)
+                     " nao encontrado"
+          END-IF
+       END-IF
+    END-PERFORM
+    .
+
+CHECK-PARENT-EXISTS.
+    MOVE "N" TO WS-PARENT-FOUND
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-AC-COUNT
+       IF WS-TAB-ACCOUNT-ID (WS-J) = WS-TAB-PARENT-ID (WS-AC-IDX)
+          SET PARENT-WAS-FOUND TO TRUE
+       END-IF
+    END-PERFORM
+    .
