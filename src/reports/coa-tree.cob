@@ -0,0 +1,184 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: coa-tree.cob
+*> Objetivo:
+*>   - Relatorio do plano de contas em arvore: carrega todas as
+*>     contas do ACCOUNTS (via ACCOUNTS-IO 'L'/'N') em uma tabela
+*>     em memoria e imprime cada raiz (AC-PARENT-ID = 0) seguida
+*>     de seus descendentes, indentados por nivel, percorrendo
+*>     AC-PARENT-ID atraves de uma pilha (mais simples e
+*>     confiavel que recursao em COBOL).
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COA-TREE.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+01 WS-AC-OP-CODE        PIC X.
+01 WS-AC-ACCOUNT-ID     PIC 9(10).
+01 WS-AC-PARENT-ID      PIC 9(10).
+01 WS-AC-ACCOUNT-NAME   PIC X(40).
+01 WS-AC-ACCOUNT-TYPE   PIC X(1).
+01 WS-AC-CURRENCY       PIC X(3).
+01 WS-AC-OPENED-DATE    PIC 9(8).
+01 WS-AC-STATUS         PIC X(1).
+01 WS-AC-UPDATE-SEQ     PIC 9(9).
+01 WS-AC-RETURN-STATUS  PIC XX.
+
+01 WS-AC-TABLE.
+   05 WS-AC-ENTRY OCCURS 500 TIMES INDEXED BY WS-AC-IDX.
+      10 WS-TAB-ACCOUNT-ID   PIC 9(10).
+      10 WS-TAB-PARENT-ID    PIC 9(10).
+      10 WS-TAB-NAME         PIC X(40).
+      10 WS-TAB-TYPE         PIC X(1).
+01 WS-AC-COUNT           PIC 9(5) VALUE 0.
+01 WS-FOUND-IDX          PIC 9(5) VALUE 0.
+
+01 WS-STACK.
+   05 WS-STACK-ENTRY OCCURS 500 TIMES INDEXED BY WS-STACK-IDX.
+      10 WS-STACK-ID       PIC 9(10).
+      10 WS-STACK-LEVEL    PIC 9(2).
+01 WS-STACK-TOP          PIC 9(5) VALUE 0.
+
+01 WS-CUR-ID             PIC 9(10).
+01 WS-CUR-LEVEL          PIC 9(2).
+01 WS-INDENT             PIC X(40).
+01 WS-DISPLAY-LINE       PIC X(80).
+01 WS-I                  PIC 9(5).
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY " "
+    DISPLAY "=== COA-TREE - Plano de contas em arvore ==="
+
+    PERFORM LOAD-ACCOUNTS-TABLE
+    PERFORM PUSH-ROOT-ACCOUNTS
+
+    PERFORM UNTIL WS-STACK-TOP = 0
+       PERFORM POP-STACK
+       PERFORM PRINT-CURRENT-ACCOUNT
+       PERFORM PUSH-CHILDREN-OF-CURRENT
+    END-PERFORM
+
+    DISPLAY " "
+    DISPLAY "Total de contas listadas: " WS-AC-COUNT
+    STOP RUN
+    .
+
+LOAD-ACCOUNTS-TABLE.
+    MOVE "L" TO WS-AC-OP-CODE
+    CALL "ACCOUNTS-IO" USING
+         WS-AC-OP-CODE
+         WS-AC-ACCOUNT-ID
+         WS-AC-PARENT-ID
+         WS-AC-ACCOUNT-NAME
+         WS-AC-ACCOUNT-TYPE
+         WS-AC-CURRENCY
+         WS-AC-OPENED-DATE
+         WS-AC-STATUS
+         WS-AC-UPDATE-SEQ
+         WS-AC-RETURN-STATUS
+
+    PERFORM UNTIL WS-AC-RETURN-STATUS NOT = "00"
+       IF WS-AC-COUNT < 500
+          ADD 1 TO WS-AC-COUNT
+          SET WS-AC-IDX TO WS-AC-COUNT
+          MOVE WS-AC-ACCOUNT-ID   TO WS-TAB-ACCOUNT-ID (WS-AC-IDX)
+          MOVE WS-AC-PARENT-ID    TO WS-TAB-PARENT-ID  (WS-AC-IDX)
+          MOVE WS-AC-ACCOUNT-NAME TO WS-TAB-NAME        (WS-AC-IDX)
+          MOVE WS-AC-ACCOUNT-TYPE TO WS-TAB-TYPE        (WS-AC-IDX)
+       ELSE
+          DISPLAY "*** Tabela de contas cheia (500) - registros "
+                  "adicionais ignorados ***"
+       END-IF
+
+       MOVE "N" TO WS-AC-OP-CODE
+       CALL "ACCOUNTS-IO" USING
+            WS-AC-OP-CODE
+            WS-AC-ACCOUNT-ID
+            WS-AC-PARENT-ID
+            WS-AC-ACCOUNT-NAME
+            WS-AC-ACCOUNT-TYPE
+            WS-AC-CURRENCY
+            WS-AC-OPENED-DATE
+            WS-AC-STATUS
+            WS-AC-UPDATE-SEQ
+            WS-AC-RETURN-STATUS
+    END-PERFORM
+    .
+
+PUSH-ROOT-ACCOUNTS.
+    PERFORM VARYING WS-I FROM WS-AC-COUNT BY -1 UNTIL WS-I < 1
+       SET WS-AC-IDX TO WS-I
+       IF WS-TAB-PARENT-ID (WS-AC-IDX) = 0
+          IF WS-STACK-TOP < 500
+             ADD 1 TO WS-STACK-TOP
+             SET WS-STACK-IDX TO WS-STACK-TOP
+             MOVE WS-TAB-ACCOUNT-ID (WS-AC-IDX) TO WS-STACK-ID (WS-STACK-IDX)
+             MOVE 0                             TO WS-STACK-LEVEL (WS-STACK-IDX)
+          ELSE
+             DISPLAY "*** Pilha de contas cheia (500) - registros "
+                     "adicionais ignorados ***"
+          END-IF
+       END-IF
+    END-PERFORM
+    .
+
+POP-STACK.
+    SET WS-STACK-IDX TO WS-STACK-TOP
+    MOVE WS-STACK-ID (WS-STACK-IDX)    TO WS-CUR-ID
+    MOVE WS-STACK-LEVEL (WS-STACK-IDX) TO WS-CUR-LEVEL
+    SUBTRACT 1 FROM WS-STACK-TOP
+    .
+
+FIND-CURRENT-IN-TABLE.
+    MOVE 0 TO WS-FOUND-IDX
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-AC-COUNT
+       SET WS-AC-IDX TO WS-I
+       IF WS-TAB-ACCOUNT-ID (WS-AC-IDX) = WS-CUR-ID
+          MOVE WS-I TO WS-FOUND-IDX
+       END-IF
+    END-PERFORM
+    .
+
+PRINT-CURRENT-ACCOUNT.
+    PERFORM FIND-CURRENT-IN-TABLE
+    IF WS-FOUND-IDX = 0
+       EXIT PARAGRAPH
+    END-IF
+    SET WS-AC-IDX TO WS-FOUND-IDX
+
+    MOVE SPACES TO WS-INDENT
+    IF WS-CUR-LEVEL > 0
+       MOVE ALL "  " TO WS-INDENT (1: WS-CUR-LEVEL * 2)
+    END-IF
+
+    STRING WS-INDENT          DELIMITED BY SIZE
+           WS-CUR-ID          DELIMITED BY SIZE
+           " "                DELIMITED BY SIZE
+           WS-TAB-NAME (WS-AC-IDX) DELIMITED BY SIZE
+           " ("               DELIMITED BY SIZE
+           WS-TAB-TYPE (WS-AC-IDX) DELIMITED BY SIZE
+           ")"                DELIMITED BY SIZE
+      INTO WS-DISPLAY-LINE
+    DISPLAY WS-DISPLAY-LINE
+    .
+
+PUSH-CHILDREN-OF-CURRENT.
+    PERFORM VARYING WS-I FROM WS-AC-COUNT BY -1 UNTIL WS-I < 1
+       SET WS-AC-IDX TO WS-I
+       IF WS-TAB-PARENT-ID (WS-AC-IDX) = WS-CUR-ID
+          IF WS-STACK-TOP < 500
+             ADD 1 TO WS-STACK-TOP
+             SET WS-STACK-IDX TO WS-STACK-TOP
+             MOVE WS-TAB-ACCOUNT-ID (WS-AC-IDX) TO WS-STACK-ID (WS-STACK-IDX)
+             COMPUTE WS-STACK-LEVEL (WS-STACK-IDX) = WS-CUR-LEVEL + 1
+          ELSE
+             DISPLAY "*** Pilha de contas cheia (500) - registros "
+                     "adicionais ignorados ***"
+          END-IF
+       END-IF
+    END-PERFORM
+    .
