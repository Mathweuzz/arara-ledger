@@ -0,0 +1,181 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: fin-statements.cob
+*> Objetivo:
+*>   - Relatorio de demonstracoes financeiras para um periodo
+*>     AAAAMM informado: le o LEDGER daquele periodo (via
+*>     LEDGER-IO), classifica cada conta pelo AC-ACCOUNT-TYPE
+*>     cadastrado em ACCOUNTS (via ACCOUNTS-IO) e imprime:
+*>       - Balanco patrimonial: contas 'A' (ativo), 'P' (passivo)
+*>         e 'E' (patrimonio liquido), pelo saldo de fechamento.
+*>       - Demonstracao de resultado: contas 'R' (receita) e 'D'
+*>         (despesa), pela movimentacao do periodo (debito menos
+*>         credito para despesa, credito menos debito p/receita).
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FIN-STATEMENTS.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+01 WS-REPORT-PERIOD     PIC 9(6).
+
+01 WS-LG-OP-CODE        PIC X.
+COPY "ledger.cpy" REPLACING ==LG-RECORD== BY ==WS-LG-RECORD==.
+01 WS-LG-RETURN-STATUS  PIC XX.
+
+01 WS-AC-OP-CODE        PIC X.
+01 WS-AC-ACCOUNT-ID     PIC 9(10).
+01 WS-AC-PARENT-ID      PIC 9(10).
+01 WS-AC-ACCOUNT-NAME   PIC X(40).
+01 WS-AC-ACCOUNT-TYPE   PIC X(1).
+01 WS-AC-CURRENCY       PIC X(3).
+01 WS-AC-OPENED-DATE    PIC 9(8).
+01 WS-AC-STATUS         PIC X(1).
+01 WS-AC-UPDATE-SEQ     PIC 9(9).
+01 WS-AC-RETURN-STATUS  PIC XX.
+
+01 WS-DEC-AMOUNT        PIC S9(16)V99.
+01 WS-EDIT-AMOUNT       PIC -(14)9.99.
+
+01 WS-TOTAL-ATIVO       PIC S9(18) VALUE 0.
+01 WS-TOTAL-PASSIVO     PIC S9(18) VALUE 0.
+01 WS-TOTAL-PL          PIC S9(18) VALUE 0.
+01 WS-TOTAL-RECEITA     PIC S9(18) VALUE 0.
+01 WS-TOTAL-DESPESA     PIC S9(18) VALUE 0.
+01 WS-NET-RESULT        PIC S9(18) VALUE 0.
+01 WS-MOVEMENT          PIC S9(18).
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY " "
+    DISPLAY "=== FIN-STATEMENTS - Demonstracoes financeiras ==="
+    DISPLAY "Periodo (AAAAMM)..................: " WITH NO ADVANCING
+    ACCEPT WS-REPORT-PERIOD
+
+    DISPLAY " "
+    DISPLAY "--- BALANCO PATRIMONIAL ---"
+    MOVE "B" TO WS-LG-OP-CODE
+    CALL "LEDGER-IO" USING WS-LG-OP-CODE WS-LG-RECORD WS-LG-RETURN-STATUS
+    PERFORM UNTIL WS-LG-RETURN-STATUS NOT = "00"
+       IF LG-PERIOD OF WS-LG-RECORD = WS-REPORT-PERIOD
+          PERFORM LOOKUP-ACCOUNT-TYPE
+          IF WS-AC-ACCOUNT-TYPE = "A" OR "P" OR "E"
+             PERFORM PRINT-BALANCE-SHEET-LINE
+          END-IF
+       END-IF
+       MOVE "N" TO WS-LG-OP-CODE
+       CALL "LEDGER-IO" USING WS-LG-OP-CODE WS-LG-RECORD WS-LG-RETURN-STATUS
+    END-PERFORM
+    PERFORM PRINT-BALANCE-SHEET-TOTALS
+
+    DISPLAY " "
+    DISPLAY "--- DEMONSTRACAO DE RESULTADO ---"
+    MOVE "B" TO WS-LG-OP-CODE
+    CALL "LEDGER-IO" USING WS-LG-OP-CODE WS-LG-RECORD WS-LG-RETURN-STATUS
+    PERFORM UNTIL WS-LG-RETURN-STATUS NOT = "00"
+       IF LG-PERIOD OF WS-LG-RECORD = WS-REPORT-PERIOD
+          PERFORM LOOKUP-ACCOUNT-TYPE
+          IF WS-AC-ACCOUNT-TYPE = "R" OR "D"
+             PERFORM PRINT-INCOME-STATEMENT-LINE
+          END-IF
+       END-IF
+       MOVE "N" TO WS-LG-OP-CODE
+       CALL "LEDGER-IO" USING WS-LG-OP-CODE WS-LG-RECORD WS-LG-RETURN-STATUS
+    END-PERFORM
+    PERFORM PRINT-INCOME-STATEMENT-TOTALS
+
+    STOP RUN
+    .
+
+LOOKUP-ACCOUNT-TYPE.
+    MOVE LG-ACCOUNT-ID OF WS-LG-RECORD TO WS-AC-ACCOUNT-ID
+    MOVE "R" TO WS-AC-OP-CODE
+    CALL "ACCOUNTS-IO" USING
+         WS-AC-OP-CODE
+         WS-AC-ACCOUNT-ID
+         WS-AC-PARENT-ID
+         WS-AC-ACCOUNT-NAME
+         WS-AC-ACCOUNT-TYPE
+         WS-AC-CURRENCY
+         WS-AC-OPENED-DATE
+         WS-AC-STATUS
+         WS-AC-UPDATE-SEQ
+         WS-AC-RETURN-STATUS
+    IF WS-AC-RETURN-STATUS NOT = "00"
+       MOVE "*** CONTA NAO CADASTRADA ***" TO WS-AC-ACCOUNT-NAME
+       MOVE SPACE TO WS-AC-ACCOUNT-TYPE
+    END-IF
+    .
+
+PRINT-BALANCE-SHEET-LINE.
+    COMPUTE WS-DEC-AMOUNT = LG-CLOSING-CENTS OF WS-LG-RECORD / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-AMOUNT
+    DISPLAY WS-AC-ACCOUNT-TYPE " " LG-ACCOUNT-ID OF WS-LG-RECORD
+            " " WS-AC-ACCOUNT-NAME " " WS-EDIT-AMOUNT
+
+    EVALUATE WS-AC-ACCOUNT-TYPE
+       WHEN "A"
+          ADD LG-CLOSING-CENTS OF WS-LG-RECORD TO WS-TOTAL-ATIVO
+       WHEN "P"
+          ADD LG-CLOSING-CENTS OF WS-LG-RECORD TO WS-TOTAL-PASSIVO
+       WHEN "E"
+          ADD LG-CLOSING-CENTS OF WS-LG-RECORD TO WS-TOTAL-PL
+    END-EVALUATE
+    .
+
+PRINT-BALANCE-SHEET-TOTALS.
+    COMPUTE WS-DEC-AMOUNT = WS-TOTAL-ATIVO / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-AMOUNT
+    DISPLAY "Total Ativo.............: " WS-EDIT-AMOUNT
+    COMPUTE WS-DEC-AMOUNT = WS-TOTAL-PASSIVO / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-AMOUNT
+    DISPLAY "Total Passivo...........: " WS-EDIT-AMOUNT
+    COMPUTE WS-DEC-AMOUNT = WS-TOTAL-PL / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-AMOUNT
+    DISPLAY "Total Patrimonio Liquido: " WS-EDIT-AMOUNT
+    COMPUTE WS-DEC-AMOUNT = (WS-TOTAL-PASSIVO + WS-TOTAL-PL) / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-AMOUNT
+    DISPLAY "Total Passivo + PL......: " WS-EDIT-AMOUNT
+    IF WS-TOTAL-ATIVO = WS-TOTAL-PASSIVO + WS-TOTAL-PL
+       DISPLAY "BALANCO OK - Ativo = Passivo + PL."
+    ELSE
+       DISPLAY "*** BALANCO NAO FECHA - Ativo DIFERENTE de Passivo + PL ***"
+    END-IF
+    .
+
+PRINT-INCOME-STATEMENT-LINE.
+    IF WS-AC-ACCOUNT-TYPE = "R"
+       COMPUTE WS-MOVEMENT = LG-CREDIT-CENTS OF WS-LG-RECORD
+                           - LG-DEBIT-CENTS  OF WS-LG-RECORD
+       ADD WS-MOVEMENT TO WS-TOTAL-RECEITA
+    ELSE
+       COMPUTE WS-MOVEMENT = LG-DEBIT-CENTS  OF WS-LG-RECORD
+                           - LG-CREDIT-CENTS OF WS-LG-RECORD
+       ADD WS-MOVEMENT TO WS-TOTAL-DESPESA
+    END-IF
+
+    COMPUTE WS-DEC-AMOUNT = WS-MOVEMENT / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-AMOUNT
+    DISPLAY WS-AC-ACCOUNT-TYPE " " LG-ACCOUNT-ID OF WS-LG-RECORD
+            " " WS-AC-ACCOUNT-NAME " " WS-EDIT-AMOUNT
+    .
+
+PRINT-INCOME-STATEMENT-TOTALS.
+    COMPUTE WS-DEC-AMOUNT = WS-TOTAL-RECEITA / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-AMOUNT
+    DISPLAY "Total Receita...........: " WS-EDIT-AMOUNT
+    COMPUTE WS-DEC-AMOUNT = WS-TOTAL-DESPESA / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-AMOUNT
+    DISPLAY "Total Despesa...........: " WS-EDIT-AMOUNT
+
+    COMPUTE WS-NET-RESULT = WS-TOTAL-RECEITA - WS-TOTAL-DESPESA
+    COMPUTE WS-DEC-AMOUNT = WS-NET-RESULT / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-AMOUNT
+    IF WS-NET-RESULT NOT < 0
+       DISPLAY "Resultado do periodo (lucro): " WS-EDIT-AMOUNT
+    ELSE
+       DISPLAY "Resultado do periodo (prejuizo): " WS-EDIT-AMOUNT
+    END-IF
+    .
