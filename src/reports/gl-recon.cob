@@ -0,0 +1,251 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: gl-recon.cob
+*> Objetivo:
+*>   - Reconciliacao entre o LEDGER e o detalhe do JOURNAL: para
+*>     cada conta+periodo, re-soma independentemente os valores
+*>     de JL-LINE-AMOUNT-CENTS de TODAS as linhas de todos os
+*>     lancamentos ja postados (JR-POSTED-FLAG = 'Y') cuja
+*>     JL-LINE-ACCOUNT-ID e cujo periodo (JR-DATE(1:6)) batem,
+*>     e compara com o LG-DEBIT-CENTS/LG-CREDIT-CENTS gravados
+*>     no LEDGER (via LEDGER-IO), sinalizando qualquer diferenca.
+*>   - Acesso ao JOURNAL e feito diretamente (varredura
+*>     sequencial completa de todas as linhas de cada
+*>     lancamento), pois a chave alternativa JR-ALT-KEY so
+*>     reflete a conta da primeira linha de cada lancamento
+*>     (limitacao conhecida desde a implantacao de POST-LEDGER)
+*>     e nao serviria para reconciliar contas usadas nas demais
+*>     linhas.
+*>   - As linhas de debito/credito de cada lancamento moraram
+*>     para o arquivo indexado JOURNAL-LINES (ver
+*>     journal-lines.cpy); pelo mesmo motivo acima, sao lidas
+*>     diretamente (START pela chave JL-TXN-ID + varredura para
+*>     frente enquanto a chave continuar batendo).
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GL-RECON.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT JOURNAL-FILE ASSIGN TO "data/journal.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE   IS DYNAMIC
+        RECORD KEY    IS JR-TXN-ID
+        ALTERNATE RECORD KEY IS JR-ALT-KEY WITH DUPLICATES
+        FILE STATUS   IS FS-JOURNAL.
+
+    SELECT JOURNAL-LINES-FILE ASSIGN TO "data/journal-lines.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE   IS DYNAMIC
+        RECORD KEY    IS JL-KEY
+        FILE STATUS   IS FS-JOURNAL-LINES.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  JOURNAL-FILE.
+COPY "journal.cpy".
+
+FD  JOURNAL-LINES-FILE.
+COPY "journal-lines.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+01 FS-JOURNAL PIC XX.
+01 FS-JOURNAL-LINES PIC XX.
+01 WS-EOF-SWITCH PIC X VALUE "N".
+   88 END-OF-JOURNAL VALUE "Y".
+
+01 WS-RECON-TABLE.
+   05 WS-RECON-ENTRY OCCURS 500 TIMES INDEXED BY WS-RECON-IDX.
+      10 WS-RECON-ACCOUNT-ID PIC 9(10).
+      10 WS-RECON-PERIOD     PIC 9(6).
+      10 WS-RECON-DEBIT      PIC S9(18) VALUE 0.
+      10 WS-RECON-CREDIT     PIC S9(18) VALUE 0.
+01 WS-RECON-COUNT     PIC 9(5) VALUE 0.
+01 WS-FOUND-IDX       PIC 9(5) VALUE 0.
+01 WS-PERIOD          PIC 9(6).
+
+01 WS-LG-OP-CODE        PIC X.
+COPY "ledger.cpy" REPLACING ==LG-RECORD== BY ==WS-LG-RECORD==.
+01 WS-LG-RETURN-STATUS  PIC XX.
+
+01 WS-CHECK-LG-OP-CODE       PIC X.
+01 WS-CHECK-LG-RETURN-STATUS PIC XX.
+
+01 WS-ACCOUNTS-CHECKED  PIC 9(6) VALUE 0.
+01 WS-ACCOUNTS-OK       PIC 9(6) VALUE 0.
+01 WS-ACCOUNTS-DIFF     PIC 9(6) VALUE 0.
+01 WS-ENTRIES-ONLY-JR   PIC 9(6) VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY " "
+    DISPLAY "=== GL-RECON - Reconciliacao LEDGER x JOURNAL ==="
+
+    PERFORM BUILD-RECON-TABLE-FROM-JOURNAL
+    PERFORM CHECK-LEDGER-AGAINST-TABLE
+    PERFORM CHECK-TABLE-AGAINST-LEDGER
+
+    DISPLAY " "
+    DISPLAY "Contas+periodo no LEDGER conferidas.: " WS-ACCOUNTS-CHECKED
+    DISPLAY "Contas+periodo batendo..............: " WS-ACCOUNTS-OK
+    DISPLAY "Contas+periodo com divergencia.......: " WS-ACCOUNTS-DIFF
+    DISPLAY "Contas+periodo so no JOURNAL (sem LG): " WS-ENTRIES-ONLY-JR
+
+    IF WS-ACCOUNTS-DIFF NOT = 0 OR WS-ENTRIES-ONLY-JR NOT = 0
+       MOVE 8 TO RETURN-CODE
+    END-IF
+
+    STOP RUN
+    .
+
+BUILD-RECON-TABLE-FROM-JOURNAL.
+    MOVE SPACES TO FS-JOURNAL
+    OPEN INPUT JOURNAL-FILE
+    IF FS-JOURNAL NOT = FS-OK
+       DISPLAY "Erro ao abrir JOURNAL-FILE. STATUS: " FS-JOURNAL
+       MOVE 8 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
+    MOVE SPACES TO FS-JOURNAL-LINES
+    OPEN INPUT JOURNAL-LINES-FILE
+    IF FS-JOURNAL-LINES NOT = FS-OK
+       DISPLAY "Erro ao abrir JOURNAL-LINES-FILE. STATUS: " FS-JOURNAL-LINES
+       CLOSE JOURNAL-FILE
+       MOVE 8 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
+    PERFORM UNTIL END-OF-JOURNAL
+       READ JOURNAL-FILE NEXT RECORD
+       IF FS-JOURNAL = FS-OK
+          IF JR-POSTED-FLAG = "Y"
+             PERFORM ACCUMULATE-ENTRY-LINES
+          END-IF
+       ELSE
+          SET END-OF-JOURNAL TO TRUE
+       END-IF
+    END-PERFORM
+
+    CLOSE JOURNAL-FILE
+    CLOSE JOURNAL-LINES-FILE
+    .
+
+ACCUMULATE-ENTRY-LINES.
+    MOVE JR-DATE (1:6) TO WS-PERIOD
+
+    MOVE JR-TXN-ID TO JL-TXN-ID
+    MOVE 1         TO JL-LINE-NO
+    START JOURNAL-LINES-FILE KEY IS NOT LESS THAN JL-KEY
+    IF FS-JOURNAL-LINES = FS-OK
+       READ JOURNAL-LINES-FILE NEXT RECORD
+       PERFORM UNTIL FS-JOURNAL-LINES NOT = FS-OK
+                   OR JL-TXN-ID NOT = JR-TXN-ID
+          PERFORM ACCUMULATE-ONE-LINE
+          READ JOURNAL-LINES-FILE NEXT RECORD
+       END-PERFORM
+    END-IF
+    .
+
+ACCUMULATE-ONE-LINE.
+    PERFORM FIND-RECON-ENTRY
+    IF WS-FOUND-IDX = 0
+       IF WS-RECON-COUNT < 500
+          ADD 1 TO WS-RECON-COUNT
+          SET WS-RECON-IDX TO WS-RECON-COUNT
+          MOVE JL-LINE-ACCOUNT-ID TO WS-RECON-ACCOUNT-ID (WS-RECON-IDX)
+          MOVE WS-PERIOD          TO WS-RECON-PERIOD     (WS-RECON-IDX)
+          MOVE 0                  TO WS-RECON-DEBIT      (WS-RECON-IDX)
+          MOVE 0                  TO WS-RECON-CREDIT     (WS-RECON-IDX)
+          MOVE WS-RECON-COUNT TO WS-FOUND-IDX
+       ELSE
+          DISPLAY "*** Tabela de reconciliacao cheia (500) - registros "
+                  "adicionais ignorados ***"
+          EXIT PARAGRAPH
+       END-IF
+    END-IF
+
+    SET WS-RECON-IDX TO WS-FOUND-IDX
+    IF JL-LINE-DC = "D"
+       ADD JL-LINE-AMOUNT-CENTS TO WS-RECON-DEBIT (WS-RECON-IDX)
+    ELSE
+       ADD JL-LINE-AMOUNT-CENTS TO WS-RECON-CREDIT (WS-RECON-IDX)
+    END-IF
+    .
+
+FIND-RECON-ENTRY.
+    MOVE 0 TO WS-FOUND-IDX
+    PERFORM VARYING WS-RECON-IDX FROM 1 BY 1 UNTIL WS-RECON-IDX > WS-RECON-COUNT
+       IF WS-RECON-ACCOUNT-ID (WS-RECON-IDX) = JL-LINE-ACCOUNT-ID
+          AND WS-RECON-PERIOD (WS-RECON-IDX) = WS-PERIOD
+          MOVE WS-RECON-IDX TO WS-FOUND-IDX
+       END-IF
+    END-PERFORM
+    .
+
+CHECK-LEDGER-AGAINST-TABLE.
+    MOVE "B" TO WS-LG-OP-CODE
+    CALL "LEDGER-IO" USING WS-LG-OP-CODE WS-LG-RECORD WS-LG-RETURN-STATUS
+
+    PERFORM UNTIL WS-LG-RETURN-STATUS NOT = "00"
+       PERFORM COMPARE-ONE-LEDGER-RECORD
+       MOVE "N" TO WS-LG-OP-CODE
+       CALL "LEDGER-IO" USING WS-LG-OP-CODE WS-LG-RECORD WS-LG-RETURN-STATUS
+    END-PERFORM
+    .
+
+COMPARE-ONE-LEDGER-RECORD.
+    ADD 1 TO WS-ACCOUNTS-CHECKED
+    MOVE 0 TO WS-FOUND-IDX
+    PERFORM VARYING WS-RECON-IDX FROM 1 BY 1 UNTIL WS-RECON-IDX > WS-RECON-COUNT
+       IF WS-RECON-ACCOUNT-ID (WS-RECON-IDX) = LG-ACCOUNT-ID OF WS-LG-RECORD
+          AND WS-RECON-PERIOD (WS-RECON-IDX) = LG-PERIOD OF WS-LG-RECORD
+          MOVE WS-RECON-IDX TO WS-FOUND-IDX
+       END-IF
+    END-PERFORM
+
+    IF WS-FOUND-IDX = 0
+       DISPLAY "*** Conta " LG-ACCOUNT-ID OF WS-LG-RECORD
+               " periodo " LG-PERIOD OF WS-LG-RECORD
+               ": ha saldo no LEDGER mas nenhuma linha postada no JOURNAL"
+       ADD 1 TO WS-ACCOUNTS-DIFF
+       EXIT PARAGRAPH
+    END-IF
+
+    SET WS-RECON-IDX TO WS-FOUND-IDX
+    IF WS-RECON-DEBIT (WS-RECON-IDX) = LG-DEBIT-CENTS OF WS-LG-RECORD
+       AND WS-RECON-CREDIT (WS-RECON-IDX) = LG-CREDIT-CENTS OF WS-LG-RECORD
+       ADD 1 TO WS-ACCOUNTS-OK
+    ELSE
+       DISPLAY "*** Conta " LG-ACCOUNT-ID OF WS-LG-RECORD
+               " periodo " LG-PERIOD OF WS-LG-RECORD
+               ": LEDGER debito=" LG-DEBIT-CENTS OF WS-LG-RECORD
+               " credito=" LG-CREDIT-CENTS OF WS-LG-RECORD
+               " / JOURNAL debito=" WS-RECON-DEBIT (WS-RECON-IDX)
+               " credito=" WS-RECON-CREDIT (WS-RECON-IDX)
+       ADD 1 TO WS-ACCOUNTS-DIFF
+    END-IF
+    .
+
+CHECK-TABLE-AGAINST-LEDGER.
+    PERFORM VARYING WS-RECON-IDX FROM 1 BY 1 UNTIL WS-RECON-IDX > WS-RECON-COUNT
+       MOVE WS-RECON-ACCOUNT-ID (WS-RECON-IDX) TO LG-ACCOUNT-ID OF WS-LG-RECORD
+       MOVE WS-RECON-PERIOD     (WS-RECON-IDX) TO LG-PERIOD     OF WS-LG-RECORD
+       MOVE "R" TO WS-CHECK-LG-OP-CODE
+
+       CALL "LEDGER-IO" USING
+            WS-CHECK-LG-OP-CODE WS-LG-RECORD WS-CHECK-LG-RETURN-STATUS
+
+       IF WS-CHECK-LG-RETURN-STATUS NOT = FS-OK
+          DISPLAY "*** Conta " WS-RECON-ACCOUNT-ID (WS-RECON-IDX)
+                  " periodo " WS-RECON-PERIOD (WS-RECON-IDX)
+                  ": ha linhas postadas no JOURNAL mas nenhum registro "
+                  "no LEDGER"
+          ADD 1 TO WS-ENTRIES-ONLY-JR
+       END-IF
+    END-PERFORM
+    .
