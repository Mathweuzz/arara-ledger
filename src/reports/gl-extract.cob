@@ -0,0 +1,191 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: gl-extract.cob
+*> Objetivo:
+*>   - Extrator do razao (general ledger) para uso externo:
+*>     dado um intervalo de periodos AAAAMM, le o LEDGER (via
+*>     LEDGER-IO 'B'/'N'), busca o nome da conta no ACCOUNTS
+*>     (via ACCOUNTS-IO) e grava uma linha CSV por registro em
+*>     "data/gl-extract.csv" (conta, nome, periodo, abertura,
+*>     debito, credito, fechamento - valores em moeda com 2
+*>     casas decimais), para consumo por BI ou pela contadora
+*>     externa.
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GL-EXTRACT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EXTRACT-FILE ASSIGN TO "data/gl-extract.csv"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS   IS FS-EXTRACT.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  EXTRACT-FILE.
+01  EXTRACT-LINE PIC X(200).
+
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+01 FS-EXTRACT PIC XX.
+
+01 WS-PERIOD-FROM       PIC 9(6).
+01 WS-PERIOD-TO         PIC 9(6).
+
+01 WS-LG-OP-CODE        PIC X.
+COPY "ledger.cpy" REPLACING ==LG-RECORD== BY ==WS-LG-RECORD==.
+01 WS-LG-RETURN-STATUS  PIC XX.
+
+01 WS-AC-OP-CODE        PIC X.
+01 WS-AC-ACCOUNT-ID     PIC 9(10).
+01 WS-AC-PARENT-ID      PIC 9(10).
+01 WS-AC-ACCOUNT-NAME   PIC X(40).
+01 WS-AC-ACCOUNT-TYPE   PIC X(1).
+01 WS-AC-CURRENCY       PIC X(3).
+01 WS-AC-OPENED-DATE    PIC 9(8).
+01 WS-AC-STATUS         PIC X(1).
+01 WS-AC-UPDATE-SEQ     PIC 9(9).
+01 WS-AC-RETURN-STATUS  PIC XX.
+
+01 WS-DEC-AMOUNT        PIC S9(16)V99.
+01 WS-EDIT-OPENING      PIC -(14)9.99.
+01 WS-EDIT-DEBIT        PIC -(14)9.99.
+01 WS-EDIT-CREDIT       PIC -(14)9.99.
+01 WS-EDIT-CLOSING      PIC -(14)9.99.
+
+01 WS-NAME-TRIMMED      PIC X(40).
+01 WS-NAME-LEN          PIC 9(2) VALUE 0.
+01 WS-NAME-POS          PIC 9(2).
+01 WS-NAME-CSV          PIC X(82).
+01 WS-CSV-POS           PIC 9(2).
+01 WS-LINES-WRITTEN     PIC 9(6) VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY " "
+    DISPLAY "=== GL-EXTRACT - Extracao do razao para uso externo ==="
+    DISPLAY "Periodo inicial (AAAAMM)..........: " WITH NO ADVANCING
+    ACCEPT WS-PERIOD-FROM
+    DISPLAY "Periodo final (AAAAMM)............: " WITH NO ADVANCING
+    ACCEPT WS-PERIOD-TO
+
+    MOVE SPACES TO FS-EXTRACT
+    OPEN OUTPUT EXTRACT-FILE
+    IF FS-EXTRACT NOT = FS-OK
+       DISPLAY "Erro ao abrir arquivo de extracao. STATUS: " FS-EXTRACT
+       STOP RUN
+    END-IF
+
+    MOVE "Conta,Nome,Periodo,Abertura,Debito,Credito,Fechamento"
+      TO EXTRACT-LINE
+    WRITE EXTRACT-LINE
+
+    MOVE "B" TO WS-LG-OP-CODE
+    CALL "LEDGER-IO" USING WS-LG-OP-CODE WS-LG-RECORD WS-LG-RETURN-STATUS
+
+    PERFORM UNTIL WS-LG-RETURN-STATUS NOT = "00"
+       IF LG-PERIOD OF WS-LG-RECORD NOT < WS-PERIOD-FROM
+          AND LG-PERIOD OF WS-LG-RECORD NOT > WS-PERIOD-TO
+          PERFORM WRITE-EXTRACT-LINE
+       END-IF
+       MOVE "N" TO WS-LG-OP-CODE
+       CALL "LEDGER-IO" USING WS-LG-OP-CODE WS-LG-RECORD WS-LG-RETURN-STATUS
+    END-PERFORM
+
+    CLOSE EXTRACT-FILE
+
+    DISPLAY "Linhas gravadas (sem contar o cabecalho): " WS-LINES-WRITTEN
+    STOP RUN
+    .
+
+WRITE-EXTRACT-LINE.
+    MOVE LG-ACCOUNT-ID OF WS-LG-RECORD TO WS-AC-ACCOUNT-ID
+    MOVE "R" TO WS-AC-OP-CODE
+    CALL "ACCOUNTS-IO" USING
+         WS-AC-OP-CODE
+         WS-AC-ACCOUNT-ID
+         WS-AC-PARENT-ID
+         WS-AC-ACCOUNT-NAME
+         WS-AC-ACCOUNT-TYPE
+         WS-AC-CURRENCY
+         WS-AC-OPENED-DATE
+         WS-AC-STATUS
+         WS-AC-UPDATE-SEQ
+         WS-AC-RETURN-STATUS
+
+    IF WS-AC-RETURN-STATUS NOT = "00"
+       MOVE "CONTA NAO CADASTRADA" TO WS-NAME-TRIMMED
+    ELSE
+       MOVE WS-AC-ACCOUNT-NAME TO WS-NAME-TRIMMED
+    END-IF
+
+    PERFORM ESCAPE-NAME-FOR-CSV
+
+    COMPUTE WS-DEC-AMOUNT = LG-OPENING-CENTS OF WS-LG-RECORD / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-OPENING
+    COMPUTE WS-DEC-AMOUNT = LG-DEBIT-CENTS OF WS-LG-RECORD / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-DEBIT
+    COMPUTE WS-DEC-AMOUNT = LG-CREDIT-CENTS OF WS-LG-RECORD / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-CREDIT
+    COMPUTE WS-DEC-AMOUNT = LG-CLOSING-CENTS OF WS-LG-RECORD / 100
+    MOVE WS-DEC-AMOUNT TO WS-EDIT-CLOSING
+
+    STRING LG-ACCOUNT-ID OF WS-LG-RECORD DELIMITED BY SIZE
+           ","                           DELIMITED BY SIZE
+           WS-NAME-CSV (1:WS-CSV-POS)    DELIMITED BY SIZE
+           ","                           DELIMITED BY SIZE
+           LG-PERIOD OF WS-LG-RECORD     DELIMITED BY SIZE
+           ","                           DELIMITED BY SIZE
+           WS-EDIT-OPENING                DELIMITED BY SIZE
+           ","                           DELIMITED BY SIZE
+           WS-EDIT-DEBIT                  DELIMITED BY SIZE
+           ","                           DELIMITED BY SIZE
+           WS-EDIT-CREDIT                 DELIMITED BY SIZE
+           ","                           DELIMITED BY SIZE
+           WS-EDIT-CLOSING                DELIMITED BY SIZE
+      INTO EXTRACT-LINE
+
+    WRITE EXTRACT-LINE
+    ADD 1 TO WS-LINES-WRITTEN
+    .
+
+COMPUTE-NAME-LEN.
+    *> AC-ACCOUNT-NAME e texto livre (sem restricao de caracteres no
+    *> cadastro) - descobre o comprimento real (sem os espacos de
+    *> preenchimento a direita) para nao carregar aspas/virgulas de
+    *> preenchimento no CSV.
+    MOVE 0 TO WS-NAME-LEN
+    PERFORM VARYING WS-NAME-POS FROM 40 BY -1 UNTIL WS-NAME-POS = 0
+       IF WS-NAME-TRIMMED (WS-NAME-POS:1) NOT = SPACE
+          MOVE WS-NAME-POS TO WS-NAME-LEN
+          EXIT PARAGRAPH
+       END-IF
+    END-PERFORM
+    .
+
+ESCAPE-NAME-FOR-CSV.
+    *> Cerca o nome da conta entre aspas e dobra qualquer aspas
+    *> embutida (escape CSV padrao), para que uma virgula (ou aspas)
+    *> digitada no nome da conta nao desloque as colunas seguintes
+    *> no extrato.
+    PERFORM COMPUTE-NAME-LEN
+
+    MOVE SPACES TO WS-NAME-CSV
+    MOVE 1 TO WS-CSV-POS
+    MOVE '"' TO WS-NAME-CSV (WS-CSV-POS:1)
+    ADD 1 TO WS-CSV-POS
+
+    PERFORM VARYING WS-NAME-POS FROM 1 BY 1 UNTIL WS-NAME-POS > WS-NAME-LEN
+       IF WS-NAME-TRIMMED (WS-NAME-POS:1) = '"'
+          MOVE '"' TO WS-NAME-CSV (WS-CSV-POS:1)
+          ADD 1 TO WS-CSV-POS
+       END-IF
+       MOVE WS-NAME-TRIMMED (WS-NAME-POS:1) TO WS-NAME-CSV (WS-CSV-POS:1)
+       ADD 1 TO WS-CSV-POS
+    END-PERFORM
+
+    MOVE '"' TO WS-NAME-CSV (WS-CSV-POS:1)
+    .
