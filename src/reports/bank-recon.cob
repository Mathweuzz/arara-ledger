@@ -0,0 +1,393 @@
+>>SOURCE FORMAT FREE
+*> ------------------------------------------------------------
+*> Programa: bank-recon.cob
+*> Objetivo:
+*>   - Reconciliacao bancaria de uma conta caixa (AC-ACCOUNT-ID
+*>     informada pelo operador): casa cada linha de BANK-STMT-FILE
+*>     ainda nao casada com uma linha de JOURNAL-LINES-FILE ja
+*>     postada (JR-POSTED-FLAG = 'Y') naquela conta que ainda nao
+*>     tenha sido reclamada por nenhuma linha de extrato casada em
+*>     execucao anterior, por proximidade de data e igualdade de
+*>     valor, e imprime um relatorio com os itens casados e o que
+*>     ficou pendente de cada lado (extrato sem lancamento e
+*>     lancamento sem extrato), do jeito que uma conciliacao
+*>     bancaria de verdade funciona.
+*>   - O sinal do valor no extrato define o lado esperado no
+*>     JOURNAL: credito no extrato (deposito/entrada, valor
+*>     positivo) casa com uma linha JL-LINE-DC = 'D' (debito na
+*>     conta caixa, que e um ativo); debito no extrato (saque/
+*>     saida, valor negativo) casa com JL-LINE-DC = 'C'.
+*>   - "Casado ja antes" e descoberto reconstruindo, a partir das
+*>     proprias linhas de BANK-STMT-FILE com BS-MATCHED-FLAG = 'Y',
+*>     quais JR-TXN-ID+JL-LINE-NO ja foram reclamados - nao ha
+*>     necessidade de gravar nada do lado de JOURNAL-LINES-FILE.
+*>     O casamento novo desta execucao e persistido de volta em
+*>     BANK-STMT-FILE via BANK-STMT-IO "U".
+*>   - Proximidade de data e aproximada pela diferenca numerica
+*>     entre BS-STMT-DATE e JR-DATE (ambos AAAAMMDD): dentro da
+*>     tolerancia configurada casa normalmente; isso nao vira o
+*>     mes com precisao de calendario nas bordas (ex.: 20260131 x
+*>     20260201), limitacao aceitavel dado que compensacao
+*>     bancaria em torno da virada do mes e rara e o extrato
+*>     seguinte cobre o que sobrar.
+*>   - Acesso ao JOURNAL e ao JOURNAL-LINES e feito diretamente
+*>     (varredura sequencial completa + START por lancamento), o
+*>     mesmo padrao ja usado por GL-RECON e POST-LEDGER.
+*> ------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BANK-RECON.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT JOURNAL-FILE ASSIGN TO "data/journal.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE   IS DYNAMIC
+        RECORD KEY    IS JR-TXN-ID
+        ALTERNATE RECORD KEY IS JR-ALT-KEY WITH DUPLICATES
+        FILE STATUS   IS FS-JOURNAL.
+
+    SELECT JOURNAL-LINES-FILE ASSIGN TO "data/journal-lines.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE   IS DYNAMIC
+        RECORD KEY    IS JL-KEY
+        FILE STATUS   IS FS-JOURNAL-LINES.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  JOURNAL-FILE.
+COPY "journal.cpy".
+
+FD  JOURNAL-LINES-FILE.
+COPY "journal-lines.cpy".
+
+WORKING-STORAGE SECTION.
+COPY "common.cpy".
+
+01 FS-JOURNAL       PIC XX.
+01 FS-JOURNAL-LINES PIC XX.
+01 WS-EOF-SWITCH    PIC X VALUE "N".
+   88 END-OF-JOURNAL      VALUE "Y".
+
+01 WS-ACCOUNT-ID     PIC 9(10).
+01 WS-DATE-FROM      PIC 9(8).
+01 WS-DATE-TO        PIC 9(8).
+
+78 WS-DATE-TOLERANCE VALUE 3.
+
+01 WS-DEC-AMOUNT     PIC S9(16)V99.
+01 WS-EDIT-AMOUNT    PIC -(14)9.99.
+
+*> Linhas do JOURNAL ja postadas para a conta informada, dentro
+*> da faixa de datas pedida, ainda nao reclamadas por nenhuma
+*> linha de extrato casada anteriormente.
+01 WS-JLINE-TABLE.
+   05 WS-JLINE-ENTRY OCCURS 500 TIMES INDEXED BY WS-JLINE-IDX.
+      10 WS-JLINE-TXN-ID      PIC 9(12).
+      10 WS-JLINE-LINE-NO     PIC 9(3).
+      10 WS-JLINE-DATE        PIC 9(8).
+      10 WS-JLINE-DC          PIC X(1).
+      10 WS-JLINE-AMOUNT      PIC 9(15).
+      10 WS-JLINE-CLAIMED     PIC X(1) VALUE "N".
+         88 JLINE-IS-CLAIMED       VALUE "Y".
+         88 JLINE-IS-UNCLAIMED     VALUE "N".
+01 WS-JLINE-COUNT    PIC 9(5) VALUE 0.
+01 WS-FOUND-JLINE-IDX PIC 9(5) VALUE 0.
+01 WS-BS-ABS-AMOUNT   PIC 9(15).
+
+01 WS-BS-OP-CODE       PIC X.
+COPY "bank-stmt.cpy" REPLACING ==BS-RECORD== BY ==WS-BS-RECORD==.
+01 WS-BS-RETURN-STATUS PIC XX.
+
+01 WS-BS-UPD-OP-CODE       PIC X.
+01 WS-BS-UPD-RETURN-STATUS PIC XX.
+
+01 WS-LINES-MATCHED-BEFORE PIC 9(6) VALUE 0.
+01 WS-LINES-MATCHED-NOW    PIC 9(6) VALUE 0.
+01 WS-LINES-OUTSTANDING-BS PIC 9(6) VALUE 0.
+01 WS-LINES-OUTSTANDING-JR PIC 9(6) VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY " "
+    DISPLAY "=== BANK-RECON - Reconciliacao bancaria ==="
+    DISPLAY "Conta caixa (AC-ACCOUNT-ID)........................: "
+            WITH NO ADVANCING
+    ACCEPT WS-ACCOUNT-ID
+    DISPLAY "Data inicial do periodo a conciliar (AAAAMMDD).....: "
+            WITH NO ADVANCING
+    ACCEPT WS-DATE-FROM
+    DISPLAY "Data final do periodo a conciliar (AAAAMMDD).......: "
+            WITH NO ADVANCING
+    ACCEPT WS-DATE-TO
+
+    PERFORM BUILD-JLINE-TABLE
+    PERFORM MARK-ALREADY-CLAIMED-JLINES
+
+    DISPLAY " "
+    DISPLAY "--- Itens casados ---"
+    PERFORM MATCH-BANK-LINES
+
+    DISPLAY " "
+    DISPLAY "--- Pendentes no extrato (sem lancamento correspondente) ---"
+    PERFORM PRINT-OUTSTANDING-BANK-LINES
+
+    DISPLAY " "
+    DISPLAY "--- Pendentes no JOURNAL (sem linha de extrato correspondente) ---"
+    PERFORM PRINT-OUTSTANDING-JOURNAL-LINES
+
+    DISPLAY " "
+    DISPLAY "------------------------------------------------------------"
+    DISPLAY "Casados em execucoes anteriores.....: " WS-LINES-MATCHED-BEFORE
+    DISPLAY "Casados nesta execucao..............: " WS-LINES-MATCHED-NOW
+    DISPLAY "Pendentes no extrato.................: " WS-LINES-OUTSTANDING-BS
+    DISPLAY "Pendentes no JOURNAL..................: " WS-LINES-OUTSTANDING-JR
+
+    IF WS-LINES-OUTSTANDING-BS NOT = 0 OR WS-LINES-OUTSTANDING-JR NOT = 0
+       MOVE 8 TO RETURN-CODE
+    END-IF
+
+    STOP RUN
+    .
+
+BUILD-JLINE-TABLE.
+    MOVE SPACES TO FS-JOURNAL
+    OPEN INPUT JOURNAL-FILE
+    IF FS-JOURNAL NOT = FS-OK
+       DISPLAY "Erro ao abrir JOURNAL-FILE. STATUS: " FS-JOURNAL
+       MOVE 8 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
+    MOVE SPACES TO FS-JOURNAL-LINES
+    OPEN INPUT JOURNAL-LINES-FILE
+    IF FS-JOURNAL-LINES NOT = FS-OK
+       DISPLAY "Erro ao abrir JOURNAL-LINES-FILE. STATUS: " FS-JOURNAL-LINES
+       CLOSE JOURNAL-FILE
+       MOVE 8 TO RETURN-CODE
+       STOP RUN
+    END-IF
+
+    PERFORM UNTIL END-OF-JOURNAL
+       READ JOURNAL-FILE NEXT RECORD
+       IF FS-JOURNAL = FS-OK
+          IF JR-POSTED-FLAG = "Y"
+             AND JR-DATE NOT < WS-DATE-FROM AND JR-DATE NOT > WS-DATE-TO
+             PERFORM COLLECT-ENTRY-LINES
+          END-IF
+       ELSE
+          SET END-OF-JOURNAL TO TRUE
+       END-IF
+    END-PERFORM
+
+    CLOSE JOURNAL-FILE
+    CLOSE JOURNAL-LINES-FILE
+    .
+
+COLLECT-ENTRY-LINES.
+    MOVE JR-TXN-ID TO JL-TXN-ID
+    MOVE 1         TO JL-LINE-NO
+    START JOURNAL-LINES-FILE KEY IS NOT LESS THAN JL-KEY
+    IF FS-JOURNAL-LINES = FS-OK
+       READ JOURNAL-LINES-FILE NEXT RECORD
+       PERFORM UNTIL FS-JOURNAL-LINES NOT = FS-OK
+                   OR JL-TXN-ID NOT = JR-TXN-ID
+          IF JL-LINE-ACCOUNT-ID = WS-ACCOUNT-ID
+             PERFORM ADD-JLINE-ENTRY
+          END-IF
+          READ JOURNAL-LINES-FILE NEXT RECORD
+       END-PERFORM
+    END-IF
+    .
+
+ADD-JLINE-ENTRY.
+    IF WS-JLINE-COUNT < 500
+       ADD 1 TO WS-JLINE-COUNT
+       SET WS-JLINE-IDX TO WS-JLINE-COUNT
+       MOVE JR-TXN-ID           TO WS-JLINE-TXN-ID  (WS-JLINE-IDX)
+       MOVE JL-LINE-NO          TO WS-JLINE-LINE-NO (WS-JLINE-IDX)
+       MOVE JR-DATE             TO WS-JLINE-DATE    (WS-JLINE-IDX)
+       MOVE JL-LINE-DC          TO WS-JLINE-DC      (WS-JLINE-IDX)
+       MOVE JL-LINE-AMOUNT-CENTS TO WS-JLINE-AMOUNT (WS-JLINE-IDX)
+       MOVE "N"                 TO WS-JLINE-CLAIMED (WS-JLINE-IDX)
+    ELSE
+       DISPLAY "*** Tabela de linhas do JOURNAL cheia (500) - linhas "
+               "adicionais ignoradas ***"
+    END-IF
+    .
+
+MARK-ALREADY-CLAIMED-JLINES.
+    MOVE WS-ACCOUNT-ID TO BS-ACCOUNT-ID OF WS-BS-RECORD
+    MOVE "K" TO WS-BS-OP-CODE
+    CALL "BANK-STMT-IO" USING
+         WS-BS-OP-CODE WS-BS-RECORD WS-BS-RETURN-STATUS
+
+    PERFORM UNTIL WS-BS-RETURN-STATUS NOT = FS-OK
+       IF BS-STMT-DATE OF WS-BS-RECORD NOT < WS-DATE-FROM
+          AND BS-STMT-DATE OF WS-BS-RECORD NOT > WS-DATE-TO
+          IF BS-IS-MATCHED OF WS-BS-RECORD
+             ADD 1 TO WS-LINES-MATCHED-BEFORE
+             PERFORM VARYING WS-JLINE-IDX FROM 1 BY 1
+                     UNTIL WS-JLINE-IDX > WS-JLINE-COUNT
+                IF WS-JLINE-TXN-ID  (WS-JLINE-IDX) = BS-MATCHED-TXN-ID  OF WS-BS-RECORD
+                   AND WS-JLINE-LINE-NO (WS-JLINE-IDX) = BS-MATCHED-LINE-NO OF WS-BS-RECORD
+                   SET JLINE-IS-CLAIMED (WS-JLINE-IDX) TO TRUE
+                END-IF
+             END-PERFORM
+          END-IF
+       END-IF
+
+       MOVE "N" TO WS-BS-OP-CODE
+       CALL "BANK-STMT-IO" USING
+            WS-BS-OP-CODE WS-BS-RECORD WS-BS-RETURN-STATUS
+    END-PERFORM
+    .
+
+MATCH-BANK-LINES.
+    MOVE WS-ACCOUNT-ID TO BS-ACCOUNT-ID OF WS-BS-RECORD
+    MOVE "K" TO WS-BS-OP-CODE
+    CALL "BANK-STMT-IO" USING
+         WS-BS-OP-CODE WS-BS-RECORD WS-BS-RETURN-STATUS
+
+    PERFORM UNTIL WS-BS-RETURN-STATUS NOT = FS-OK
+       IF BS-STMT-DATE OF WS-BS-RECORD NOT < WS-DATE-FROM
+          AND BS-STMT-DATE OF WS-BS-RECORD NOT > WS-DATE-TO
+          IF BS-IS-UNMATCHED OF WS-BS-RECORD
+             PERFORM TRY-MATCH-ONE-BANK-LINE
+          END-IF
+       END-IF
+
+       MOVE "N" TO WS-BS-OP-CODE
+       CALL "BANK-STMT-IO" USING
+            WS-BS-OP-CODE WS-BS-RECORD WS-BS-RETURN-STATUS
+    END-PERFORM
+    .
+
+TRY-MATCH-ONE-BANK-LINE.
+    PERFORM FIND-MATCHING-JLINE
+    IF WS-FOUND-JLINE-IDX = 0
+       EXIT PARAGRAPH
+    END-IF
+
+    SET WS-JLINE-IDX TO WS-FOUND-JLINE-IDX
+    SET JLINE-IS-CLAIMED (WS-JLINE-IDX) TO TRUE
+
+    MOVE "Y" TO BS-MATCHED-FLAG OF WS-BS-RECORD
+    MOVE WS-JLINE-TXN-ID  (WS-JLINE-IDX) TO BS-MATCHED-TXN-ID  OF WS-BS-RECORD
+    MOVE WS-JLINE-LINE-NO (WS-JLINE-IDX) TO BS-MATCHED-LINE-NO OF WS-BS-RECORD
+
+    MOVE "U" TO WS-BS-UPD-OP-CODE
+    CALL "BANK-STMT-IO" USING
+         WS-BS-UPD-OP-CODE WS-BS-RECORD WS-BS-UPD-RETURN-STATUS
+
+    IF WS-BS-UPD-RETURN-STATUS = FS-OK
+       ADD 1 TO WS-LINES-MATCHED-NOW
+       DISPLAY "Extrato " BS-ACCOUNT-ID OF WS-BS-RECORD "/"
+               BS-STMT-DATE OF WS-BS-RECORD "/" BS-SEQ OF WS-BS-RECORD
+               " <-> Lancamento " WS-JLINE-TXN-ID (WS-JLINE-IDX)
+               " linha " WS-JLINE-LINE-NO (WS-JLINE-IDX)
+       COMPUTE WS-DEC-AMOUNT = WS-JLINE-AMOUNT (WS-JLINE-IDX) / 100
+       MOVE WS-DEC-AMOUNT TO WS-EDIT-AMOUNT
+       DISPLAY "    Valor: " WS-EDIT-AMOUNT
+               "  Data extrato: " BS-STMT-DATE OF WS-BS-RECORD
+               "  Data lancamento: " WS-JLINE-DATE (WS-JLINE-IDX)
+    ELSE
+       *> Nao conseguiu gravar o casamento; desfaz a reserva da
+       *> linha do JOURNAL para nao perde-la de vista no relatorio.
+       SET JLINE-IS-UNCLAIMED (WS-JLINE-IDX) TO TRUE
+       DISPLAY "*** Erro ao gravar casamento do extrato "
+               BS-ACCOUNT-ID OF WS-BS-RECORD "/" BS-STMT-DATE OF WS-BS-RECORD
+               "/" BS-SEQ OF WS-BS-RECORD " - STATUS: "
+               WS-BS-UPD-RETURN-STATUS
+    END-IF
+    .
+
+FIND-MATCHING-JLINE.
+    *> Primeira tentativa: mesma data exata. Se nao achar, aceita a
+    *> linha nao reclamada mais proxima dentro da tolerancia.
+    IF BS-AMOUNT-CENTS OF WS-BS-RECORD < 0
+       COMPUTE WS-BS-ABS-AMOUNT = 0 - BS-AMOUNT-CENTS OF WS-BS-RECORD
+    ELSE
+       MOVE BS-AMOUNT-CENTS OF WS-BS-RECORD TO WS-BS-ABS-AMOUNT
+    END-IF
+
+    MOVE 0 TO WS-FOUND-JLINE-IDX
+    PERFORM VARYING WS-JLINE-IDX FROM 1 BY 1
+            UNTIL WS-JLINE-IDX > WS-JLINE-COUNT
+       IF JLINE-IS-UNCLAIMED (WS-JLINE-IDX)
+          AND WS-JLINE-AMOUNT (WS-JLINE-IDX) = WS-BS-ABS-AMOUNT
+          AND WS-JLINE-DATE (WS-JLINE-IDX) = BS-STMT-DATE OF WS-BS-RECORD
+          IF (BS-AMOUNT-CENTS OF WS-BS-RECORD > 0
+                AND WS-JLINE-DC (WS-JLINE-IDX) = "D")
+             OR (BS-AMOUNT-CENTS OF WS-BS-RECORD < 0
+                AND WS-JLINE-DC (WS-JLINE-IDX) = "C")
+             MOVE WS-JLINE-IDX TO WS-FOUND-JLINE-IDX
+          END-IF
+       END-IF
+    END-PERFORM
+
+    IF WS-FOUND-JLINE-IDX NOT = 0
+       EXIT PARAGRAPH
+    END-IF
+
+    PERFORM VARYING WS-JLINE-IDX FROM 1 BY 1
+            UNTIL WS-JLINE-IDX > WS-JLINE-COUNT
+       IF JLINE-IS-UNCLAIMED (WS-JLINE-IDX)
+          AND WS-JLINE-AMOUNT (WS-JLINE-IDX) = WS-BS-ABS-AMOUNT
+          IF (BS-AMOUNT-CENTS OF WS-BS-RECORD > 0
+                AND WS-JLINE-DC (WS-JLINE-IDX) = "D")
+             OR (BS-AMOUNT-CENTS OF WS-BS-RECORD < 0
+                AND WS-JLINE-DC (WS-JLINE-IDX) = "C")
+             IF WS-JLINE-DATE (WS-JLINE-IDX) > BS-STMT-DATE OF WS-BS-RECORD
+                AND WS-JLINE-DATE (WS-JLINE-IDX) - BS-STMT-DATE OF WS-BS-RECORD
+                    NOT > WS-DATE-TOLERANCE
+                MOVE WS-JLINE-IDX TO WS-FOUND-JLINE-IDX
+             END-IF
+             IF BS-STMT-DATE OF WS-BS-RECORD > WS-JLINE-DATE (WS-JLINE-IDX)
+                AND BS-STMT-DATE OF WS-BS-RECORD - WS-JLINE-DATE (WS-JLINE-IDX)
+                    NOT > WS-DATE-TOLERANCE
+                MOVE WS-JLINE-IDX TO WS-FOUND-JLINE-IDX
+             END-IF
+          END-IF
+       END-IF
+    END-PERFORM
+    .
+
+PRINT-OUTSTANDING-BANK-LINES.
+    MOVE WS-ACCOUNT-ID TO BS-ACCOUNT-ID OF WS-BS-RECORD
+    MOVE "K" TO WS-BS-OP-CODE
+    CALL "BANK-STMT-IO" USING
+         WS-BS-OP-CODE WS-BS-RECORD WS-BS-RETURN-STATUS
+
+    PERFORM UNTIL WS-BS-RETURN-STATUS NOT = FS-OK
+       IF BS-STMT-DATE OF WS-BS-RECORD NOT < WS-DATE-FROM
+          AND BS-STMT-DATE OF WS-BS-RECORD NOT > WS-DATE-TO
+          AND BS-IS-UNMATCHED OF WS-BS-RECORD
+          ADD 1 TO WS-LINES-OUTSTANDING-BS
+          COMPUTE WS-DEC-AMOUNT = BS-AMOUNT-CENTS OF WS-BS-RECORD / 100
+          MOVE WS-DEC-AMOUNT TO WS-EDIT-AMOUNT
+          DISPLAY BS-STMT-DATE OF WS-BS-RECORD " " BS-DESCRIPTION OF WS-BS-RECORD
+                  " " WS-EDIT-AMOUNT
+       END-IF
+
+       MOVE "N" TO WS-BS-OP-CODE
+       CALL "BANK-STMT-IO" USING
+            WS-BS-OP-CODE WS-BS-RECORD WS-BS-RETURN-STATUS
+    END-PERFORM
+    .
+
+PRINT-OUTSTANDING-JOURNAL-LINES.
+    PERFORM VARYING WS-JLINE-IDX FROM 1 BY 1
+            UNTIL WS-JLINE-IDX > WS-JLINE-COUNT
+       IF JLINE-IS-UNCLAIMED (WS-JLINE-IDX)
+          ADD 1 TO WS-LINES-OUTSTANDING-JR
+          COMPUTE WS-DEC-AMOUNT = WS-JLINE-AMOUNT (WS-JLINE-IDX) / 100
+          MOVE WS-DEC-AMOUNT TO WS-EDIT-AMOUNT
+          DISPLAY WS-JLINE-DATE (WS-JLINE-IDX) " Lancamento "
+                  WS-JLINE-TXN-ID (WS-JLINE-IDX) " linha "
+                  WS-JLINE-LINE-NO (WS-JLINE-IDX) " " WS-JLINE-DC (WS-JLINE-IDX)
+                  " " WS-EDIT-AMOUNT
+       END-IF
+    END-PERFORM
+    .
