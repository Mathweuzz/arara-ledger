@@ -24,20 +24,77 @@ WORKING-STORAGE SECTION.
 01 WS-AC-CURRENCY       PIC X(3).
 01 WS-AC-OPENED-DATE    PIC 9(8).
 01 WS-AC-STATUS         PIC X(1).
+01 WS-AC-UPDATE-SEQ     PIC 9(9).
 01 WS-AC-RETURN-STATUS  PIC XX.
+01 WS-AC-LIST-COUNT     PIC 9(6).
 
 *> Variaveis para lancamentos (journal)
 01 WS-JR-OP-CODE        PIC X.
+01 WS-JR-DATE-TO        PIC 9(8).
+01 WS-JR-SEARCH-AMOUNT-MIN PIC 9(15).
+01 WS-JR-SEARCH-AMOUNT-MAX PIC 9(15).
+01 WS-JR-SEARCH-MEMO       PIC X(60).
 01 WS-JR-RETURN-STATUS  PIC XX.
-01 WS-JR-N-LINES        PIC 9(2).
-01 WS-I                 PIC 9(2).
+01 WS-JR-N-LINES        PIC 9(3).
+01 WS-JR-BROWSE-COUNT   PIC 9(6).
+01 WS-I                 PIC 9(3).
 01 WS-TOTAL-DEBIT       PIC S9(18) VALUE 0.
 01 WS-TOTAL-CREDIT      PIC S9(18) VALUE 0.
 01 WS-DATE-YYYY         PIC 9(4).
 01 WS-DATE-MM           PIC 9(2).
 01 WS-DATE-DD           PIC 9(2).
+01 WS-JR-ENTRY-CURRENCY PIC X(3).
+01 WS-CURRENCY-CONFIRM  PIC X(1).
+
+*> Variaveis para controle de periodo
+01 WS-PC-OP-CODE        PIC X.
+01 WS-PC-PERIOD         PIC 9(6).
+01 WS-PC-RETURN-STATUS  PIC XX.
+
+*> Limite acima do qual um lancamento exige dupla aprovacao antes
+*> de poder ser postado (valor em centavos)
+78 WS-APPROVAL-THRESHOLD-CENTS VALUE 10000000.
+
+01 WS-PENDING-COUNT     PIC 9(6).
+01 WS-APPROVE-REJECT    PIC X(1).
+
+*> Variaveis para notas de apoio de lancamentos (JOURNAL-NOTES)
+01 WS-JN-OP-CODE        PIC X.
+01 WS-JN-RETURN-STATUS  PIC XX.
+01 WS-JN-NOTE-COUNT     PIC 9(6).
+01 WS-JN-NEW-TEXT       PIC X(200).
+01 WS-JN-ENTERED-TXN-ID PIC 9(12).
+
+*> Variaveis para consulta de saldo pontual (LEDGER + JOURNAL)
+01 WS-LG-OP-CODE          PIC X.
+01 WS-LG-RETURN-STATUS    PIC XX.
+01 WS-BAL-ACCOUNT-ID      PIC 9(10).
+01 WS-BAL-AS-OF-DATE      PIC 9(8).
+01 WS-BAL-PERIOD          PIC 9(6).
+01 WS-BAL-PERIOD-START    PIC 9(8).
+01 WS-BAL-BALANCE-CENTS   PIC S9(18) VALUE 0.
+01 WS-BAL-DEC-AMOUNT      PIC S9(16)V99.
+01 WS-BAL-EDIT-AMOUNT     PIC -(14)9.99.
+
+*> Variaveis para consulta da trilha de auditoria de contas
+01 WS-AA-OP-CODE          PIC X.
+01 WS-AA-RETURN-STATUS    PIC XX.
+01 WS-AA-ACCOUNT-ID       PIC 9(10).
+01 WS-AA-LINE-COUNT       PIC 9(6).
+
+*> Variaveis para modelos de lancamento recorrente (JOURNAL-TEMPLATES)
+01 WS-JT-OP-CODE          PIC X.
+01 WS-JT-RETURN-STATUS    PIC XX.
+01 WS-JT-GEN-DATE         PIC 9(8).
+01 WS-JT-TEMPLATE-COUNT   PIC 9(6).
 
 COPY "journal.cpy".
+COPY "journal-lines-table.cpy".
+COPY "period-ctl.cpy".
+COPY "journal-notes.cpy".
+COPY "ledger.cpy" REPLACING ==LG-RECORD== BY ==WS-LG-RECORD==.
+COPY "accounts-audit.cpy" REPLACING ==AA-RECORD== BY ==WS-AA-RECORD==.
+COPY "journal-templates.cpy" REPLACING ==JT-RECORD== BY ==WS-JT-RECORD==.
 
 PROCEDURE DIVISION.
 MAIN-PARA.
@@ -61,6 +118,28 @@ MAIN-LOOP.
              PERFORM OPTION-LIST-ACCOUNTS
           WHEN "5"
              PERFORM OPTION-JOURNAL-CREATE
+          WHEN "6"
+             PERFORM OPTION-JOURNAL-READ
+          WHEN "7"
+             PERFORM OPTION-JOURNAL-BROWSE
+          WHEN "8"
+             PERFORM OPTION-JOURNAL-VOID
+          WHEN "9"
+             PERFORM OPTION-PERIOD-CLOSE
+          WHEN "A"
+             PERFORM OPTION-JOURNAL-APPROVE
+          WHEN "B"
+             PERFORM OPTION-JOURNAL-NOTES
+          WHEN "C"
+             PERFORM OPTION-JOURNAL-SEARCH
+          WHEN "D"
+             PERFORM OPTION-BALANCE-INQUIRY
+          WHEN "E"
+             PERFORM OPTION-ACCOUNTS-AUDIT
+          WHEN "F"
+             PERFORM OPTION-TEMPLATE-CREATE
+          WHEN "G"
+             PERFORM OPTION-TEMPLATE-GENERATE
           WHEN "0"
              DISPLAY "Saindo do AraraLedger - Menu principal."
           WHEN OTHER
@@ -80,6 +159,17 @@ SHOW-MENU.
     DISPLAY " 3 - Atualizar conta"
     DISPLAY " 4 - Listar todas as contas"
     DISPLAY " 5 - Registrar lancamento contabile (JOURNAL)"
+    DISPLAY " 6 - Consultar lancamento por ID (JOURNAL)"
+    DISPLAY " 7 - Consultar lancamentos por conta+periodo (JOURNAL)"
+    DISPLAY " 8 - Estornar lancamento (JOURNAL)"
+    DISPLAY " 9 - Fechar periodo para lancamentos"
+    DISPLAY " A - Aprovar/rejeitar lancamentos pendentes"
+    DISPLAY " B - Ver/incluir notas de um lancamento (JOURNAL)"
+    DISPLAY " C - Buscar lancamentos por valor/memo (JOURNAL)"
+    DISPLAY " D - Consultar saldo pontual de uma conta"
+    DISPLAY " E - Ver trilha de auditoria de uma conta"
+    DISPLAY " F - Cadastrar modelo de lancamento recorrente"
+    DISPLAY " G - Gerar lancamento a partir de um modelo"
     DISPLAY " 0 - Sair"
     DISPLAY "---------------------------------------"
     DISPLAY "Opcao: " WITH NO ADVANCING
@@ -129,10 +219,12 @@ OPTION-CREATE-ACCOUNT.
          WS-AC-CURRENCY
          WS-AC-OPENED-DATE
          WS-AC-STATUS
+         WS-AC-UPDATE-SEQ
          WS-AC-RETURN-STATUS
 
     DISPLAY "Resultado inclusao conta - STATUS: " WS-AC-RETURN-STATUS
-    DISPLAY "(00 = OK, 22 = chave duplicada, 35 = nao encontrado/erro)."
+    DISPLAY "(00 = OK, 22 = chave duplicada, 35 = nao encontrado/erro,"
+    DISPLAY " 96 = conta pai inexistente, 97 = tipo da conta pai diverge)."
     DISPLAY "Pressione ENTER para voltar ao menu."
     ACCEPT WS-PAUSE
     .
@@ -157,6 +249,7 @@ OPTION-READ-ACCOUNT.
          WS-AC-CURRENCY
          WS-AC-OPENED-DATE
          WS-AC-STATUS
+         WS-AC-UPDATE-SEQ
          WS-AC-RETURN-STATUS
 
     IF WS-AC-RETURN-STATUS = "00"
@@ -197,6 +290,7 @@ OPTION-UPDATE-ACCOUNT.
          WS-AC-CURRENCY
          WS-AC-OPENED-DATE
          WS-AC-STATUS
+         WS-AC-UPDATE-SEQ
          WS-AC-RETURN-STATUS
 
     IF WS-AC-RETURN-STATUS NOT = "00"
@@ -247,9 +341,13 @@ OPTION-UPDATE-ACCOUNT.
          WS-AC-CURRENCY
          WS-AC-OPENED-DATE
          WS-AC-STATUS
+         WS-AC-UPDATE-SEQ
          WS-AC-RETURN-STATUS
 
     DISPLAY "Resultado atualizacao conta - STATUS: " WS-AC-RETURN-STATUS
+    DISPLAY "(00 = OK, 96 = conta pai inexistente, 97 = tipo da conta pai diverge,"
+    DISPLAY " 98 = conta foi alterada por outra sessao, releia e tente novamente,"
+    DISPLAY " 95 = conta tem lancamentos no JOURNAL, nao pode ser desativada)."
     DISPLAY "Pressione ENTER para voltar ao menu."
     ACCEPT WS-PAUSE
     .
@@ -257,9 +355,10 @@ OPTION-UPDATE-ACCOUNT.
 OPTION-LIST-ACCOUNTS.
     MOVE "L" TO WS-AC-OP-CODE
     MOVE SPACE TO WS-AC-RETURN-STATUS
+    MOVE 0     TO WS-AC-LIST-COUNT
 
     DISPLAY " "
-    DISPLAY "=== Lista de contas (saida simples) ==="
+    DISPLAY "=== Lista de contas ==="
 
     CALL "ACCOUNTS-IO" USING
          WS-AC-OP-CODE
@@ -270,9 +369,39 @@ OPTION-LIST-ACCOUNTS.
          WS-AC-CURRENCY
          WS-AC-OPENED-DATE
          WS-AC-STATUS
+         WS-AC-UPDATE-SEQ
          WS-AC-RETURN-STATUS
 
-    DISPLAY "STATUS listagem: " WS-AC-RETURN-STATUS
+    PERFORM UNTIL WS-AC-RETURN-STATUS NOT = "00"
+       ADD 1 TO WS-AC-LIST-COUNT
+       DISPLAY "  ID.........: " WS-AC-ACCOUNT-ID
+       DISPLAY "  Nome.......: " WS-AC-ACCOUNT-NAME
+       DISPLAY "  Tipo.......: " WS-AC-ACCOUNT-TYPE
+       DISPLAY "  Moeda......: " WS-AC-CURRENCY
+       DISPLAY "  Status.....: " WS-AC-STATUS
+       DISPLAY "  ---------------------------------"
+
+       MOVE "N" TO WS-AC-OP-CODE
+
+       CALL "ACCOUNTS-IO" USING
+            WS-AC-OP-CODE
+            WS-AC-ACCOUNT-ID
+            WS-AC-PARENT-ID
+            WS-AC-ACCOUNT-NAME
+            WS-AC-ACCOUNT-TYPE
+            WS-AC-CURRENCY
+            WS-AC-OPENED-DATE
+            WS-AC-STATUS
+            WS-AC-UPDATE-SEQ
+            WS-AC-RETURN-STATUS
+    END-PERFORM
+
+    IF WS-AC-RETURN-STATUS = "10"
+       DISPLAY "Total de contas listadas: " WS-AC-LIST-COUNT
+    ELSE
+       DISPLAY "STATUS listagem: " WS-AC-RETURN-STATUS
+    END-IF
+
     DISPLAY "Pressione ENTER para voltar ao menu."
     ACCEPT WS-PAUSE
     .
@@ -283,6 +412,7 @@ OPTION-LIST-ACCOUNTS.
 OPTION-JOURNAL-CREATE.
     MOVE SPACE TO WS-JR-RETURN-STATUS
     MOVE SPACE TO JR-RECORD
+    MOVE SPACE TO JR-LINES-TABLE
     MOVE 0     TO JR-TXN-ID JR-DATE JR-ALT-ACCOUNT-ID JR-ALT-DATE
     MOVE 0     TO WS-TOTAL-DEBIT WS-TOTAL-CREDIT
     MOVE 0     TO WS-JR-N-LINES WS-I
@@ -321,13 +451,34 @@ OPTION-JOURNAL-CREATE.
        EXIT PARAGRAPH
     END-IF
 
+    *> Recusa lancamento datado em periodo ja fechado
+    MOVE JR-DATE (1:6) TO WS-PC-PERIOD
+    MOVE WS-PC-PERIOD  TO PC-PERIOD
+    MOVE "R" TO WS-PC-OP-CODE
+    MOVE SPACE TO WS-PC-RETURN-STATUS
+
+    CALL "PERIOD-CTL-IO" USING
+         WS-PC-OP-CODE
+         PC-RECORD
+         WS-PC-RETURN-STATUS
+
+    IF WS-PC-RETURN-STATUS = "00" AND PERIOD-IS-CLOSED
+       DISPLAY "Periodo " WS-PC-PERIOD " ja esta fechado para lancamentos."
+       DISPLAY "Pressione ENTER para voltar ao menu."
+       ACCEPT WS-PAUSE
+       EXIT PARAGRAPH
+    END-IF
+
     DISPLAY "Historico / memo (ate 60 chars)...: " WITH NO ADVANCING
     ACCEPT JR-MEMO
 
-    DISPLAY "Numero de linhas (1 a 10).........: " WITH NO ADVANCING
+    DISPLAY "Moeda do lancamento (ex BRL, USD).: " WITH NO ADVANCING
+    ACCEPT WS-JR-ENTRY-CURRENCY
+
+    DISPLAY "Numero de linhas (1 a 200)........: " WITH NO ADVANCING
     ACCEPT WS-JR-N-LINES
 
-    IF WS-JR-N-LINES < 1 OR WS-JR-N-LINES > 10
+    IF WS-JR-N-LINES < 1 OR WS-JR-N-LINES > 200
        DISPLAY "Numero de linhas invalido."
        DISPLAY "Pressione ENTER para voltar ao menu."
        ACCEPT WS-PAUSE
@@ -355,6 +506,7 @@ OPTION-JOURNAL-CREATE.
             WS-AC-CURRENCY
             WS-AC-OPENED-DATE
             WS-AC-STATUS
+            WS-AC-UPDATE-SEQ
             WS-AC-RETURN-STATUS
 
        IF WS-AC-RETURN-STATUS NOT = "00"
@@ -365,6 +517,29 @@ OPTION-JOURNAL-CREATE.
           EXIT PARAGRAPH
        END-IF
 
+       IF WS-AC-STATUS = "I"
+          DISPLAY "Conta inativa para linha " WS-I
+                  " (ID " JR-LINE-ACCOUNT-ID (WS-I) ")"
+          DISPLAY "Pressione ENTER para voltar ao menu."
+          ACCEPT WS-PAUSE
+          EXIT PARAGRAPH
+       END-IF
+
+       IF WS-AC-CURRENCY NOT = WS-JR-ENTRY-CURRENCY
+          DISPLAY "Atencao: conta " JR-LINE-ACCOUNT-ID (WS-I)
+                  " esta em " WS-AC-CURRENCY
+                  ", lancamento esta em " WS-JR-ENTRY-CURRENCY "."
+          DISPLAY "Confirma incluir esta linha mesmo assim (S/N)?: "
+                  WITH NO ADVANCING
+          ACCEPT WS-CURRENCY-CONFIRM
+          IF WS-CURRENCY-CONFIRM NOT = "S" AND WS-CURRENCY-CONFIRM NOT = "s"
+             DISPLAY "Lancamento cancelado."
+             DISPLAY "Pressione ENTER para voltar ao menu."
+             ACCEPT WS-PAUSE
+             EXIT PARAGRAPH
+          END-IF
+       END-IF
+
        DISPLAY "Linha " WS-I " - tipo (D/C)...................: " WITH NO ADVANCING
        ACCEPT JR-LINE-DC (WS-I)
 
@@ -378,6 +553,833 @@ OPTION-JOURNAL-CREATE.
        DISPLAY "Linha " WS-I " - valor em centavos (ex 12345=R$123,45): " WITH NO ADVANCING
        ACCEPT JR-LINE-AMOUNT-CENTS (WS-I)
 
+       DISPLAY "Linha " WS-I " - centro de custo (opcional, ENTER p/ pular): "
+               WITH NO ADVANCING
+       ACCEPT JR-LINE-COST-CENTER (WS-I)
+
+       IF JR-LINE-DC (WS-I) = "D"
+          ADD JR-LINE-AMOUNT-CENTS (WS-I) TO WS-TOTAL-DEBIT
+       ELSE
+          ADD JR-LINE-AMOUNT-CENTS (WS-I) TO WS-TOTAL-CREDIT
+       END-IF
+    END-PERFORM
+
+    *> Preenche chave alternativa (conta+data) com base na primeira linha
+    MOVE JR-LINE-ACCOUNT-ID (1) TO JR-ALT-ACCOUNT-ID
+    MOVE JR-DATE                  TO JR-ALT-DATE
+
+    *> Validacao de partidas dobradas
+    IF WS-TOTAL-DEBIT NOT = WS-TOTAL-CREDIT
+       DISPLAY "Lancamento desequilibrado: "
+       DISPLAY "  Total Debito : " WS-TOTAL-DEBIT
+       DISPLAY "  Total Credito: " WS-TOTAL-CREDIT
+       DISPLAY "Lancamento NAO sera gravado."
+       DISPLAY "Pressione ENTER para voltar ao menu."
+       ACCEPT WS-PAUSE
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE "N" TO JR-POSTED-FLAG
+
+    *> Lancamentos acima do limite exigem uma segunda aprovacao antes
+    *> de poder ser postados pelo POST-LEDGER
+    IF WS-TOTAL-DEBIT > WS-APPROVAL-THRESHOLD-CENTS
+       MOVE "P" TO JR-APPROVAL-STATUS
+       DISPLAY "Valor acima do limite de " WS-APPROVAL-THRESHOLD-CENTS
+               " centavos - lancamento ficara PENDENTE de aprovacao."
+    ELSE
+       MOVE "A" TO JR-APPROVAL-STATUS
+    END-IF
+
+    MOVE "C" TO WS-JR-OP-CODE
+    MOVE SPACE TO WS-JR-RETURN-STATUS
+    MOVE 0     TO WS-JR-DATE-TO
+
+    CALL "JOURNAL-IO" USING
+         WS-JR-OP-CODE
+         JR-RECORD
+         JR-LINES-TABLE
+         WS-JR-DATE-TO
+         WS-JR-SEARCH-AMOUNT-MIN
+         WS-JR-SEARCH-AMOUNT-MAX
+         WS-JR-SEARCH-MEMO
+         WS-JR-RETURN-STATUS
+
+    DISPLAY "Resultado gravacao JOURNAL - STATUS: " WS-JR-RETURN-STATUS
+    DISPLAY "(00 = OK; 22 = chave duplicada; outros = erro de I/O)."
+    DISPLAY "Pressione ENTER para voltar ao menu."
+    ACCEPT WS-PAUSE
+    .
+
+*> ============================================================
+*>   JOURNAL - Consulta de lancamento por ID
+*> ============================================================
+OPTION-JOURNAL-READ.
+    MOVE SPACE TO JR-RECORD
+    MOVE 0     TO JR-TXN-ID
+    MOVE SPACE TO WS-JR-RETURN-STATUS
+
+    DISPLAY " "
+    DISPLAY "=== Consulta de lancamento (JOURNAL) ==="
+    DISPLAY "ID do lancamento (12 digitos)....: " WITH NO ADVANCING
+    ACCEPT JR-TXN-ID
+
+    MOVE "R" TO WS-JR-OP-CODE
+    MOVE 0   TO WS-JR-DATE-TO
+
+    CALL "JOURNAL-IO" USING
+         WS-JR-OP-CODE
+         JR-RECORD
+         JR-LINES-TABLE
+         WS-JR-DATE-TO
+         WS-JR-SEARCH-AMOUNT-MIN
+         WS-JR-SEARCH-AMOUNT-MAX
+         WS-JR-SEARCH-MEMO
+         WS-JR-RETURN-STATUS
+
+    IF WS-JR-RETURN-STATUS = "00"
+       DISPLAY "Lancamento encontrado:"
+       DISPLAY "  ID.........: " JR-TXN-ID
+       DISPLAY "  Data.......: " JR-DATE
+       DISPLAY "  Memo.......: " JR-MEMO
+       DISPLAY "  Postado....: " JR-POSTED-FLAG
+       PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > JR-LINE-COUNT
+          IF JR-LINE-ACCOUNT-ID (WS-I) NOT = 0
+             DISPLAY "  Linha " WS-I
+                     " Conta " JR-LINE-ACCOUNT-ID (WS-I)
+                     " " JR-LINE-DC (WS-I)
+                     " " JR-LINE-AMOUNT-CENTS (WS-I)
+          END-IF
+       END-PERFORM
+    ELSE
+       DISPLAY "Lancamento nao encontrado. STATUS: " WS-JR-RETURN-STATUS
+    END-IF
+
+    DISPLAY "Pressione ENTER para voltar ao menu."
+    ACCEPT WS-PAUSE
+    .
+
+*> ============================================================
+*>   JOURNAL - Consulta por conta + faixa de datas (chave alt.)
+*> ============================================================
+OPTION-JOURNAL-BROWSE.
+    MOVE SPACE TO JR-RECORD
+    MOVE 0     TO JR-ALT-ACCOUNT-ID JR-ALT-DATE WS-JR-DATE-TO
+    MOVE SPACE TO WS-JR-RETURN-STATUS
+    MOVE 0     TO WS-JR-BROWSE-COUNT
+
+    DISPLAY " "
+    DISPLAY "=== Consulta de lancamentos por conta + periodo ==="
+    DISPLAY "Conta (ID numerico)..............: " WITH NO ADVANCING
+    ACCEPT JR-ALT-ACCOUNT-ID
+
+    DISPLAY "Data inicial (AAAAMMDD)..........: " WITH NO ADVANCING
+    ACCEPT JR-ALT-DATE
+
+    DISPLAY "Data final (AAAAMMDD).............: " WITH NO ADVANCING
+    ACCEPT WS-JR-DATE-TO
+
+    MOVE "K" TO WS-JR-OP-CODE
+
+    CALL "JOURNAL-IO" USING
+         WS-JR-OP-CODE
+         JR-RECORD
+         JR-LINES-TABLE
+         WS-JR-DATE-TO
+         WS-JR-SEARCH-AMOUNT-MIN
+         WS-JR-SEARCH-AMOUNT-MAX
+         WS-JR-SEARCH-MEMO
+         WS-JR-RETURN-STATUS
+
+    PERFORM UNTIL WS-JR-RETURN-STATUS NOT = "00"
+       ADD 1 TO WS-JR-BROWSE-COUNT
+       DISPLAY "  ID.........: " JR-TXN-ID
+       DISPLAY "  Data.......: " JR-DATE
+       DISPLAY "  Memo.......: " JR-MEMO
+       DISPLAY "  Postado....: " JR-POSTED-FLAG
+       DISPLAY "  ---------------------------------"
+
+       MOVE "N" TO WS-JR-OP-CODE
+
+       CALL "JOURNAL-IO" USING
+            WS-JR-OP-CODE
+            JR-RECORD
+            JR-LINES-TABLE
+            WS-JR-DATE-TO
+            WS-JR-SEARCH-AMOUNT-MIN
+            WS-JR-SEARCH-AMOUNT-MAX
+            WS-JR-SEARCH-MEMO
+            WS-JR-RETURN-STATUS
+    END-PERFORM
+
+    IF WS-JR-BROWSE-COUNT = 0
+       DISPLAY "Nenhum lancamento encontrado para essa conta/periodo."
+    ELSE
+       DISPLAY "Total de lancamentos encontrados: " WS-JR-BROWSE-COUNT
+    END-IF
+
+    DISPLAY "Pressione ENTER para voltar ao menu."
+    ACCEPT WS-PAUSE
+    .
+
+*> ============================================================
+*>   JOURNAL - Busca por faixa de valor e/ou memo
+*> ============================================================
+OPTION-JOURNAL-SEARCH.
+    MOVE SPACE TO JR-RECORD
+    MOVE SPACE TO WS-JR-RETURN-STATUS
+    MOVE 0     TO WS-JR-SEARCH-AMOUNT-MIN WS-JR-SEARCH-AMOUNT-MAX
+    MOVE SPACE TO WS-JR-SEARCH-MEMO
+    MOVE 0     TO WS-JR-BROWSE-COUNT
+
+    DISPLAY " "
+    DISPLAY "=== Busca de lancamentos por valor e/ou memo ==="
+    DISPLAY "Valor minimo em centavos (0=sem filtro)..: " WITH NO ADVANCING
+    ACCEPT WS-JR-SEARCH-AMOUNT-MIN
+
+    DISPLAY "Valor maximo em centavos (0=sem filtro)..: " WITH NO ADVANCING
+    ACCEPT WS-JR-SEARCH-AMOUNT-MAX
+
+    DISPLAY "Texto contido no memo (branco=sem filtro): " WITH NO ADVANCING
+    ACCEPT WS-JR-SEARCH-MEMO
+
+    MOVE "S" TO WS-JR-OP-CODE
+
+    CALL "JOURNAL-IO" USING
+         WS-JR-OP-CODE
+         JR-RECORD
+         JR-LINES-TABLE
+         WS-JR-DATE-TO
+         WS-JR-SEARCH-AMOUNT-MIN
+         WS-JR-SEARCH-AMOUNT-MAX
+         WS-JR-SEARCH-MEMO
+         WS-JR-RETURN-STATUS
+
+    PERFORM UNTIL WS-JR-RETURN-STATUS NOT = "00"
+       ADD 1 TO WS-JR-BROWSE-COUNT
+       DISPLAY "  ID.........: " JR-TXN-ID
+       DISPLAY "  Data.......: " JR-DATE
+       DISPLAY "  Memo.......: " JR-MEMO
+       DISPLAY "  Postado....: " JR-POSTED-FLAG
+       DISPLAY "  ---------------------------------"
+
+       MOVE "T" TO WS-JR-OP-CODE
+
+       CALL "JOURNAL-IO" USING
+            WS-JR-OP-CODE
+            JR-RECORD
+            JR-LINES-TABLE
+            WS-JR-DATE-TO
+            WS-JR-SEARCH-AMOUNT-MIN
+            WS-JR-SEARCH-AMOUNT-MAX
+            WS-JR-SEARCH-MEMO
+            WS-JR-RETURN-STATUS
+    END-PERFORM
+
+    IF WS-JR-BROWSE-COUNT = 0
+       DISPLAY "Nenhum lancamento encontrado para os filtros informados."
+    ELSE
+       DISPLAY "Total de lancamentos encontrados: " WS-JR-BROWSE-COUNT
+    END-IF
+
+    DISPLAY "Pressione ENTER para voltar ao menu."
+    ACCEPT WS-PAUSE
+    .
+
+*> ============================================================
+*>   CONSULTA - Saldo pontual de uma conta (data qualquer)
+*> ============================================================
+OPTION-BALANCE-INQUIRY.
+    MOVE 0 TO WS-BAL-BALANCE-CENTS
+
+    DISPLAY " "
+    DISPLAY "=== Consulta de saldo pontual ==="
+    DISPLAY "Conta (ID numerico)..............: " WITH NO ADVANCING
+    ACCEPT WS-BAL-ACCOUNT-ID
+
+    DISPLAY "Data de referencia (AAAAMMDD)....: " WITH NO ADVANCING
+    ACCEPT WS-BAL-AS-OF-DATE
+
+    MOVE WS-BAL-AS-OF-DATE (1:6) TO WS-BAL-PERIOD
+    MOVE WS-BAL-PERIOD           TO WS-BAL-PERIOD-START (1:6)
+    MOVE "01"                    TO WS-BAL-PERIOD-START (7:2)
+
+    PERFORM FIND-PRIOR-CLOSING-BALANCE
+    PERFORM ADD-CURRENT-PERIOD-ACTIVITY
+
+    DISPLAY " "
+    COMPUTE WS-BAL-DEC-AMOUNT = WS-BAL-BALANCE-CENTS / 100
+    MOVE WS-BAL-DEC-AMOUNT TO WS-BAL-EDIT-AMOUNT
+    DISPLAY "Saldo da conta " WS-BAL-ACCOUNT-ID " em " WS-BAL-AS-OF-DATE
+            ": " WS-BAL-EDIT-AMOUNT
+
+    DISPLAY "Pressione ENTER para voltar ao menu."
+    ACCEPT WS-PAUSE
+    .
+
+FIND-PRIOR-CLOSING-BALANCE.
+    *> Varre o LEDGER inteiro (sem chave so por conta) procurando,
+    *> para a conta informada, o ultimo periodo fechado anterior ao
+    *> periodo da data de referencia - mesmo padrao de varredura
+    *> sequencial com filtro no chamador usado pelo TRIAL-BAL.
+    MOVE "B" TO WS-LG-OP-CODE
+    CALL "LEDGER-IO" USING WS-LG-OP-CODE WS-LG-RECORD WS-LG-RETURN-STATUS
+
+    PERFORM UNTIL WS-LG-RETURN-STATUS NOT = "00"
+       IF LG-ACCOUNT-ID OF WS-LG-RECORD = WS-BAL-ACCOUNT-ID
+          AND LG-PERIOD OF WS-LG-RECORD < WS-BAL-PERIOD
+          MOVE LG-CLOSING-CENTS OF WS-LG-RECORD TO WS-BAL-BALANCE-CENTS
+       END-IF
+
+       MOVE "N" TO WS-LG-OP-CODE
+       CALL "LEDGER-IO" USING WS-LG-OP-CODE WS-LG-RECORD WS-LG-RETURN-STATUS
+    END-PERFORM
+    .
+
+ADD-CURRENT-PERIOD-ACTIVITY.
+    *> Soma os lancamentos ja postados da conta, do inicio do periodo
+    *> corrente ate a data de referencia (inclusive). A conta pode
+    *> aparecer em qualquer linha do lancamento (nao so na primeira),
+    *> e JR-ALT-ACCOUNT-ID/'K'/'N' so refletem a conta da primeira
+    *> linha (limitacao conhecida desde a implantacao de POST-LEDGER)
+    *> - por isso usa a busca 'S'/'T', que varre o JOURNAL inteiro sem
+    *> filtro de conta, e filtra cada lancamento aqui mesmo por data e
+    *> por linha (mesma abordagem do GL-RECON/BANK-RECON).
+    MOVE SPACE TO JR-RECORD
+    MOVE 0     TO WS-JR-SEARCH-AMOUNT-MIN WS-JR-SEARCH-AMOUNT-MAX
+    MOVE SPACE TO WS-JR-SEARCH-MEMO
+    MOVE SPACE TO WS-JR-RETURN-STATUS
+
+    MOVE "S" TO WS-JR-OP-CODE
+    CALL "JOURNAL-IO" USING
+         WS-JR-OP-CODE
+         JR-RECORD
+         JR-LINES-TABLE
+         WS-JR-DATE-TO
+         WS-JR-SEARCH-AMOUNT-MIN
+         WS-JR-SEARCH-AMOUNT-MAX
+         WS-JR-SEARCH-MEMO
+         WS-JR-RETURN-STATUS
+
+    PERFORM UNTIL WS-JR-RETURN-STATUS NOT = "00"
+       IF JR-POSTED-FLAG = "Y"
+          AND JR-DATE >= WS-BAL-PERIOD-START
+          AND JR-DATE <= WS-BAL-AS-OF-DATE
+          PERFORM ACCUMULATE-BALANCE-LINES
+       END-IF
+
+       MOVE "T" TO WS-JR-OP-CODE
+       CALL "JOURNAL-IO" USING
+            WS-JR-OP-CODE
+            JR-RECORD
+            JR-LINES-TABLE
+            WS-JR-DATE-TO
+            WS-JR-SEARCH-AMOUNT-MIN
+            WS-JR-SEARCH-AMOUNT-MAX
+            WS-JR-SEARCH-MEMO
+            WS-JR-RETURN-STATUS
+    END-PERFORM
+    .
+
+ACCUMULATE-BALANCE-LINES.
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > JR-LINE-COUNT
+       IF JR-LINE-ACCOUNT-ID (WS-I) = WS-BAL-ACCOUNT-ID
+          IF JR-LINE-DC (WS-I) = "D"
+             ADD JR-LINE-AMOUNT-CENTS (WS-I) TO WS-BAL-BALANCE-CENTS
+          ELSE
+             SUBTRACT JR-LINE-AMOUNT-CENTS (WS-I) FROM WS-BAL-BALANCE-CENTS
+          END-IF
+       END-IF
+    END-PERFORM
+    .
+
+*> ============================================================
+*>   JOURNAL - Estorno de lancamento
+*> ============================================================
+OPTION-JOURNAL-VOID.
+    MOVE SPACE TO JR-RECORD
+    MOVE 0     TO JR-TXN-ID
+    MOVE SPACE TO WS-JR-RETURN-STATUS
+
+    DISPLAY " "
+    DISPLAY "=== Estorno de lancamento (JOURNAL) ==="
+    DISPLAY "ID do lancamento a estornar.......: " WITH NO ADVANCING
+    ACCEPT JR-TXN-ID
+
+    DISPLAY "Data do estorno (AAAAMMDD)........: " WITH NO ADVANCING
+    ACCEPT WS-JR-DATE-TO
+
+    *> Recusa estorno datado em periodo ja fechado, mesma checagem
+    *> feita em OPTION-JOURNAL-CREATE - o estorno e um lancamento
+    *> novo, entao vale a data dele (WS-JR-DATE-TO), nao a data do
+    *> lancamento original.
+    MOVE WS-JR-DATE-TO (1:6) TO WS-PC-PERIOD
+    MOVE WS-PC-PERIOD        TO PC-PERIOD
+    MOVE "R" TO WS-PC-OP-CODE
+    MOVE SPACE TO WS-PC-RETURN-STATUS
+
+    CALL "PERIOD-CTL-IO" USING
+         WS-PC-OP-CODE
+         PC-RECORD
+         WS-PC-RETURN-STATUS
+
+    IF WS-PC-RETURN-STATUS = "00" AND PERIOD-IS-CLOSED
+       DISPLAY "Periodo " WS-PC-PERIOD " ja esta fechado para lancamentos."
+       DISPLAY "Pressione ENTER para voltar ao menu."
+       ACCEPT WS-PAUSE
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE "V" TO WS-JR-OP-CODE
+
+    CALL "JOURNAL-IO" USING
+         WS-JR-OP-CODE
+         JR-RECORD
+         JR-LINES-TABLE
+         WS-JR-DATE-TO
+         WS-JR-SEARCH-AMOUNT-MIN
+         WS-JR-SEARCH-AMOUNT-MAX
+         WS-JR-SEARCH-MEMO
+         WS-JR-RETURN-STATUS
+
+    DISPLAY "Resultado do estorno - STATUS: " WS-JR-RETURN-STATUS
+    DISPLAY "(00 = OK; 35 = original nao encontrado; 93 = original nao"
+    DISPLAY " postado/aprovado; 94 = ID de estorno reservado)."
+    DISPLAY "Pressione ENTER para voltar ao menu."
+    ACCEPT WS-PAUSE
+    .
+
+*> ============================================================
+*>   PERIODO - Fechamento
+*> ============================================================
+OPTION-PERIOD-CLOSE.
+    MOVE SPACE TO PC-RECORD
+    MOVE SPACE TO WS-PC-RETURN-STATUS
+
+    DISPLAY " "
+    DISPLAY "=== Fechamento de periodo para lancamentos ==="
+    DISPLAY "Periodo a fechar (AAAAMM).........: " WITH NO ADVANCING
+    ACCEPT WS-PC-PERIOD
+
+    MOVE WS-PC-PERIOD TO PC-PERIOD
+    MOVE "C" TO WS-PC-OP-CODE
+
+    CALL "PERIOD-CTL-IO" USING
+         WS-PC-OP-CODE
+         PC-RECORD
+         WS-PC-RETURN-STATUS
+
+    DISPLAY "Resultado do fechamento - STATUS: " WS-PC-RETURN-STATUS
+    DISPLAY "(00 = OK; periodo fechado para novos lancamentos)."
+    DISPLAY "Pressione ENTER para voltar ao menu."
+    ACCEPT WS-PAUSE
+    .
+
+*> ============================================================
+*>   JOURNAL - Aprovacao dupla de lancamentos de valor elevado
+*> ============================================================
+OPTION-JOURNAL-APPROVE.
+    MOVE 0 TO WS-PENDING-COUNT
+
+    DISPLAY " "
+    DISPLAY "=== Lancamentos pendentes de aprovacao ==="
+
+    MOVE "P" TO WS-JR-OP-CODE
+    CALL "JOURNAL-IO" USING
+         WS-JR-OP-CODE
+         JR-RECORD
+         JR-LINES-TABLE
+         WS-JR-DATE-TO
+         WS-JR-SEARCH-AMOUNT-MIN
+         WS-JR-SEARCH-AMOUNT-MAX
+         WS-JR-SEARCH-MEMO
+         WS-JR-RETURN-STATUS
+
+    PERFORM UNTIL WS-JR-RETURN-STATUS NOT = "00"
+       ADD 1 TO WS-PENDING-COUNT
+       PERFORM SHOW-AND-DECIDE-PENDING-ENTRY
+
+       MOVE "Q" TO WS-JR-OP-CODE
+       CALL "JOURNAL-IO" USING
+            WS-JR-OP-CODE
+            JR-RECORD
+            JR-LINES-TABLE
+            WS-JR-DATE-TO
+            WS-JR-SEARCH-AMOUNT-MIN
+            WS-JR-SEARCH-AMOUNT-MAX
+            WS-JR-SEARCH-MEMO
+            WS-JR-RETURN-STATUS
+    END-PERFORM
+
+    IF WS-PENDING-COUNT = 0
+       DISPLAY "Nenhum lancamento pendente de aprovacao."
+    END-IF
+
+    DISPLAY "Pressione ENTER para voltar ao menu."
+    ACCEPT WS-PAUSE
+    .
+
+SHOW-AND-DECIDE-PENDING-ENTRY.
+    MOVE 0 TO WS-TOTAL-DEBIT
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > JR-LINE-COUNT
+       IF JR-LINE-DC (WS-I) = "D"
+          ADD JR-LINE-AMOUNT-CENTS (WS-I) TO WS-TOTAL-DEBIT
+       END-IF
+    END-PERFORM
+
+    DISPLAY " "
+    DISPLAY "TXN-ID.....: " JR-TXN-ID
+    DISPLAY "Data.......: " JR-DATE
+    DISPLAY "Memo.......: " JR-MEMO
+    DISPLAY "Total Deb..: " WS-TOTAL-DEBIT
+    DISPLAY "Aprovar (A), rejeitar (R) ou pular (ENTER)?: "
+            WITH NO ADVANCING
+    ACCEPT WS-APPROVE-REJECT
+
+    EVALUATE WS-APPROVE-REJECT
+       WHEN "A"
+          MOVE "A" TO WS-JR-OP-CODE
+          CALL "JOURNAL-IO" USING
+               WS-JR-OP-CODE
+               JR-RECORD
+               JR-LINES-TABLE
+               WS-JR-DATE-TO
+               WS-JR-SEARCH-AMOUNT-MIN
+               WS-JR-SEARCH-AMOUNT-MAX
+               WS-JR-SEARCH-MEMO
+               WS-JR-RETURN-STATUS
+          DISPLAY "Lancamento " JR-TXN-ID " aprovado. STATUS: "
+                  WS-JR-RETURN-STATUS
+       WHEN "R"
+          MOVE "J" TO WS-JR-OP-CODE
+          CALL "JOURNAL-IO" USING
+               WS-JR-OP-CODE
+               JR-RECORD
+               JR-LINES-TABLE
+               WS-JR-DATE-TO
+               WS-JR-SEARCH-AMOUNT-MIN
+               WS-JR-SEARCH-AMOUNT-MAX
+               WS-JR-SEARCH-MEMO
+               WS-JR-RETURN-STATUS
+          DISPLAY "Lancamento " JR-TXN-ID " rejeitado. STATUS: "
+                  WS-JR-RETURN-STATUS
+       WHEN OTHER
+          DISPLAY "Lancamento " JR-TXN-ID " mantido pendente."
+    END-EVALUATE
+    .
+
+*> ============================================================
+*>   JOURNAL - Notas de apoio (JOURNAL-NOTES)
+*> ============================================================
+OPTION-JOURNAL-NOTES.
+    MOVE SPACE TO JN-RECORD
+    MOVE 0     TO JN-TXN-ID
+    MOVE SPACE TO WS-JN-RETURN-STATUS
+    MOVE 0     TO WS-JN-NOTE-COUNT
+
+    DISPLAY " "
+    DISPLAY "=== Notas de apoio de um lancamento (JOURNAL) ==="
+    DISPLAY "ID do lancamento (12 digitos)....: " WITH NO ADVANCING
+    ACCEPT JN-TXN-ID
+    MOVE JN-TXN-ID OF JN-RECORD TO WS-JN-ENTERED-TXN-ID
+
+    MOVE "K" TO WS-JN-OP-CODE
+
+    CALL "JOURNAL-NOTES-IO" USING
+         WS-JN-OP-CODE
+         JN-RECORD
+         WS-JN-RETURN-STATUS
+
+    PERFORM UNTIL WS-JN-RETURN-STATUS NOT = "00"
+       ADD 1 TO WS-JN-NOTE-COUNT
+       DISPLAY "  Nota " JN-SEQ ": " JN-NOTE-TEXT
+
+       MOVE "N" TO WS-JN-OP-CODE
+
+       CALL "JOURNAL-NOTES-IO" USING
+            WS-JN-OP-CODE
+            JN-RECORD
+            WS-JN-RETURN-STATUS
+    END-PERFORM
+
+    IF WS-JN-NOTE-COUNT = 0
+       DISPLAY "Nenhuma nota cadastrada para esse lancamento."
+    END-IF
+
+    DISPLAY " "
+    DISPLAY "Incluir nova nota? Digite o texto (ENTER para nao incluir):"
+    MOVE SPACES TO WS-JN-NEW-TEXT
+    ACCEPT WS-JN-NEW-TEXT
+
+    IF WS-JN-NEW-TEXT NOT = SPACES
+       MOVE WS-JN-ENTERED-TXN-ID TO JN-TXN-ID OF JN-RECORD
+       MOVE WS-JN-NEW-TEXT       TO JN-NOTE-TEXT OF JN-RECORD
+       MOVE "C" TO WS-JN-OP-CODE
+
+       CALL "JOURNAL-NOTES-IO" USING
+            WS-JN-OP-CODE
+            JN-RECORD
+            WS-JN-RETURN-STATUS
+
+       DISPLAY "Nota incluida. STATUS: " WS-JN-RETURN-STATUS
+    END-IF
+
+    DISPLAY "Pressione ENTER para voltar ao menu."
+    ACCEPT WS-PAUSE
+    .
+
+OPTION-ACCOUNTS-AUDIT.
+    MOVE SPACE TO WS-AA-RECORD
+    MOVE 0     TO WS-AA-ACCOUNT-ID
+    MOVE SPACE TO WS-AA-RETURN-STATUS
+    MOVE 0     TO WS-AA-LINE-COUNT
+
+    DISPLAY " "
+    DISPLAY "=== Trilha de auditoria de uma conta (ACCOUNTS-AUDIT) ==="
+    DISPLAY "ID da conta (10 digitos)........: " WITH NO ADVANCING
+    ACCEPT WS-AA-ACCOUNT-ID
+    MOVE WS-AA-ACCOUNT-ID TO AA-ACCOUNT-ID OF WS-AA-RECORD
+
+    MOVE "K" TO WS-AA-OP-CODE
+
+    CALL "ACCOUNTS-AUDIT-IO" USING
+         WS-AA-OP-CODE
+         WS-AA-RECORD
+         WS-AA-RETURN-STATUS
+
+    PERFORM UNTIL WS-AA-RETURN-STATUS NOT = "00"
+       ADD 1 TO WS-AA-LINE-COUNT
+       DISPLAY "  " AA-CHANGED-DATE OF WS-AA-RECORD
+               " " AA-CHANGED-TIME OF WS-AA-RECORD
+               " " AA-FIELD-NAME OF WS-AA-RECORD
+               ": " AA-OLD-VALUE OF WS-AA-RECORD
+               " -> " AA-NEW-VALUE OF WS-AA-RECORD
+
+       MOVE "N" TO WS-AA-OP-CODE
+
+       CALL "ACCOUNTS-AUDIT-IO" USING
+            WS-AA-OP-CODE
+            WS-AA-RECORD
+            WS-AA-RETURN-STATUS
+    END-PERFORM
+
+    IF WS-AA-LINE-COUNT = 0
+       DISPLAY "Nenhuma alteracao registrada para essa conta."
+    END-IF
+
+    DISPLAY "Pressione ENTER para voltar ao menu."
+    ACCEPT WS-PAUSE
+    .
+
+OPTION-TEMPLATE-CREATE.
+    MOVE SPACE TO WS-JT-RECORD
+    MOVE SPACE TO WS-JT-RETURN-STATUS
+
+    DISPLAY " "
+    DISPLAY "=== Cadastro de modelo de lancamento recorrente ==="
+    DISPLAY "Nome do modelo (ate 20 chars, ex ALUGUEL)...: " WITH NO ADVANCING
+    ACCEPT JT-TEMPLATE-NAME OF WS-JT-RECORD
+
+    DISPLAY "Historico / memo (ate 60 chars).............: " WITH NO ADVANCING
+    ACCEPT JT-MEMO OF WS-JT-RECORD
+
+    DISPLAY "Numero de linhas (1 a 10)....................: " WITH NO ADVANCING
+    ACCEPT JT-N-LINES OF WS-JT-RECORD
+
+    IF JT-N-LINES OF WS-JT-RECORD < 1 OR JT-N-LINES OF WS-JT-RECORD > 10
+       DISPLAY "Numero de linhas invalido."
+       DISPLAY "Pressione ENTER para voltar ao menu."
+       ACCEPT WS-PAUSE
+       EXIT PARAGRAPH
+    END-IF
+
+    PERFORM VARYING WS-I FROM 1 BY 1
+            UNTIL WS-I > JT-N-LINES OF WS-JT-RECORD
+       DISPLAY " "
+       DISPLAY "Linha " WS-I " - conta (ID numerico).........: " WITH NO ADVANCING
+       ACCEPT JT-LINE-ACCOUNT-ID OF WS-JT-RECORD (WS-I)
+
+       DISPLAY "Linha " WS-I " - tipo (D/C)...................: " WITH NO ADVANCING
+       ACCEPT JT-LINE-DC OF WS-JT-RECORD (WS-I)
+
+       IF JT-LINE-DC OF WS-JT-RECORD (WS-I) NOT = "D"
+          AND JT-LINE-DC OF WS-JT-RECORD (WS-I) NOT = "C"
+          DISPLAY "Tipo D/C invalido na linha " WS-I
+          DISPLAY "Pressione ENTER para voltar ao menu."
+          ACCEPT WS-PAUSE
+          EXIT PARAGRAPH
+       END-IF
+
+       DISPLAY "Linha " WS-I " - valor em centavos (ex 12345=R$123,45): " WITH NO ADVANCING
+       ACCEPT JT-LINE-AMOUNT-CENTS OF WS-JT-RECORD (WS-I)
+
+       DISPLAY "Linha " WS-I " - centro de custo (opcional, ENTER p/ pular): "
+               WITH NO ADVANCING
+       ACCEPT JT-LINE-COST-CENTER OF WS-JT-RECORD (WS-I)
+    END-PERFORM
+
+    MOVE "C" TO WS-JT-OP-CODE
+
+    CALL "JOURNAL-TEMPLATES-IO" USING
+         WS-JT-OP-CODE
+         WS-JT-RECORD
+         WS-JT-RETURN-STATUS
+
+    DISPLAY "Resultado gravacao JOURNAL-TEMPLATES - STATUS: " WS-JT-RETURN-STATUS
+    DISPLAY "(00 = OK; 22 = nome de modelo ja existe; outros = erro de I/O)."
+    DISPLAY "Pressione ENTER para voltar ao menu."
+    ACCEPT WS-PAUSE
+    .
+
+OPTION-TEMPLATE-GENERATE.
+    MOVE SPACE TO WS-JT-RECORD
+    MOVE SPACE TO WS-JT-RETURN-STATUS
+
+    DISPLAY " "
+    DISPLAY "=== Gerar lancamento a partir de um modelo ==="
+    DISPLAY "Nome do modelo................................: " WITH NO ADVANCING
+    ACCEPT JT-TEMPLATE-NAME OF WS-JT-RECORD
+
+    MOVE "R" TO WS-JT-OP-CODE
+
+    CALL "JOURNAL-TEMPLATES-IO" USING
+         WS-JT-OP-CODE
+         WS-JT-RECORD
+         WS-JT-RETURN-STATUS
+
+    IF WS-JT-RETURN-STATUS NOT = "00"
+       DISPLAY "Modelo nao encontrado (STATUS: " WS-JT-RETURN-STATUS ")."
+       DISPLAY "Pressione ENTER para voltar ao menu."
+       ACCEPT WS-PAUSE
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE SPACE TO WS-JR-RETURN-STATUS
+    MOVE SPACE TO JR-RECORD
+    MOVE SPACE TO JR-LINES-TABLE
+    MOVE 0     TO JR-TXN-ID JR-DATE JR-ALT-ACCOUNT-ID JR-ALT-DATE
+    MOVE 0     TO WS-TOTAL-DEBIT WS-TOTAL-CREDIT
+    MOVE 0     TO WS-I
+
+    DISPLAY "Modelo: " JT-TEMPLATE-NAME OF WS-JT-RECORD
+            " - " JT-MEMO OF WS-JT-RECORD
+    DISPLAY "ID do novo lancamento (12 digitos, ex 1)....: " WITH NO ADVANCING
+    ACCEPT JR-TXN-ID
+
+    DISPLAY "Data do lancamento (AAAAMMDD)...............: " WITH NO ADVANCING
+    ACCEPT WS-JT-GEN-DATE
+    MOVE WS-JT-GEN-DATE TO JR-DATE
+
+    *> Validacao simples de data AAAAMMDD
+    MOVE JR-DATE (1:4) TO WS-DATE-YYYY
+    MOVE JR-DATE (5:2) TO WS-DATE-MM
+    MOVE JR-DATE (7:2) TO WS-DATE-DD
+
+    IF WS-DATE-YYYY < 1900 OR WS-DATE-YYYY > 2099
+       DISPLAY "Data invalida (ano fora de 1900-2099)."
+       DISPLAY "Pressione ENTER para voltar ao menu."
+       ACCEPT WS-PAUSE
+       EXIT PARAGRAPH
+    END-IF
+
+    IF WS-DATE-MM < 1 OR WS-DATE-MM > 12
+       DISPLAY "Data invalida (mes deve ser 01-12)."
+       DISPLAY "Pressione ENTER para voltar ao menu."
+       ACCEPT WS-PAUSE
+       EXIT PARAGRAPH
+    END-IF
+
+    IF WS-DATE-DD < 1 OR WS-DATE-DD > 31
+       DISPLAY "Data invalida (dia deve ser 01-31)."
+       DISPLAY "Pressione ENTER para voltar ao menu."
+       ACCEPT WS-PAUSE
+       EXIT PARAGRAPH
+    END-IF
+
+    *> Recusa lancamento datado em periodo ja fechado
+    MOVE JR-DATE (1:6) TO WS-PC-PERIOD
+    MOVE WS-PC-PERIOD  TO PC-PERIOD
+    MOVE "R" TO WS-PC-OP-CODE
+    MOVE SPACE TO WS-PC-RETURN-STATUS
+
+    CALL "PERIOD-CTL-IO" USING
+         WS-PC-OP-CODE
+         PC-RECORD
+         WS-PC-RETURN-STATUS
+
+    IF WS-PC-RETURN-STATUS = "00" AND PERIOD-IS-CLOSED
+       DISPLAY "Periodo " WS-PC-PERIOD " ja esta fechado para lancamentos."
+       DISPLAY "Pressione ENTER para voltar ao menu."
+       ACCEPT WS-PAUSE
+       EXIT PARAGRAPH
+    END-IF
+
+    MOVE JT-MEMO OF WS-JT-RECORD TO JR-MEMO
+
+    DISPLAY "Moeda do lancamento (ex BRL, USD)...........: " WITH NO ADVANCING
+    ACCEPT WS-JR-ENTRY-CURRENCY
+
+    MOVE JT-N-LINES OF WS-JT-RECORD TO WS-JR-N-LINES
+
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-JR-N-LINES
+       MOVE WS-I TO JR-LINE-NO (WS-I)
+       MOVE JT-LINE-ACCOUNT-ID OF WS-JT-RECORD (WS-I)
+             TO JR-LINE-ACCOUNT-ID (WS-I)
+       MOVE JT-LINE-DC OF WS-JT-RECORD (WS-I)
+             TO JR-LINE-DC (WS-I)
+       MOVE JT-LINE-AMOUNT-CENTS OF WS-JT-RECORD (WS-I)
+             TO JR-LINE-AMOUNT-CENTS (WS-I)
+       MOVE JT-LINE-COST-CENTER OF WS-JT-RECORD (WS-I)
+             TO JR-LINE-COST-CENTER (WS-I)
+
+       *> Validar se a conta existe usando ACCOUNTS-IO
+       MOVE "R" TO WS-AC-OP-CODE
+       MOVE JR-LINE-ACCOUNT-ID (WS-I) TO WS-AC-ACCOUNT-ID
+       MOVE SPACE TO WS-AC-RETURN-STATUS
+
+       CALL "ACCOUNTS-IO" USING
+            WS-AC-OP-CODE
+            WS-AC-ACCOUNT-ID
+            WS-AC-PARENT-ID
+            WS-AC-ACCOUNT-NAME
+            WS-AC-ACCOUNT-TYPE
+            WS-AC-CURRENCY
+            WS-AC-OPENED-DATE
+            WS-AC-STATUS
+            WS-AC-UPDATE-SEQ
+            WS-AC-RETURN-STATUS
+
+       IF WS-AC-RETURN-STATUS NOT = "00"
+          DISPLAY "Conta inexistente para linha " WS-I
+                  " (STATUS: " WS-AC-RETURN-STATUS ")"
+          DISPLAY "Pressione ENTER para voltar ao menu."
+          ACCEPT WS-PAUSE
+          EXIT PARAGRAPH
+       END-IF
+
+       IF WS-AC-STATUS = "I"
+          DISPLAY "Conta inativa para linha " WS-I
+                  " (ID " JR-LINE-ACCOUNT-ID (WS-I) ")"
+          DISPLAY "Pressione ENTER para voltar ao menu."
+          ACCEPT WS-PAUSE
+          EXIT PARAGRAPH
+       END-IF
+
+       IF WS-AC-CURRENCY NOT = WS-JR-ENTRY-CURRENCY
+          DISPLAY "Atencao: conta " JR-LINE-ACCOUNT-ID (WS-I)
+                  " esta em " WS-AC-CURRENCY
+                  ", lancamento esta em " WS-JR-ENTRY-CURRENCY "."
+          DISPLAY "Confirma incluir esta linha mesmo assim (S/N)?: "
+                  WITH NO ADVANCING
+          ACCEPT WS-CURRENCY-CONFIRM
+          IF WS-CURRENCY-CONFIRM NOT = "S" AND WS-CURRENCY-CONFIRM NOT = "s"
+             DISPLAY "Lancamento cancelado."
+             DISPLAY "Pressione ENTER para voltar ao menu."
+             ACCEPT WS-PAUSE
+             EXIT PARAGRAPH
+          END-IF
+       END-IF
+
        IF JR-LINE-DC (WS-I) = "D"
           ADD JR-LINE-AMOUNT-CENTS (WS-I) TO WS-TOTAL-DEBIT
        ELSE
@@ -402,12 +1404,28 @@ OPTION-JOURNAL-CREATE.
 
     MOVE "N" TO JR-POSTED-FLAG
 
+    *> Lancamentos acima do limite exigem uma segunda aprovacao antes
+    *> de poder ser postados pelo POST-LEDGER
+    IF WS-TOTAL-DEBIT > WS-APPROVAL-THRESHOLD-CENTS
+       MOVE "P" TO JR-APPROVAL-STATUS
+       DISPLAY "Valor acima do limite de " WS-APPROVAL-THRESHOLD-CENTS
+               " centavos - lancamento ficara PENDENTE de aprovacao."
+    ELSE
+       MOVE "A" TO JR-APPROVAL-STATUS
+    END-IF
+
     MOVE "C" TO WS-JR-OP-CODE
     MOVE SPACE TO WS-JR-RETURN-STATUS
+    MOVE 0     TO WS-JR-DATE-TO
 
     CALL "JOURNAL-IO" USING
          WS-JR-OP-CODE
          JR-RECORD
+         JR-LINES-TABLE
+         WS-JR-DATE-TO
+         WS-JR-SEARCH-AMOUNT-MIN
+         WS-JR-SEARCH-AMOUNT-MAX
+         WS-JR-SEARCH-MEMO
          WS-JR-RETURN-STATUS
 
     DISPLAY "Resultado gravacao JOURNAL - STATUS: " WS-JR-RETURN-STATUS
